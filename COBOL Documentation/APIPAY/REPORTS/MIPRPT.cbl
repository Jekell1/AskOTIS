@@ -0,0 +1,144 @@
+      *================================================================*
+      *   P R O G R A M :  M I P R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-07-22
+      *  DESC: MONTHLY INSURANCE PREMIUM (MIP) DUE REPORT.  READS AN
+      *        LN EXTRACT OF LOANS WITH LN-MIP-FG = "Y" (SEE
+      *        PAYOFF-LOAN-ROUTINE/DETERMINE-MIP-REQUIRED) AND LISTS
+      *        EVERY LOAN WHOSE NEXT MIP PREMIUM COMES DUE IN THE
+      *        CURRENT REPORT MONTH, SEPARATING OUT ANY THAT ARE
+      *        ALREADY PAST DUE SO THE INSURANCE DEPARTMENT CAN BILL
+      *        OR FOLLOW UP.
+      *
+      *  MOD HISTORY:
+      *   072224 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIPRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-07-22.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LNEXT-FILE ASSIGN TO "LNEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LNEXT-STATUS.
+
+           SELECT MIPRPT-RPT ASSIGN TO "MIPRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LNEXT-FILE.
+       01  LNEXT-REC.
+           05  LNEXT-OWNBR            PIC X(04).
+           05  LNEXT-ACCTNO           PIC X(10).
+           05  LNEXT-MIP-FG           PIC X(01).
+           05  LNEXT-MIP-NEXT-DUE     PIC 9(08).
+           05  LNEXT-MIP-AMT          PIC S9(05)V99.
+
+       FD  MIPRPT-RPT.
+       01  RPT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  LNEXT-STATUS                PIC XX.
+           88  LNEXT-EOF                         VALUE "10".
+       01  RPT-STATUS                  PIC XX.
+
+       01  WS-RUN-DATE                  PIC 9(08).
+       01  WS-RUN-CCYYMM REDEFINES WS-RUN-DATE.
+           05  WS-RUN-CCYY              PIC 9(04).
+           05  WS-RUN-MM                PIC 9(02).
+           05  WS-RUN-DD                PIC 9(02).
+
+       01  WS-MIP-DUE-SAVE               PIC 9(08).
+       01  WS-DUE-GROUP REDEFINES WS-MIP-DUE-SAVE.
+           05  WS-DUE-CCYY              PIC 9(04).
+           05  WS-DUE-MM                PIC 9(02).
+           05  WS-DUE-DD                PIC 9(02).
+
+       01  WS-DUE-CNT                   PIC 9(07) COMP VALUE 0.
+       01  WS-PASTDUE-CNT                PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-AMT                   PIC ZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                   PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                PIC X(06).
+           05  DTL-ACCTNO               PIC X(12).
+           05  DTL-DUE-DATE             PIC X(10).
+           05  DTL-AMT                  PIC X(10).
+           05  DTL-MSG                  PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LNEXT
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LNEXT-FILE
+           OPEN OUTPUT MIPRPT-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "MONTHLY INSURANCE PREMIUM (MIP) DUE REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRNO  ACCOUNT     DUE-DATE   AMOUNT   STATUS"
+                TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-LNEXT.
+           READ LNEXT-FILE AT END SET LNEXT-EOF TO TRUE END-READ
+           PERFORM 2100-PROCESS-ONE UNTIL LNEXT-EOF.
+
+       2100-PROCESS-ONE.
+           IF LNEXT-MIP-FG = "Y"
+              MOVE LNEXT-MIP-NEXT-DUE TO WS-MIP-DUE-SAVE
+              IF LNEXT-MIP-NEXT-DUE < WS-RUN-DATE
+                 ADD 1 TO WS-PASTDUE-CNT
+                 MOVE LNEXT-OWNBR   TO DTL-BRNO
+                 MOVE LNEXT-ACCTNO  TO DTL-ACCTNO
+                 MOVE LNEXT-MIP-NEXT-DUE TO DTL-DUE-DATE
+                 MOVE LNEXT-MIP-AMT TO WS-EDIT-AMT
+                 MOVE WS-EDIT-AMT   TO DTL-AMT
+                 MOVE "PAST DUE"    TO DTL-MSG
+                 MOVE WS-DTL-LINE   TO RPT-LINE
+                 WRITE RPT-LINE
+              ELSE
+              IF WS-DUE-CCYY = WS-RUN-CCYY AND WS-DUE-MM = WS-RUN-MM
+                 ADD 1 TO WS-DUE-CNT
+                 MOVE LNEXT-OWNBR   TO DTL-BRNO
+                 MOVE LNEXT-ACCTNO  TO DTL-ACCTNO
+                 MOVE LNEXT-MIP-NEXT-DUE TO DTL-DUE-DATE
+                 MOVE LNEXT-MIP-AMT TO WS-EDIT-AMT
+                 MOVE WS-EDIT-AMT   TO DTL-AMT
+                 MOVE "DUE THIS MO." TO DTL-MSG
+                 MOVE WS-DTL-LINE   TO RPT-LINE
+                 WRITE RPT-LINE
+              END-IF
+              END-IF
+           END-IF
+           READ LNEXT-FILE AT END SET LNEXT-EOF TO TRUE END-READ.
+
+       3000-PRINT-TOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-DUE-CNT TO WS-EDIT-CNT
+           STRING "DUE THIS MONTH: " DELIMITED BY SIZE
+                  WS-EDIT-CNT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-PASTDUE-CNT TO WS-EDIT-CNT
+           STRING "PAST DUE      : " DELIMITED BY SIZE
+                  WS-EDIT-CNT         DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LNEXT-FILE MIPRPT-RPT
+           STOP RUN.
