@@ -0,0 +1,194 @@
+      *================================================================*
+      *   P R O G R A M :  N E G R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-07-07
+      *  DESC: NEGATIVE-PAYMENT (CREDIT ADJUSTMENT) REPORT.  READS THE
+      *        NEG FILE LOG-NEGATIVE-POSTING WRITES FOR EVERY BATCH
+      *        ITEM POSTED WITH A NEGATIVE BP-TRAMT THAT CLEARED BOTH
+      *        THE BP-ALLOW-NEGATIVE FLAG AND THE NEGATIVE-POSTING
+      *        AUTHORIZATION CODE CHECK IN MAIN-PROGRAM, AND ROLLS THE
+      *        AMOUNTS UP BY BRANCH AND POSTING USER SO A CREDIT
+      *        ADJUSTMENT MOVING MONEY THE WRONG WAY GETS THE SCRUTINY
+      *        IT DESERVES.  INPUT IS ASSUMED SORTED BY BRANCH THEN
+      *        USER, THE SAME READ-AHEAD CONTROL-BREAK STYLE REVACT
+      *        USES FOR ITS BY-BRANCH/BY-USER ROLLUP.
+      *
+      *  MOD HISTORY:
+      *   070725 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEGRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-07-07.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEGEXT-FILE ASSIGN TO "NEGEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEGEXT-STATUS.
+
+           SELECT NEGRPT-RPT ASSIGN TO "NEGRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEGEXT-FILE.
+       01  NEGEXT-REC.
+           05  NEGEXT-RUN-DATE          PIC 9(08).
+           05  NEGEXT-BRNO              PIC X(04).
+           05  NEGEXT-ACCTNO            PIC X(10).
+           05  NEGEXT-USERID            PIC X(10).
+           05  NEGEXT-AMOUNT            PIC S9(07)V99.
+           05  NEGEXT-REFCD             PIC X(04).
+           05  NEGEXT-REASON            PIC X(30).
+
+       FD  NEGRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  NEGEXT-STATUS                  PIC XX.
+           88  NEGEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-BRNO                    PIC X(04) VALUE SPACES.
+       01  WS-LAST-USERID                  PIC X(10) VALUE SPACES.
+       01  WS-USER-AMT                     PIC S9(09)V99 VALUE 0.
+       01  WS-USER-CNT                     PIC 9(05) COMP VALUE 0.
+       01  WS-BR-AMT                       PIC S9(09)V99 VALUE 0.
+       01  WS-BR-CNT                       PIC 9(05) COMP VALUE 0.
+       01  WS-TOT-AMT                      PIC S9(09)V99 VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-AMT                     PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-USERID                PIC X(12).
+           05  DTL-AMOUNT                PIC X(16).
+           05  DTL-REFCD                 PIC X(06).
+           05  DTL-REASON                PIC X(30).
+
+       01  WS-TOT-LINE.
+           05  TOT-LABEL                 PIC X(30).
+           05  TOT-CNT                   PIC X(10).
+           05  TOT-AMOUNT                PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-NEGEXT
+           PERFORM 7000-FLUSH-USER
+           PERFORM 7500-FLUSH-BRANCH
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  NEGEXT-FILE
+           OPEN OUTPUT NEGRPT-RPT
+           MOVE "NEGATIVE-PAYMENT (CREDIT ADJUSTMENT) REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCOUNT     USER        AMOUNT       "
+               TO RPT-LINE(1:45)
+           MOVE "   REFCD  REASON"
+               TO RPT-LINE(46:16)
+           WRITE RPT-LINE
+           READ NEGEXT-FILE AT END SET NEGEXT-EOF TO TRUE END-READ
+           IF NOT NEGEXT-EOF
+              MOVE NEGEXT-BRNO   TO WS-LAST-BRNO
+              MOVE NEGEXT-USERID TO WS-LAST-USERID.
+
+       2000-PROCESS-NEGEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL NEGEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF NEGEXT-BRNO NOT = WS-LAST-BRNO
+              PERFORM 7000-FLUSH-USER
+              PERFORM 7500-FLUSH-BRANCH
+              MOVE NEGEXT-BRNO   TO WS-LAST-BRNO
+              MOVE NEGEXT-USERID TO WS-LAST-USERID
+           ELSE
+              IF NEGEXT-USERID NOT = WS-LAST-USERID
+                 PERFORM 7000-FLUSH-USER
+                 MOVE NEGEXT-USERID TO WS-LAST-USERID
+              END-IF
+           END-IF
+
+           MOVE NEGEXT-BRNO      TO DTL-BRNO
+           MOVE NEGEXT-ACCTNO    TO DTL-ACCTNO
+           MOVE NEGEXT-USERID    TO DTL-USERID
+           MOVE NEGEXT-AMOUNT    TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT      TO DTL-AMOUNT
+           MOVE NEGEXT-REFCD     TO DTL-REFCD
+           MOVE NEGEXT-REASON    TO DTL-REASON
+           MOVE WS-DTL-LINE      TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD NEGEXT-AMOUNT TO WS-USER-AMT
+           ADD 1             TO WS-USER-CNT
+           READ NEGEXT-FILE AT END SET NEGEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-USER.
+           IF WS-USER-CNT NOT = 0
+              MOVE SPACES TO WS-TOT-LINE
+              STRING "  USER " DELIMITED BY SIZE
+                     WS-LAST-USERID DELIMITED BY SIZE
+                     " TOTAL:" DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-USER-CNT TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT TO TOT-CNT
+              MOVE WS-USER-AMT TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT TO TOT-AMOUNT
+              MOVE WS-TOT-LINE TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-USER-AMT TO WS-BR-AMT
+              ADD WS-USER-CNT TO WS-BR-CNT
+              MOVE 0 TO WS-USER-AMT
+              MOVE 0 TO WS-USER-CNT
+           END-IF.
+
+       7500-FLUSH-BRANCH.
+           IF WS-BR-CNT NOT = 0
+              MOVE SPACES TO WS-TOT-LINE
+              STRING "BRANCH " DELIMITED BY SIZE
+                     WS-LAST-BRNO DELIMITED BY SIZE
+                     " TOTAL:" DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-BR-CNT TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT TO TOT-CNT
+              MOVE WS-BR-AMT TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT TO TOT-AMOUNT
+              MOVE WS-TOT-LINE TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-BR-AMT TO WS-TOT-AMT
+              ADD WS-BR-CNT TO WS-TOT-CNT
+              MOVE 0 TO WS-BR-AMT
+              MOVE 0 TO WS-BR-CNT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE "GRAND TOTAL NEGATIVE POSTINGS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "GRAND TOTAL AMOUNT:            " TO RPT-LINE
+           MOVE WS-TOT-AMT TO WS-EDIT-AMT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-AMT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE NEGEXT-FILE NEGRPT-RPT
+           STOP RUN.
