@@ -0,0 +1,177 @@
+      *================================================================*
+      *   P R O G R A M :  P D A G E                                   *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-01-20
+      *  DESC: PAST-DUE DAYS AGING REPORT BY BRANCH.  READS AN LN
+      *        EXTRACT (PDAEXT) CARRYING EACH ACTIVE LOAN'S DUE DATE
+      *        AND BUCKETS PAST-DUE DAYS (SAME CONCEPT AS
+      *        PAST-DUE-DAYS-CALCULATION - ELAPSED DAYS FROM THE NEXT
+      *        PAYMENT DUE DATE TO TODAY) INTO 0-30/31-60/61-90/90+
+      *        BUCKETS, ROLLED UP BY BRANCH, SO BRANCH MANAGERS GET A
+      *        STANDING AGEING VIEW WITHOUT WAITING FOR A TRANSACTION
+      *        TO TOUCH EACH ACCOUNT.  USES STRAIGHT ELAPSED-CALENDAR-
+      *        DAYS ARITHMETIC RATHER THAN THE FULL UNIT-PERIOD-AWARE
+      *        DATE LOGIC IN PAST-DUE-DAYS-CALCULATION, CONSISTENT WITH
+      *        THE OTHER STANDALONE AGEING REPORTS IN THIS DIRECTORY.
+      *        PDAEXT IS ASSUMED SORTED BY PDAEXT-BRNO, THE SAME
+      *        READ-AHEAD CONTROL-BREAK STYLE REVACT AND ZBALRPT USE.
+      *
+      *  MOD HISTORY:
+      *   012025 DPL  ORIGINAL PROGRAM.
+      *   020926 RTC  DOCUMENTED THE PDAEXT SORT ORDER THIS CONTROL
+      *               BREAK DEPENDS ON.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDAGE.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-01-20.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PDAEXT-FILE ASSIGN TO "PDAEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PDAEXT-STATUS.
+
+           SELECT PDAGE-RPT ASSIGN TO "PDAGE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PDAEXT-FILE.
+       01  PDAEXT-REC.
+           05  PDAEXT-BRNO              PIC X(04).
+           05  PDAEXT-ACCTNO            PIC X(10).
+           05  PDAEXT-CURBAL            PIC S9(07)V99.
+           05  PDAEXT-DUEDATE           PIC 9(08).
+
+       FD  PDAGE-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  PDAEXT-STATUS                  PIC XX.
+           88  PDAEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-RUN-DATE                     PIC 9(08).
+       01  WS-PDUE-DAYS                    PIC S9(05).
+
+       01  WS-LAST-BRANCH                  PIC X(04) VALUE SPACES.
+
+       01  WS-BKT-0-30                     PIC 9(07) COMP VALUE 0.
+       01  WS-BKT-31-60                    PIC 9(07) COMP VALUE 0.
+       01  WS-BKT-61-90                    PIC 9(07) COMP VALUE 0.
+       01  WS-BKT-90-PLUS                  PIC 9(07) COMP VALUE 0.
+
+       01  WS-TOT-0-30                     PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-31-60                    PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-61-90                    PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-90-PLUS                  PIC 9(07) COMP VALUE 0.
+
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-0-30                  PIC X(10).
+           05  DTL-31-60                 PIC X(10).
+           05  DTL-61-90                 PIC X(10).
+           05  DTL-90-PLUS               PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PDAEXT
+           PERFORM 7000-FLUSH-BRANCH
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PDAEXT-FILE
+           OPEN OUTPUT PDAGE-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "PAST-DUE DAYS AGING REPORT BY BRANCH" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH    0-30      31-60     61-90     90+"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           READ PDAEXT-FILE AT END SET PDAEXT-EOF TO TRUE END-READ
+           IF NOT PDAEXT-EOF
+              MOVE PDAEXT-BRNO TO WS-LAST-BRANCH.
+
+       2000-PROCESS-PDAEXT.
+           PERFORM 2100-AGE-ONE UNTIL PDAEXT-EOF.
+
+       2100-AGE-ONE.
+           IF PDAEXT-BRNO NOT = WS-LAST-BRANCH
+              PERFORM 7000-FLUSH-BRANCH
+              MOVE PDAEXT-BRNO TO WS-LAST-BRANCH
+           END-IF
+           IF PDAEXT-CURBAL NOT = 0
+              COMPUTE WS-PDUE-DAYS = WS-RUN-DATE - PDAEXT-DUEDATE
+              PERFORM 2200-AGE-TO-BUCKET
+           END-IF
+           READ PDAEXT-FILE AT END SET PDAEXT-EOF TO TRUE END-READ.
+
+       2200-AGE-TO-BUCKET.
+           IF WS-PDUE-DAYS <= 0
+              CONTINUE
+           ELSE
+              IF WS-PDUE-DAYS <= 30
+                 ADD 1 TO WS-BKT-0-30
+              ELSE
+              IF WS-PDUE-DAYS <= 60
+                 ADD 1 TO WS-BKT-31-60
+              ELSE
+              IF WS-PDUE-DAYS <= 90
+                 ADD 1 TO WS-BKT-61-90
+              ELSE
+                 ADD 1 TO WS-BKT-90-PLUS
+              END-IF
+              END-IF
+              END-IF
+           END-IF.
+
+       7000-FLUSH-BRANCH.
+           IF WS-LAST-BRANCH NOT = SPACES
+              MOVE WS-LAST-BRANCH      TO DTL-BRNO
+              MOVE WS-BKT-0-30         TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-0-30
+              MOVE WS-BKT-31-60        TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-31-60
+              MOVE WS-BKT-61-90        TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-61-90
+              MOVE WS-BKT-90-PLUS      TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-90-PLUS
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-BKT-0-30          TO WS-TOT-0-30
+              ADD WS-BKT-31-60         TO WS-TOT-31-60
+              ADD WS-BKT-61-90         TO WS-TOT-61-90
+              ADD WS-BKT-90-PLUS       TO WS-TOT-90-PLUS
+              MOVE 0 TO WS-BKT-0-30 WS-BKT-31-60
+                        WS-BKT-61-90 WS-BKT-90-PLUS
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL"                TO DTL-BRNO
+           MOVE WS-TOT-0-30            TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT            TO DTL-0-30
+           MOVE WS-TOT-31-60           TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT            TO DTL-31-60
+           MOVE WS-TOT-61-90           TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT            TO DTL-61-90
+           MOVE WS-TOT-90-PLUS         TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT            TO DTL-90-PLUS
+           MOVE WS-DTL-LINE            TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE PDAEXT-FILE PDAGE-RPT
+           STOP RUN.
