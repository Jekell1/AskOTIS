@@ -0,0 +1,151 @@
+      *================================================================*
+      *   P R O G R A M :  M X R P T                                   *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-11-25
+      *  DESC: MEXICO MAINTENANCE-FEE FORMULA RECONCILIATION REPORT.
+      *        READS AN LN/SP EXTRACT OF EVERY ACCOUNT FLAGGED FOR THE
+      *        MEXICO MAINTENANCE-FEE FORMULA (SP-MFFRMLA-05 AND
+      *        SP-RBFRMLA(9) = "0" AND SP-RBFRMLA2(9) = "G" - SEE
+      *        PAYOFF-LOAN-ROUTINE, WORLD #0408) AND RECOMPUTES
+      *        REB-TOTCHG THE SAME WAY PAYOFF-LOAN-ROUTINE DOES,
+      *        PREFERRING LN-ANTICERN(4) OVER LN-MAINTFEE TO AVOID THE
+      *        TRUNCATION THAT CAN ZERO OUT A SMALL MONTHLY FEE (REV
+      *        050714, E.G. 300.00 BECOMING 00.00).  ANY ACCOUNT WHERE
+      *        THE RESULT STILL COMES OUT ZERO DESPITE A NONZERO FEE ON
+      *        FILE IS FLAGGED SO A PAYOFF DOESN'T SHORTCHANGE THE
+      *        MAINTENANCE FEE REBATE.
+      *
+      *  MOD HISTORY:
+      *   112524 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MXRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-11-25.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MXEXT-FILE ASSIGN TO "MXEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MXEXT-STATUS.
+
+           SELECT MXRPT-RPT ASSIGN TO "MXRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MXEXT-FILE.
+       01  MXEXT-REC.
+           05  MXEXT-BRNO             PIC X(04).
+           05  MXEXT-ACCTNO           PIC X(10).
+           05  MXEXT-MFFRMLA-05-FG    PIC X(01).
+           05  MXEXT-RBFRMLA-9        PIC X(01).
+           05  MXEXT-RBFRMLA2-9       PIC X(01).
+           05  MXEXT-MAINTFEE         PIC S9(05)V99.
+           05  MXEXT-ANTICERN-4       PIC S9(05)V99.
+           05  MXEXT-ORGTERM          PIC 9(03).
+
+       FD  MXRPT-RPT.
+       01  RPT-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  MXEXT-STATUS                 PIC XX.
+           88  MXEXT-EOF                           VALUE "10".
+       01  RPT-STATUS                   PIC XX.
+
+       01  WS-REB-TOTCHG                 PIC S9(07)V99.
+       01  WS-CNT-CHECKED                PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-ZERO-EXCEPTION          PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-MAINTFEE               PIC Z,ZZ9.99-.
+       01  WS-EDIT-ANTICERN               PIC Z,ZZ9.99-.
+       01  WS-EDIT-TOTCHG                  PIC ZZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                PIC X(06).
+           05  DTL-ACCTNO              PIC X(12).
+           05  DTL-MAINTFEE            PIC X(11).
+           05  DTL-ANTICERN            PIC X(11).
+           05  DTL-TOTCHG              PIC X(14).
+           05  DTL-RESULT              PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MXEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  MXEXT-FILE
+           OPEN OUTPUT MXRPT-RPT
+           MOVE "MEXICO MAINTENANCE-FEE FORMULA RECONCILIATION"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  MAINTFEE   "
+               TO RPT-LINE(1:33)
+           MOVE "ANTICERN4  REB-TOTCHG    RESULT"
+               TO RPT-LINE(34:32)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-MXEXT.
+           READ MXEXT-FILE AT END SET MXEXT-EOF TO TRUE END-READ
+           PERFORM 2100-CHECK-ONE UNTIL MXEXT-EOF.
+
+       2100-CHECK-ONE.
+           IF MXEXT-MFFRMLA-05-FG = "Y" AND
+              MXEXT-RBFRMLA-9     = "0" AND
+              MXEXT-RBFRMLA2-9    = "G"
+              ADD 1 TO WS-CNT-CHECKED
+              IF MXEXT-ANTICERN-4 NOT = 0
+                 COMPUTE WS-REB-TOTCHG =
+                    MXEXT-ANTICERN-4 * MXEXT-ORGTERM
+              ELSE
+                 COMPUTE WS-REB-TOTCHG =
+                    MXEXT-MAINTFEE * MXEXT-ORGTERM
+              END-IF
+              MOVE MXEXT-BRNO         TO DTL-BRNO
+              MOVE MXEXT-ACCTNO       TO DTL-ACCTNO
+              MOVE MXEXT-MAINTFEE     TO WS-EDIT-MAINTFEE
+              MOVE WS-EDIT-MAINTFEE   TO DTL-MAINTFEE
+              MOVE MXEXT-ANTICERN-4   TO WS-EDIT-ANTICERN
+              MOVE WS-EDIT-ANTICERN   TO DTL-ANTICERN
+              MOVE WS-REB-TOTCHG      TO WS-EDIT-TOTCHG
+              MOVE WS-EDIT-TOTCHG     TO DTL-TOTCHG
+              IF WS-REB-TOTCHG = 0 AND
+                 (MXEXT-MAINTFEE NOT = 0 OR MXEXT-ANTICERN-4 NOT = 0)
+                 MOVE "ZERO-FEE EXCEPTION" TO DTL-RESULT
+                 ADD 1 TO WS-CNT-ZERO-EXCEPTION
+              ELSE
+                 MOVE "OK"                 TO DTL-RESULT
+              END-IF
+              MOVE WS-DTL-LINE        TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           READ MXEXT-FILE AT END SET MXEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "MEXICO-FORMULA ACCOUNTS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ZERO-FEE EXCEPTIONS: " TO RPT-LINE
+           MOVE WS-CNT-ZERO-EXCEPTION TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE MXEXT-FILE MXRPT-RPT
+           STOP RUN.
