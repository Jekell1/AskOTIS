@@ -0,0 +1,149 @@
+      *================================================================*
+      *   P R O G R A M :  I C P R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-10-13
+      *  DESC: INSURANCE-CLAIM PAYOFF (POFF-LPTRCD "RB"/"RO") REPORT.
+      *        READS THE ICP FILE LOG-INS-CLAIM-PAYOFF WRITES FOR
+      *        EVERY PAYOFF-LOAN-ROUTINE CALL MADE WITH POFF-LPTRCD
+      *        OF "RB" OR "RO", AND LISTS EACH PAYOFF WITH ITS
+      *        CL/AH/PP/INTEREST/SERVICE/FEE/DEFERMENT/OTHER REBATE
+      *        COMPONENTS SHOWN SEPARATELY SO THE CARRIER SETTLEMENT
+      *        CAN BE RECONCILED AGAINST THE POSTED PAYOFF LINE BY
+      *        LINE.
+      *
+      *  MOD HISTORY:
+      *   101325 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ICPRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-10-13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ICPEXT-FILE ASSIGN TO "ICPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ICPEXT-STATUS.
+
+           SELECT ICPRPT-RPT ASSIGN TO "ICPRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ICPEXT-FILE.
+       01  ICPEXT-REC.
+           05  ICPEXT-RUN-DATE          PIC 9(08).
+           05  ICPEXT-BRNO              PIC X(04).
+           05  ICPEXT-ACCTNO            PIC X(10).
+           05  ICPEXT-LPTRCD            PIC X(02).
+           05  ICPEXT-REBATE-CL         PIC S9(07)V99.
+           05  ICPEXT-REBATE-AH         PIC S9(07)V99.
+           05  ICPEXT-REBATE-PP         PIC S9(07)V99.
+           05  ICPEXT-REBATE-INT        PIC S9(07)V99.
+           05  ICPEXT-REBATE-SRV        PIC S9(07)V99.
+           05  ICPEXT-REBATE-FEE        PIC S9(07)V99.
+           05  ICPEXT-REBATE-DEF        PIC S9(07)V99.
+           05  ICPEXT-REBATE-NA         PIC S9(07)V99.
+           05  ICPEXT-REBATE-OT1        PIC S9(07)V99.
+           05  ICPEXT-REBATE-OT2        PIC S9(07)V99.
+           05  ICPEXT-REBATE-OT3        PIC S9(07)V99.
+           05  ICPEXT-REBATE-OT4        PIC S9(07)V99.
+           05  ICPEXT-REBATE-OT5        PIC S9(07)V99.
+
+       FD  ICPRPT-RPT.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  ICPEXT-STATUS                  PIC XX.
+           88  ICPEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+       01  WS-EDIT-AMT                     PIC ----,---.99.
+
+       01  WS-DTL-LINE-1.
+           05  DTL1-BRNO                 PIC X(08).
+           05  DTL1-ACCTNO               PIC X(12).
+           05  DTL1-LPTRCD               PIC X(06).
+           05  DTL1-CL                   PIC X(12).
+           05  DTL1-AH                   PIC X(12).
+           05  DTL1-PP                   PIC X(12).
+           05  DTL1-INT                  PIC X(12).
+
+       01  WS-DTL-LINE-2.
+           05  FILLER                    PIC X(26) VALUE SPACES.
+           05  DTL2-LABEL                PIC X(14) VALUE
+                   "  SRV/FEE/DEF:".
+           05  DTL2-SRV                  PIC X(12).
+           05  DTL2-FEE                  PIC X(12).
+           05  DTL2-DEF                  PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ICPEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ICPEXT-FILE
+           OPEN OUTPUT ICPRPT-RPT
+           MOVE "INSURANCE-CLAIM PAYOFF REBATE BREAKOUT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCOUNT     TYPE    CL-REBATE"
+               TO RPT-LINE(1:39)
+           MOVE "   AH-REBATE   PP-REBATE   INT-REBATE"
+               TO RPT-LINE(40:39)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-ICPEXT.
+           READ ICPEXT-FILE AT END SET ICPEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL ICPEXT-EOF.
+
+       2100-LIST-ONE.
+           MOVE ICPEXT-BRNO     TO DTL1-BRNO
+           MOVE ICPEXT-ACCTNO   TO DTL1-ACCTNO
+           MOVE ICPEXT-LPTRCD   TO DTL1-LPTRCD
+           MOVE ICPEXT-REBATE-CL  TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL1-CL
+           MOVE ICPEXT-REBATE-AH  TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL1-AH
+           MOVE ICPEXT-REBATE-PP  TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL1-PP
+           MOVE ICPEXT-REBATE-INT TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL1-INT
+           MOVE WS-DTL-LINE-1     TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE ICPEXT-REBATE-SRV TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL2-SRV
+           MOVE ICPEXT-REBATE-FEE TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL2-FEE
+           MOVE ICPEXT-REBATE-DEF TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT       TO DTL2-DEF
+           MOVE WS-DTL-LINE-2     TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD 1 TO WS-TOT-CNT
+           READ ICPEXT-FILE AT END SET ICPEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL INSURANCE-CLAIM PAYOFFS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE ICPEXT-FILE ICPRPT-RPT
+           STOP RUN.
