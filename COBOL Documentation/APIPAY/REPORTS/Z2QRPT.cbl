@@ -0,0 +1,117 @@
+      *================================================================*
+      *   P R O G R A M :  Z 2 Q R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-10-14
+      *  DESC: LISTS THE OTHER-2-BALANCE MANUAL REVIEW QUEUE (Z2Q)
+      *        WRITTEN BY LOG-Z2-REVIEW-QUEUE FOR EVERY "REQUIRES
+      *        MANUAL Z2" REJECT (RETURN-STATUS 57), SO WHOEVER KEYS
+      *        THE POST-Z2 ENTRIES HAS TEST-AMT/LN-CURBAL/LN-OT2BAL
+      *        ALREADY ON HAND INSTEAD OF RE-DERIVING THEM FROM THE
+      *        LOAN SCREEN.
+      *
+      *  MOD HISTORY:
+      *   101424 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z2QRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-10-14.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Z2Q-FILE ASSIGN TO "Z2Q"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Z2Q-STATUS.
+
+           SELECT Z2QRPT-RPT ASSIGN TO "Z2QRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Z2Q-FILE.
+       01  Z2Q-REC.
+           05  Z2Q-RUN-DATE          PIC 9(08).
+           05  Z2Q-BRNO              PIC X(04).
+           05  Z2Q-NUMBER            PIC X(10).
+           05  Z2Q-TEST-AMT          PIC S9(07)V99.
+           05  Z2Q-CURBAL            PIC S9(07)V99.
+           05  Z2Q-OT2BAL            PIC S9(07)V99.
+
+       FD  Z2QRPT-RPT.
+       01  RPT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  Z2Q-STATUS                  PIC XX.
+           88  Z2Q-EOF                            VALUE "10".
+       01  RPT-STATUS                  PIC XX.
+
+       01  WS-QUEUE-CNT                PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-AMT1                PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-AMT2                PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-AMT3                PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                 PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO               PIC X(06).
+           05  DTL-NUMBER             PIC X(12).
+           05  DTL-DATE               PIC X(10).
+           05  DTL-TEST-AMT           PIC X(14).
+           05  DTL-CURBAL             PIC X(14).
+           05  DTL-OT2BAL             PIC X(14).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-Z2Q
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  Z2Q-FILE
+           OPEN OUTPUT Z2QRPT-RPT
+           MOVE "OTHER-2-BALANCE MANUAL REVIEW QUEUE" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  RUN DATE  "
+               TO RPT-LINE(1:36)
+           MOVE "TEST-AMT      CURBAL        OT2BAL"
+               TO RPT-LINE(37:36)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-Z2Q.
+           READ Z2Q-FILE AT END SET Z2Q-EOF TO TRUE END-READ
+           PERFORM 2100-PRINT-ONE UNTIL Z2Q-EOF.
+
+       2100-PRINT-ONE.
+           MOVE Z2Q-BRNO      TO DTL-BRNO
+           MOVE Z2Q-NUMBER    TO DTL-NUMBER
+           MOVE Z2Q-RUN-DATE  TO DTL-DATE
+           MOVE Z2Q-TEST-AMT  TO WS-EDIT-AMT1
+           MOVE WS-EDIT-AMT1  TO DTL-TEST-AMT
+           MOVE Z2Q-CURBAL    TO WS-EDIT-AMT2
+           MOVE WS-EDIT-AMT2  TO DTL-CURBAL
+           MOVE Z2Q-OT2BAL    TO WS-EDIT-AMT3
+           MOVE WS-EDIT-AMT3  TO DTL-OT2BAL
+           MOVE WS-DTL-LINE   TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-QUEUE-CNT
+           READ Z2Q-FILE AT END SET Z2Q-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL ITEMS IN QUEUE: " TO RPT-LINE
+           MOVE WS-QUEUE-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE Z2Q-FILE Z2QRPT-RPT
+           STOP RUN.
