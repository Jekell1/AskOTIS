@@ -0,0 +1,138 @@
+      *================================================================*
+      *   P R O G R A M :  H O L R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-07-08
+      *  DESC: LISTS EACH BRANCH'S GB-HOLIDAY(1-16) CALENDAR (SEE
+      *        GET-GB-FIELDS AND LCAS-CHECK-HOLIDAY), FLAGS ENTRIES
+      *        THAT AREN'T A VALID MMDD OR THAT DUPLICATE ANOTHER
+      *        ENTRY FOR THE SAME BRANCH, AND PRINTS A 30-DAY
+      *        LOOKAHEAD SO OPERATIONS KNOWS A HOLIDAY IS COMING
+      *        BEFORE LATE-CHARGE ASSESSMENT GRACE DATES ARE AFFECTED
+      *        BY IT.
+      *
+      *  MOD HISTORY:
+      *   070824 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-07-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GBEXT-FILE ASSIGN TO "GBEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GBEXT-STATUS.
+
+           SELECT HOLRPT-RPT ASSIGN TO "HOLRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GBEXT-FILE.
+       01  GBEXT-REC.
+           05  GBEXT-BRNO             PIC X(04).
+           05  GBEXT-HOLIDAY OCCURS 16 TIMES PIC 9(04).
+
+       FD  HOLRPT-RPT.
+       01  RPT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  GBEXT-STATUS                PIC XX.
+           88  GBEXT-EOF                         VALUE "10".
+       01  RPT-STATUS                  PIC XX.
+
+       01  WS-TODAY-MMDD                PIC 9(04).
+       01  WS-LOOKAHEAD-MMDD             PIC 9(04).
+
+       01  WS-SUB                       PIC 9(02) COMP.
+       01  WS-SUB2                      PIC 9(02) COMP.
+       01  WS-USED-CNT                  PIC 9(02) COMP.
+
+       01  WS-MM                        PIC 9(02).
+       01  WS-DD                        PIC 9(02).
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                PIC X(06).
+           05  DTL-ENTRY                PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DTL-MMDD                 PIC X(06).
+           05  DTL-MSG                  PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-GBEXT
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  GBEXT-FILE
+           OPEN OUTPUT HOLRPT-RPT
+           ACCEPT WS-TODAY-MMDD FROM DATE
+           MOVE "HOLIDAY CALENDAR MAINTENANCE / LOOKAHEAD REPORT"
+                TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRNO  ENT MMDD   MESSAGE" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-GBEXT.
+           READ GBEXT-FILE AT END SET GBEXT-EOF TO TRUE END-READ
+           PERFORM 2100-PROCESS-ONE UNTIL GBEXT-EOF.
+
+       2100-PROCESS-ONE.
+           MOVE 0 TO WS-USED-CNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 16
+               IF GBEXT-HOLIDAY(WS-SUB) NOT = 0
+                  ADD 1 TO WS-USED-CNT
+                  PERFORM 2200-VALIDATE-ONE
+                  PERFORM 2300-CHECK-DUP
+                  PERFORM 2400-CHECK-LOOKAHEAD
+               END-IF
+           END-PERFORM
+           READ GBEXT-FILE AT END SET GBEXT-EOF TO TRUE END-READ.
+
+       2200-VALIDATE-ONE.
+           DIVIDE GBEXT-HOLIDAY(WS-SUB) BY 100
+                  GIVING WS-MM REMAINDER WS-DD
+           IF WS-MM < 1 OR WS-MM > 12 OR WS-DD < 1 OR WS-DD > 31
+              MOVE GBEXT-BRNO         TO DTL-BRNO
+              MOVE WS-SUB             TO DTL-ENTRY
+              MOVE GBEXT-HOLIDAY(WS-SUB) TO DTL-MMDD
+              MOVE "INVALID MMDD VALUE"  TO DTL-MSG
+              MOVE WS-DTL-LINE        TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF.
+
+       2300-CHECK-DUP.
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1 UNTIL WS-SUB2 >= WS-SUB
+               IF GBEXT-HOLIDAY(WS-SUB2) = GBEXT-HOLIDAY(WS-SUB)
+                  MOVE GBEXT-BRNO         TO DTL-BRNO
+                  MOVE WS-SUB             TO DTL-ENTRY
+                  MOVE GBEXT-HOLIDAY(WS-SUB) TO DTL-MMDD
+                  MOVE "DUPLICATE OF ANOTHER ENTRY" TO DTL-MSG
+                  MOVE WS-DTL-LINE        TO RPT-LINE
+                  WRITE RPT-LINE
+               END-IF
+           END-PERFORM.
+
+       2400-CHECK-LOOKAHEAD.
+           IF GBEXT-HOLIDAY(WS-SUB) >= WS-TODAY-MMDD
+              IF GBEXT-HOLIDAY(WS-SUB) <= WS-TODAY-MMDD + 30
+                 MOVE GBEXT-BRNO         TO DTL-BRNO
+                 MOVE WS-SUB             TO DTL-ENTRY
+                 MOVE GBEXT-HOLIDAY(WS-SUB) TO DTL-MMDD
+                 MOVE "UPCOMING WITHIN 30 DAYS" TO DTL-MSG
+                 MOVE WS-DTL-LINE        TO RPT-LINE
+                 WRITE RPT-LINE
+              END-IF
+           END-IF.
+
+       9999-EXIT.
+           CLOSE GBEXT-FILE HOLRPT-RPT
+           STOP RUN.
