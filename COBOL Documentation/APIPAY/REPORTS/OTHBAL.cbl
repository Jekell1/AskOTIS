@@ -0,0 +1,119 @@
+      *================================================================*
+      *   P R O G R A M :  O T H B A L                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-05-12
+      *  DESC: PARTIAL-PAYOFF OTHER-BALANCE NETTING PARAMETER REPORT.
+      *        READS A BRANCH EXTRACT (BREXT) CARRYING
+      *        BR-BP-ALLOW-PMT-ACCT-OTHBAL AND
+      *        BR-LBOX-ALLOW-PMT-ACCT-OTHBAL - THE SAME BRANCH-LEVEL
+      *        SETTINGS MAIN-PROGRAM LOADS INTO
+      *        HOLD-BP-ALLOW-PMT-ACCT-OTHBAL/
+      *        HOLD-LBOX-ALLOW-PMT-ACCT-OTHBAL TO DECIDE HOW A BATCH
+      *        OR LOCKBOX PAYMENT NETS AGAINST LN-OT2BAL - AND LISTS
+      *        BOTH SETTINGS SIDE BY SIDE FOR EVERY BRANCH, DECODING
+      *        "N"/"Y"/"2" INTO PLAIN TEXT, SO OPS CAN CONFIRM EVERY
+      *        BRANCH HAS THE NETTING BEHAVIOR THEY INTENDED INSTEAD
+      *        OF FINDING OUT FROM A POSTING RESULT.
+      *
+      *  MOD HISTORY:
+      *   051225 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OTHBAL.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-05-12.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BREXT-FILE ASSIGN TO "BREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BREXT-STATUS.
+
+           SELECT OTHBAL-RPT ASSIGN TO "OTHBAL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BREXT-FILE.
+       01  BREXT-REC.
+           05  BREXT-BRNO               PIC X(04).
+           05  BREXT-BP-OTHBAL          PIC X(01).
+           05  BREXT-LBOX-OTHBAL        PIC X(01).
+
+       FD  OTHBAL-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  BREXT-STATUS                   PIC XX.
+           88  BREXT-EOF                             VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-BP-DESC                      PIC X(18).
+       01  WS-LBOX-DESC                    PIC X(18).
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-BP-CD                 PIC X(04).
+           05  DTL-BP-DESC               PIC X(20).
+           05  DTL-LBOX-CD               PIC X(04).
+           05  DTL-LBOX-DESC             PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BREXT
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BREXT-FILE
+           OPEN OUTPUT OTHBAL-RPT
+           MOVE "PARTIAL-PAYOFF OTHER-BALANCE NETTING BY BRANCH"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH    BP-CD BP-DESC              "
+               TO RPT-LINE(1:37)
+           MOVE "LBOX-CD LBOX-DESC"
+               TO RPT-LINE(38:17)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-BREXT.
+           READ BREXT-FILE AT END SET BREXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL BREXT-EOF.
+
+       2100-LIST-ONE.
+           PERFORM 2200-DECODE-SETTING
+           MOVE BREXT-BRNO           TO DTL-BRNO
+           MOVE BREXT-BP-OTHBAL      TO DTL-BP-CD
+           MOVE WS-BP-DESC           TO DTL-BP-DESC
+           MOVE BREXT-LBOX-OTHBAL    TO DTL-LBOX-CD
+           MOVE WS-LBOX-DESC         TO DTL-LBOX-DESC
+           MOVE WS-DTL-LINE          TO RPT-LINE
+           WRITE RPT-LINE
+           READ BREXT-FILE AT END SET BREXT-EOF TO TRUE END-READ.
+
+       2200-DECODE-SETTING.
+           IF BREXT-BP-OTHBAL = "Y"
+              MOVE "NET AGAINST OT2BAL" TO WS-BP-DESC
+           ELSE
+           IF BREXT-BP-OTHBAL = "2"
+              MOVE "NET, ALT METHOD"    TO WS-BP-DESC
+           ELSE
+              MOVE "NO NETTING"         TO WS-BP-DESC.
+
+           IF BREXT-LBOX-OTHBAL = "Y"
+              MOVE "NET AGAINST OT2BAL" TO WS-LBOX-DESC
+           ELSE
+           IF BREXT-LBOX-OTHBAL = "2"
+              MOVE "NET, ALT METHOD"    TO WS-LBOX-DESC
+           ELSE
+              MOVE "NO NETTING"         TO WS-LBOX-DESC.
+
+       9999-EXIT.
+           CLOSE BREXT-FILE OTHBAL-RPT
+           STOP RUN.
