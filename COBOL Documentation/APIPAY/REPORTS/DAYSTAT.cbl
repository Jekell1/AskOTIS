@@ -0,0 +1,132 @@
+      *================================================================*
+      *   P R O G R A M :  D A Y S T A T                                *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-06-09
+      *  DESC: MULTI-BRANCH OPEN-DAY STATUS DASHBOARD.  MAIN-PROGRAM
+      *        CHECKS RC-STATUS = "A1" VIA READ-RC2-FILE FOR ONE BRANCH
+      *        AT A TIME TO CONFIRM THE DAY IS OPEN BEFORE POSTING.
+      *        THIS PROGRAM READS AN RCFILE EXTRACT (RCEXT) CARRYING
+      *        THAT SAME RC-STATUS/RC-OPENED-*/RC-CLOSED-* DETAIL FOR
+      *        EVERY BRANCH'S CURRENT TRANS DATE AND LISTS EACH
+      *        BRANCH'S OPEN/CLOSED STATUS AT A GLANCE, SO OPERATIONS
+      *        CAN CONFIRM EVERY BRANCH IS READY FOR THE OVERNIGHT
+      *        BATCH WINDOW WITHOUT POLLING EACH ONE BY HAND.
+      *
+      *  MOD HISTORY:
+      *   060925 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYSTAT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-06-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RCEXT-FILE ASSIGN TO "RCEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RCEXT-FS.
+
+           SELECT DAYSTAT-RPT ASSIGN TO "DAYSTAT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RCEXT-FILE.
+       01  RCEXT-REC.
+           05  RCEXT-BRNO               PIC X(04).
+           05  RCEXT-TRANS-DATE         PIC 9(08).
+           05  RCEXT-STATUS             PIC X(02).
+           05  RCEXT-OPENED-DATE        PIC 9(08).
+           05  RCEXT-OPENED-TIME        PIC 9(06).
+           05  RCEXT-OP-USERID          PIC X(10).
+           05  RCEXT-CLOSED-DATE        PIC 9(08).
+           05  RCEXT-CLOSED-TIME        PIC 9(06).
+           05  RCEXT-CL-USERID          PIC X(10).
+
+       FD  DAYSTAT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  RCEXT-FS                       PIC XX.
+           88  RCEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-OPEN-CNT                    PIC 9(05) COMP VALUE 0.
+       01  WS-CLOSED-CNT                  PIC 9(05) COMP VALUE 0.
+       01  WS-EDIT-CNT                    PIC ZZZZ9.
+       01  WS-STATUS-DESC                 PIC X(10).
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                 PIC X(08).
+           05  DTL-TRANS-DATE           PIC X(12).
+           05  DTL-STATUS               PIC X(10).
+           05  DTL-OPENED               PIC X(20).
+           05  DTL-OP-USERID            PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RCEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RCEXT-FILE
+           OPEN OUTPUT DAYSTAT-RPT
+           MOVE "MULTI-BRANCH OPEN-DAY STATUS DASHBOARD" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  TRANS-DATE  STATUS    OPENED         "
+               TO RPT-LINE(1:47)
+           MOVE "     OP-USER"
+               TO RPT-LINE(48:13)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-RCEXT.
+           READ RCEXT-FILE AT END SET RCEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL RCEXT-EOF.
+
+       2100-LIST-ONE.
+           IF RCEXT-STATUS = "A1"
+              MOVE "OPEN"   TO WS-STATUS-DESC
+              ADD 1 TO WS-OPEN-CNT
+           ELSE
+              MOVE "CLOSED" TO WS-STATUS-DESC
+              ADD 1 TO WS-CLOSED-CNT
+           END-IF
+           MOVE RCEXT-BRNO        TO DTL-BRNO
+           MOVE RCEXT-TRANS-DATE  TO DTL-TRANS-DATE
+           MOVE WS-STATUS-DESC    TO DTL-STATUS
+           STRING RCEXT-OPENED-DATE DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  RCEXT-OPENED-TIME DELIMITED BY SIZE
+                  INTO DTL-OPENED
+           MOVE RCEXT-OP-USERID   TO DTL-OP-USERID
+           MOVE WS-DTL-LINE       TO RPT-LINE
+           WRITE RPT-LINE
+           READ RCEXT-FILE AT END SET RCEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCHES OPEN:   " TO RPT-LINE
+           MOVE WS-OPEN-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCHES CLOSED: " TO RPT-LINE
+           MOVE WS-CLOSED-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE RCEXT-FILE DAYSTAT-RPT
+           STOP RUN.
