@@ -0,0 +1,162 @@
+      *================================================================*
+      *   P R O G R A M :  R E V A C T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-02-17
+      *  DESC: REVERSAL ACTIVITY REPORT BY BRANCH AND POSTING USER.
+      *        READS THE RVA FILE LOG-REVERSAL-ACTIVITY WRITES EVERY
+      *        TIME REVERSAL-LIMIT-CHECK CLEARS A REVERSAL, AND ROLLS
+      *        UP THE REVERSAL COUNT AND DOLLAR AMOUNT BY BRANCH AND
+      *        BY POSTING USER (LP-USERID), SO UNUSUALLY FREQUENT
+      *        REVERSALS BY ONE TELLER OR AT ONE BRANCH STAND OUT
+      *        WITHOUT WAITING FOR CD-BR-MAXREV TO REJECT ONE OUTRIGHT.
+      *        INPUT IS ASSUMED SORTED BY BRANCH THEN USERID, THE SAME
+      *        READ-AHEAD CONTROL-BREAK STYLE PDAGE USES FOR ITS
+      *        BY-BRANCH ROLLUP.
+      *
+      *  MOD HISTORY:
+      *   021725 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVACT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-02-17.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RVAEXT-FILE ASSIGN TO "RVAEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RVAEXT-STATUS.
+
+           SELECT REVACT-RPT ASSIGN TO "REVACT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RVAEXT-FILE.
+       01  RVAEXT-REC.
+           05  RVAEXT-RUN-DATE          PIC 9(08).
+           05  RVAEXT-BRNO              PIC X(04).
+           05  RVAEXT-ACCTNO            PIC X(10).
+           05  RVAEXT-USERID            PIC X(08).
+           05  RVAEXT-TRAMT             PIC S9(07)V99.
+
+       FD  REVACT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  RVAEXT-STATUS                  PIC XX.
+           88  RVAEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-BRNO                   PIC X(04) VALUE SPACES.
+       01  WS-LAST-USERID                 PIC X(08) VALUE SPACES.
+
+       01  WS-USER-CNT                     PIC 9(05) COMP VALUE 0.
+       01  WS-USER-AMT                     PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-BR-CNT                       PIC 9(07) COMP VALUE 0.
+       01  WS-BR-AMT                       PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-AMT                      PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+       01  WS-EDIT-AMT                     PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-USERID                PIC X(10).
+           05  DTL-CNT                   PIC X(10).
+           05  DTL-AMT                   PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RVAEXT
+           PERFORM 7000-FLUSH-USER
+           PERFORM 7500-FLUSH-BRANCH
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RVAEXT-FILE
+           OPEN OUTPUT REVACT-RPT
+           MOVE "REVERSAL ACTIVITY REPORT BY BRANCH/USER" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH    USER      COUNT     AMOUNT" TO RPT-LINE
+           WRITE RPT-LINE
+           READ RVAEXT-FILE AT END SET RVAEXT-EOF TO TRUE END-READ
+           IF NOT RVAEXT-EOF
+              MOVE RVAEXT-BRNO   TO WS-LAST-BRNO
+              MOVE RVAEXT-USERID TO WS-LAST-USERID.
+
+       2000-PROCESS-RVAEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL RVAEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF RVAEXT-BRNO NOT = WS-LAST-BRNO
+              PERFORM 7000-FLUSH-USER
+              PERFORM 7500-FLUSH-BRANCH
+              MOVE RVAEXT-BRNO   TO WS-LAST-BRNO
+              MOVE RVAEXT-USERID TO WS-LAST-USERID
+           ELSE
+              IF RVAEXT-USERID NOT = WS-LAST-USERID
+                 PERFORM 7000-FLUSH-USER
+                 MOVE RVAEXT-USERID TO WS-LAST-USERID
+              END-IF
+           END-IF
+           ADD 1 TO WS-USER-CNT
+           ADD RVAEXT-TRAMT TO WS-USER-AMT
+           READ RVAEXT-FILE AT END SET RVAEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-USER.
+           IF WS-LAST-USERID NOT = SPACES
+              MOVE WS-LAST-BRNO        TO DTL-BRNO
+              MOVE WS-LAST-USERID      TO DTL-USERID
+              MOVE WS-USER-CNT         TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-CNT
+              MOVE WS-USER-AMT         TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-AMT
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-USER-CNT          TO WS-BR-CNT
+              ADD WS-USER-AMT          TO WS-BR-AMT
+              MOVE 0 TO WS-USER-CNT
+              MOVE 0 TO WS-USER-AMT
+           END-IF.
+
+       7500-FLUSH-BRANCH.
+           IF WS-BR-CNT NOT = 0
+              MOVE WS-LAST-BRNO        TO DTL-BRNO
+              MOVE "BR TOTAL  "        TO DTL-USERID
+              MOVE WS-BR-CNT           TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-CNT
+              MOVE WS-BR-AMT           TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-AMT
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES              TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-BR-CNT            TO WS-TOT-CNT
+              ADD WS-BR-AMT            TO WS-TOT-AMT
+              MOVE 0 TO WS-BR-CNT
+              MOVE 0 TO WS-BR-AMT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE "GRAND TOTAL"           TO DTL-BRNO
+           MOVE SPACES                  TO DTL-USERID
+           MOVE WS-TOT-CNT               TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT               TO DTL-CNT
+           MOVE WS-TOT-AMT                TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT               TO DTL-AMT
+           MOVE WS-DTL-LINE               TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE RVAEXT-FILE REVACT-RPT
+           STOP RUN.
