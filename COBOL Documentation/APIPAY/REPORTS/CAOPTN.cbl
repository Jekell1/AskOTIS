@@ -0,0 +1,119 @@
+      *================================================================*
+      *   P R O G R A M :  C A O P T N                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-10-28
+      *  DESC: CALIFORNIA EARLY-PAYOFF SPECIAL OPTION COVERAGE REPORT.
+      *        READS THE SP RATE TABLE EXTRACT (SPEXT - SAME LAYOUT
+      *        RBFAUD READS) AND, FOR EVERY RECORD WHOSE SP-ORGST IS
+      *        "CA", REPORTS WHETHER SUBACCOUNT 7 OF SP-RBSPOPT1 IS
+      *        SET TO 27 - THE CODE PAYOFF-SET-INT-CHARGES TESTS TO
+      *        PERFORM CALIFORNIA-SPECIAL-OPTION (MULLEN PR#4182).  A
+      *        CA RECORD LISTED AS "MISSING" HASN'T HAD THE OPTION
+      *        TURNED ON AND NEEDS COMPLIANCE REVIEW.
+      *
+      *  MOD HISTORY:
+      *   102824 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAOPTN.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-10-28.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPEXT-FILE ASSIGN TO "SPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPEXT-STATUS.
+
+           SELECT CAOPTN-RPT ASSIGN TO "CAOPTN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPEXT-FILE.
+       01  SPEXT-REC.
+           05  SPEXT-BRNO            PIC X(04).
+           05  SPEXT-CLASS           PIC X(02).
+           05  SPEXT-STATE           PIC X(02).
+           05  SPEXT-RBSPOPT1 OCCURS 16 TIMES PIC 9(02).
+
+       FD  CAOPTN-RPT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SPEXT-STATUS               PIC XX.
+           88  SPEXT-EOF                         VALUE "10".
+       01  RPT-STATUS                 PIC XX.
+
+       01  WS-CNT-CA                  PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-MISSING             PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO               PIC X(06).
+           05  DTL-CLASS              PIC X(06).
+           05  DTL-OPTION             PIC X(08).
+           05  DTL-RESULT             PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SPEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SPEXT-FILE
+           OPEN OUTPUT CAOPTN-RPT
+           MOVE "CALIFORNIA EARLY-PAYOFF SPECIAL OPTION COVERAGE"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  CLASS   OPT(7)  RESULT" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-SPEXT.
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ
+           PERFORM 2100-CHECK-ONE UNTIL SPEXT-EOF.
+
+       2100-CHECK-ONE.
+           IF SPEXT-STATE = "CA"
+              ADD 1 TO WS-CNT-CA
+              MOVE SPEXT-BRNO          TO DTL-BRNO
+              MOVE SPEXT-CLASS         TO DTL-CLASS
+              MOVE SPEXT-RBSPOPT1(7)   TO DTL-OPTION
+              IF SPEXT-RBSPOPT1(7) = 27
+                 MOVE "COVERED"        TO DTL-RESULT
+              ELSE
+                 MOVE "MISSING"        TO DTL-RESULT
+                 ADD 1 TO WS-CNT-MISSING
+              END-IF
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "CA RECORDS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CA TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "CA RECORDS MISSING OPTION: " TO RPT-LINE
+           MOVE WS-CNT-MISSING TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SPEXT-FILE CAOPTN-RPT
+           STOP RUN.
