@@ -0,0 +1,201 @@
+      *================================================================*
+      *   P R O G R A M :  G L L K U P                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-04-28
+      *  DESC: G/L DETAIL ARCHIVE LOOKUP UTILITY.  READS A SMALL PARM
+      *        RECORD (BRANCH/ACCOUNT/BEGIN DATE/END DATE) AND SCANS
+      *        THE LXE1/LXG1 ARCHIVE FILES GLARCH PRODUCES, LISTING
+      *        EVERY ARCHIVED EARNINGS (LXEARC) AND G/L DISTRIBUTION
+      *        (LXGARC) RECORD FOR THAT ACCOUNT FALLING IN THE
+      *        REQUESTED DATE RANGE, SO AN AUDIT REQUEST FOR ARCHIVED
+      *        G/L DETAIL CAN BE ANSWERED WITHOUT RESTORING THE WHOLE
+      *        ARCHIVE FILE.
+      *
+      *  MOD HISTORY:
+      *   042825 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLLKUP.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-04-28.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LKUP-PARM-FILE ASSIGN TO "GLLKUP.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-STATUS.
+
+           SELECT LXEARC-FILE ASSIGN TO "LXEARC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXEARC-STATUS.
+
+           SELECT LXGARC-FILE ASSIGN TO "LXGARC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXGARC-STATUS.
+
+           SELECT GLLKUP-RPT ASSIGN TO "GLLKUP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LKUP-PARM-FILE.
+       01  LKUP-PARM-REC.
+           05  LKUP-P-BRNO              PIC X(04).
+           05  LKUP-P-ACCTNO            PIC X(10).
+           05  LKUP-P-BEGDATE           PIC 9(08).
+           05  LKUP-P-ENDDATE           PIC 9(08).
+
+       FD  LXEARC-FILE.
+       01  LXEARC-REC.
+           05  LXEARC-BRNO              PIC X(04).
+           05  LXEARC-ACCTNO            PIC X(10).
+           05  LXEARC-SEQNO             PIC 9(02).
+           05  LXEARC-LTOUCH-DATE       PIC 9(08).
+           05  LXEARC-EARN              OCCURS 7 TIMES
+                                        PIC S9(07)V99.
+           05  LXEARC-WORKER            PIC X(08).
+           05  LXEARC-WORKER2           PIC X(08).
+
+       FD  LXGARC-FILE.
+       01  LXGARC-REC.
+           05  LXGARC-BRNO              PIC X(04).
+           05  LXGARC-ACCTNO            PIC X(10).
+           05  LXGARC-SEQNO             PIC 9(02).
+           05  LXGARC-LTOUCH-DATE       PIC 9(08).
+           05  LXGARC-GLNO              OCCURS 3 TIMES
+                                        PIC X(06).
+           05  LXGARC-GLAMT             OCCURS 3 TIMES
+                                        PIC S9(07)V99.
+
+       FD  GLLKUP-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  PARM-STATUS                    PIC XX.
+       01  LXEARC-STATUS                  PIC XX.
+           88  LXEARC-EOF                            VALUE "10".
+       01  LXGARC-STATUS                  PIC XX.
+           88  LXGARC-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LKUP-BRNO                   PIC X(04).
+       01  WS-LKUP-ACCTNO                 PIC X(10).
+       01  WS-LKUP-BEGDATE                PIC 9(08).
+       01  WS-LKUP-ENDDATE                PIC 9(08).
+
+       01  WS-MATCH-CNT                    PIC 9(05) COMP VALUE 0.
+       01  WS-EDIT-SEQ                     PIC Z9.
+       01  WS-EDIT-DATE                    PIC 9(08).
+
+       01  WS-LXE-LINE.
+           05  FILLER                    PIC X(06) VALUE "LXE1  ".
+           05  LXEL-BRNO                 PIC X(06).
+           05  LXEL-ACCTNO               PIC X(12).
+           05  LXEL-SEQNO                PIC X(04).
+           05  LXEL-DATE                 PIC X(10).
+           05  LXEL-WORKER               PIC X(10).
+
+       01  WS-LXG-LINE.
+           05  FILLER                    PIC X(06) VALUE "LXG1  ".
+           05  LXGL-BRNO                 PIC X(06).
+           05  LXGL-ACCTNO               PIC X(12).
+           05  LXGL-SEQNO                PIC X(04).
+           05  LXGL-DATE                 PIC X(10).
+           05  LXGL-GLNO1                PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-LXEARC
+           PERFORM 3000-SCAN-LXGARC
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LKUP-PARM-FILE
+           READ LKUP-PARM-FILE
+              AT END
+                 MOVE SPACES TO LKUP-PARM-REC
+           END-READ
+           MOVE LKUP-P-BRNO    TO WS-LKUP-BRNO
+           MOVE LKUP-P-ACCTNO  TO WS-LKUP-ACCTNO
+           MOVE LKUP-P-BEGDATE TO WS-LKUP-BEGDATE
+           MOVE LKUP-P-ENDDATE TO WS-LKUP-ENDDATE
+           CLOSE LKUP-PARM-FILE
+
+           OPEN INPUT  LXEARC-FILE
+           OPEN INPUT  LXGARC-FILE
+           OPEN OUTPUT GLLKUP-RPT
+           MOVE "G/L DETAIL ARCHIVE LOOKUP" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ACCOUNT: " TO RPT-LINE
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-LKUP-BRNO DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-LKUP-ACCTNO DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-SCAN-LXEARC.
+           READ LXEARC-FILE AT END SET LXEARC-EOF TO TRUE END-READ
+           PERFORM 2100-CHECK-LXE-ONE UNTIL LXEARC-EOF.
+
+       2100-CHECK-LXE-ONE.
+           IF LXEARC-BRNO = WS-LKUP-BRNO
+              AND LXEARC-ACCTNO = WS-LKUP-ACCTNO
+              AND LXEARC-LTOUCH-DATE NOT < WS-LKUP-BEGDATE
+              AND LXEARC-LTOUCH-DATE NOT > WS-LKUP-ENDDATE
+              MOVE LXEARC-BRNO       TO LXEL-BRNO
+              MOVE LXEARC-ACCTNO     TO LXEL-ACCTNO
+              MOVE LXEARC-SEQNO      TO WS-EDIT-SEQ
+              MOVE WS-EDIT-SEQ       TO LXEL-SEQNO
+              MOVE LXEARC-LTOUCH-DATE TO WS-EDIT-DATE
+              MOVE WS-EDIT-DATE      TO LXEL-DATE
+              MOVE LXEARC-WORKER     TO LXEL-WORKER
+              MOVE WS-LXE-LINE       TO RPT-LINE
+              WRITE RPT-LINE
+              ADD 1 TO WS-MATCH-CNT
+           END-IF
+           READ LXEARC-FILE AT END SET LXEARC-EOF TO TRUE END-READ.
+
+       3000-SCAN-LXGARC.
+           READ LXGARC-FILE AT END SET LXGARC-EOF TO TRUE END-READ
+           PERFORM 3100-CHECK-LXG-ONE UNTIL LXGARC-EOF.
+
+       3100-CHECK-LXG-ONE.
+           IF LXGARC-BRNO = WS-LKUP-BRNO
+              AND LXGARC-ACCTNO = WS-LKUP-ACCTNO
+              AND LXGARC-LTOUCH-DATE NOT < WS-LKUP-BEGDATE
+              AND LXGARC-LTOUCH-DATE NOT > WS-LKUP-ENDDATE
+              MOVE LXGARC-BRNO       TO LXGL-BRNO
+              MOVE LXGARC-ACCTNO     TO LXGL-ACCTNO
+              MOVE LXGARC-SEQNO      TO WS-EDIT-SEQ
+              MOVE WS-EDIT-SEQ       TO LXGL-SEQNO
+              MOVE LXGARC-LTOUCH-DATE TO WS-EDIT-DATE
+              MOVE WS-EDIT-DATE      TO LXGL-DATE
+              MOVE LXGARC-GLNO(1)    TO LXGL-GLNO1
+              MOVE WS-LXG-LINE       TO RPT-LINE
+              WRITE RPT-LINE
+              ADD 1 TO WS-MATCH-CNT
+           END-IF
+           READ LXGARC-FILE AT END SET LXGARC-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RECORDS FOUND: " TO RPT-LINE
+           MOVE WS-MATCH-CNT TO WS-EDIT-SEQ
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-SEQ DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LXEARC-FILE LXGARC-FILE GLLKUP-RPT
+           STOP RUN.
