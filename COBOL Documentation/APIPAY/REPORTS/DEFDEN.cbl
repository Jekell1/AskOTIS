@@ -0,0 +1,157 @@
+      *================================================================*
+      *   P R O G R A M :  D E F D E N                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-05-28
+      *  DESC: WEEKLY ROLL-UP OF THE DFD DEFERMENT-DENIAL LOG WRITTEN
+      *        BY LOG-DEFERMENT-DENIAL IN MAIN-PROGRAM.  TOTALS DENIED
+      *        DF/D2-D9 ATTEMPTS BY BRANCH AND BY DEFPOL-MAXIMUM REASON
+      *        SO COLLECTIONS MANAGEMENT CAN SEE WHO IS TRYING TO
+      *        OVER-DEFER ACCOUNTS THAT ARE ALREADY MAXED OUT.
+      *
+      *  MOD HISTORY:
+      *   052824 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEFDEN.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-05-28.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DFD-FILE ASSIGN TO "DFD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DFD-STATUS.
+
+           SELECT DEFDEN-RPT ASSIGN TO "DEFDEN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DFD-FILE.
+       01  DFD-REC.
+           05  DFD-RUN-DATE         PIC 9(08).
+           05  DFD-BRNO             PIC X(04).
+           05  DFD-NUMBER           PIC X(10).
+           05  DFD-TRCD             PIC X(02).
+           05  DFD-REASON           PIC X(01).
+           05  DFD-MIN-MONTHS-DEF   PIC 9(03).
+
+       FD  DEFDEN-RPT.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  DFD-STATUS                PIC XX.
+           88  DFD-EOF                          VALUE "10".
+       01  RPT-STATUS                PIC XX.
+
+       01  WS-MAX-BR                 PIC 9(04) COMP VALUE 500.
+       01  WS-BR-CNT                 PIC 9(04) COMP VALUE 0.
+       01  WS-SUB                    PIC 9(04) COMP.
+
+       01  WS-BR-TABLE.
+           05  WS-BR-ENTRY OCCURS 500 TIMES.
+               10  WS-BR-NO          PIC X(04).
+               10  WS-BR-X-CNT       PIC 9(07) COMP.
+               10  WS-BR-R-CNT       PIC 9(07) COMP.
+               10  WS-BR-Y-CNT       PIC 9(07) COMP.
+
+       01  WS-TOT-X                  PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-R                  PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-Y                  PIC 9(07) COMP VALUE 0.
+
+       01  WS-EDIT-NUM                PIC ZZZ,ZZ9.
+       01  WS-DTL-LINE.
+           05  DTL-BR                PIC X(04).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DTL-X                 PIC X(10).
+           05  DTL-R                 PIC X(10).
+           05  DTL-Y                 PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-DFD
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DFD-FILE
+           OPEN OUTPUT DEFDEN-RPT
+           MOVE "DEFERMENT DENIAL REPORT - WEEK ENDING TODAY"
+                                     TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRNO  EXCEED-TERM MIN-MONTHS  MAXED-OUT" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-DFD.
+           READ DFD-FILE AT END SET DFD-EOF TO TRUE END-READ
+           PERFORM 2100-ADD-ONE UNTIL DFD-EOF.
+
+       2100-ADD-ONE.
+           PERFORM 2200-FIND-OR-ADD-BRANCH
+           EVALUATE DFD-REASON
+               WHEN "X"
+                   ADD 1 TO WS-BR-X-CNT(WS-SUB)
+                   ADD 1 TO WS-TOT-X
+               WHEN "R"
+                   ADD 1 TO WS-BR-R-CNT(WS-SUB)
+                   ADD 1 TO WS-TOT-R
+               WHEN "Y"
+                   ADD 1 TO WS-BR-Y-CNT(WS-SUB)
+                   ADD 1 TO WS-TOT-Y
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           READ DFD-FILE AT END SET DFD-EOF TO TRUE END-READ.
+
+       2200-FIND-OR-ADD-BRANCH.
+           MOVE 0 TO WS-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-BR-CNT
+                      OR WS-BR-NO(WS-SUB) = DFD-BRNO
+               CONTINUE
+           END-PERFORM
+           IF WS-SUB > WS-BR-CNT
+              IF WS-BR-CNT < WS-MAX-BR
+                 ADD 1 TO WS-BR-CNT
+                 MOVE WS-BR-CNT TO WS-SUB
+                 MOVE DFD-BRNO TO WS-BR-NO(WS-SUB)
+                 MOVE 0 TO WS-BR-X-CNT(WS-SUB)
+                           WS-BR-R-CNT(WS-SUB)
+                           WS-BR-Y-CNT(WS-SUB)
+              END-IF
+           END-IF.
+
+       3000-PRINT-REPORT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-BR-CNT
+               MOVE WS-BR-NO(WS-SUB)      TO DTL-BR
+               MOVE WS-BR-X-CNT(WS-SUB)   TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM           TO DTL-X
+               MOVE WS-BR-R-CNT(WS-SUB)   TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM           TO DTL-R
+               MOVE WS-BR-Y-CNT(WS-SUB)   TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM           TO DTL-Y
+               MOVE WS-DTL-LINE           TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTALS" TO DTL-BR
+           MOVE WS-TOT-X TO WS-EDIT-NUM
+           MOVE WS-EDIT-NUM TO DTL-X
+           MOVE WS-TOT-R TO WS-EDIT-NUM
+           MOVE WS-EDIT-NUM TO DTL-R
+           MOVE WS-TOT-Y TO WS-EDIT-NUM
+           MOVE WS-EDIT-NUM TO DTL-Y
+           MOVE WS-DTL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE DFD-FILE DEFDEN-RPT
+           STOP RUN.
