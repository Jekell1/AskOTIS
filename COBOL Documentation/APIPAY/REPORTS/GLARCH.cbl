@@ -0,0 +1,198 @@
+      *================================================================*
+      *   P R O G R A M :  G L A R C H                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-04-28
+      *  DESC: G/L DETAIL ARCHIVE FOR LXE1/LXG1.  READS AN LXE1 EXTRACT
+      *        (LXEEXT) AND AN LXG1 EXTRACT (LXGEXT) - THE SAME EARNINGS
+      *        AND G/L DISTRIBUTION DETAIL READ-LXE1-FILE/READ-LXG1-FILE
+      *        EXPOSE, KEYED BY LXE-LTOUCH-DATE/LXG-LTOUCH-DATE - AND
+      *        COPIES ANY RECORD OLDER THAN THE RETENTION WINDOW
+      *        (GLARCH-RETENTION-DAYS) TO A DATED ARCHIVE FILE BEFORE
+      *        THE LIVE DETAIL IS PURGED, SO G/L DETAIL IS NEVER LOST
+      *        WITHOUT A DOCUMENTED COPY SOMEWHERE.  GLLKUP READS THE
+      *        ARCHIVE FILES THIS PROGRAM PRODUCES TO ANSWER AN AUDIT
+      *        REQUEST FOR A SPECIFIC ACCOUNT/DATE RANGE.
+      *
+      *        RUN THIS PROGRAM IMMEDIATELY BEFORE ANY LXE1/LXG1 PURGE
+      *        JOB - IT ONLY COPIES AGED RECORDS FORWARD, IT DOES NOT
+      *        ITSELF DELETE ANYTHING FROM THE LIVE FILES.
+      *
+      *  MOD HISTORY:
+      *   042825 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLARCH.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-04-28.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LXEEXT-FILE ASSIGN TO "LXEEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXEEXT-STATUS.
+
+           SELECT LXGEXT-FILE ASSIGN TO "LXGEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXGEXT-STATUS.
+
+           SELECT LXEARC-FILE ASSIGN TO "LXEARC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXEARC-STATUS.
+
+           SELECT LXGARC-FILE ASSIGN TO "LXGARC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXGARC-STATUS.
+
+           SELECT GLARCH-RPT ASSIGN TO "GLARCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LXEEXT-FILE.
+       01  LXEEXT-REC.
+           05  LXEEXT-BRNO              PIC X(04).
+           05  LXEEXT-ACCTNO            PIC X(10).
+           05  LXEEXT-SEQNO             PIC 9(02).
+           05  LXEEXT-LTOUCH-DATE       PIC 9(08).
+           05  LXEEXT-EARN              OCCURS 7 TIMES
+                                        PIC S9(07)V99.
+           05  LXEEXT-WORKER            PIC X(08).
+           05  LXEEXT-WORKER2           PIC X(08).
+
+       FD  LXGEXT-FILE.
+       01  LXGEXT-REC.
+           05  LXGEXT-BRNO              PIC X(04).
+           05  LXGEXT-ACCTNO            PIC X(10).
+           05  LXGEXT-SEQNO             PIC 9(02).
+           05  LXGEXT-LTOUCH-DATE       PIC 9(08).
+           05  LXGEXT-GLNO              OCCURS 3 TIMES
+                                        PIC X(06).
+           05  LXGEXT-GLAMT             OCCURS 3 TIMES
+                                        PIC S9(07)V99.
+
+       FD  LXEARC-FILE.
+       01  LXEARC-REC.
+           05  LXEARC-BRNO              PIC X(04).
+           05  LXEARC-ACCTNO            PIC X(10).
+           05  LXEARC-SEQNO             PIC 9(02).
+           05  LXEARC-LTOUCH-DATE       PIC 9(08).
+           05  LXEARC-EARN              OCCURS 7 TIMES
+                                        PIC S9(07)V99.
+           05  LXEARC-WORKER            PIC X(08).
+           05  LXEARC-WORKER2           PIC X(08).
+
+       FD  LXGARC-FILE.
+       01  LXGARC-REC.
+           05  LXGARC-BRNO              PIC X(04).
+           05  LXGARC-ACCTNO            PIC X(10).
+           05  LXGARC-SEQNO             PIC 9(02).
+           05  LXGARC-LTOUCH-DATE       PIC 9(08).
+           05  LXGARC-GLNO              OCCURS 3 TIMES
+                                        PIC X(06).
+           05  LXGARC-GLAMT             OCCURS 3 TIMES
+                                        PIC S9(07)V99.
+
+       FD  GLARCH-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  LXEEXT-STATUS                  PIC XX.
+           88  LXEEXT-EOF                            VALUE "10".
+       01  LXGEXT-STATUS                  PIC XX.
+           88  LXGEXT-EOF                            VALUE "10".
+       01  LXEARC-STATUS                  PIC XX.
+       01  LXGARC-STATUS                  PIC XX.
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-RUN-DATE                     PIC 9(08).
+       01  WS-CUTOFF-DATE                  PIC 9(08).
+
+       01  GLARCH-RETENTION-DAYS           PIC 9(05) VALUE 2555.
+
+       01  WS-LXE-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-LXE-ARC-CNT                  PIC 9(07) COMP VALUE 0.
+       01  WS-LXG-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-LXG-ARC-CNT                  PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ARCHIVE-LXE
+           PERFORM 3000-ARCHIVE-LXG
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LXEEXT-FILE
+           OPEN INPUT  LXGEXT-FILE
+           OPEN OUTPUT LXEARC-FILE
+           OPEN OUTPUT LXGARC-FILE
+           OPEN OUTPUT GLARCH-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-DATE = WS-RUN-DATE - GLARCH-RETENTION-DAYS
+           MOVE "G/L DETAIL ARCHIVE - LXE1/LXG1" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-ARCHIVE-LXE.
+           READ LXEEXT-FILE AT END SET LXEEXT-EOF TO TRUE END-READ
+           PERFORM 2100-ARCHIVE-LXE-ONE UNTIL LXEEXT-EOF.
+
+       2100-ARCHIVE-LXE-ONE.
+           ADD 1 TO WS-LXE-CNT
+           IF LXEEXT-LTOUCH-DATE < WS-CUTOFF-DATE
+              MOVE LXEEXT-REC TO LXEARC-REC
+              WRITE LXEARC-REC
+              ADD 1 TO WS-LXE-ARC-CNT
+           END-IF
+           READ LXEEXT-FILE AT END SET LXEEXT-EOF TO TRUE END-READ.
+
+       3000-ARCHIVE-LXG.
+           READ LXGEXT-FILE AT END SET LXGEXT-EOF TO TRUE END-READ
+           PERFORM 3100-ARCHIVE-LXG-ONE UNTIL LXGEXT-EOF.
+
+       3100-ARCHIVE-LXG-ONE.
+           ADD 1 TO WS-LXG-CNT
+           IF LXGEXT-LTOUCH-DATE < WS-CUTOFF-DATE
+              MOVE LXGEXT-REC TO LXGARC-REC
+              WRITE LXGARC-REC
+              ADD 1 TO WS-LXG-ARC-CNT
+           END-IF
+           READ LXGEXT-FILE AT END SET LXGEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE "LXE1 RECORDS READ:    " TO RPT-LINE
+           MOVE WS-LXE-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "LXE1 RECORDS ARCHIVED: " TO RPT-LINE
+           MOVE WS-LXE-ARC-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "LXG1 RECORDS READ:     " TO RPT-LINE
+           MOVE WS-LXG-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "LXG1 RECORDS ARCHIVED: " TO RPT-LINE
+           MOVE WS-LXG-ARC-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LXEEXT-FILE LXGEXT-FILE LXEARC-FILE LXGARC-FILE
+                 GLARCH-RPT
+           STOP RUN.
