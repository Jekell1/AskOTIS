@@ -0,0 +1,166 @@
+      *================================================================*
+      *   P R O G R A M :  B A T S U M                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-03-18
+      *  DESC: END-OF-BATCH EXCEPTION SUMMARY.  READS THE LOG FILE
+      *        WRITTEN BY CREATE-LOG FOR ONE batpay.sh RUN AND ROLLS
+      *        UP POSTED/REJECTED COUNTS AND DOLLARS BY RETURN-STATUS
+      *        SO OPERATIONS CAN SEE AT A GLANCE WHAT WENT WRONG
+      *        WITHOUT SCANNING EVERY LINE OF THE RAW LOG.
+      *
+      *  MOD HISTORY:
+      *   031824 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATSUM.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-03-18.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STAT.
+
+           SELECT BATSUM-RPT ASSIGN TO "BATSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05  LOG-DATE              PIC 9(08).
+           05  LOG-TIME              PIC 9(06).
+           05  LOG-BRNO              PIC X(04).
+           05  LOG-NUMBER            PIC X(10).
+           05  LOG-STATUS            PIC X(04).
+           05  LOG-RETURN            PIC 9(03).
+           05  LOG-BACKDATE-OVERRIDE PIC X(01).
+           05  LOG-TRCD              PIC X(02).
+           05  LOG-REFCD             PIC X(05).
+           05  LOG-TRAMT             PIC S9(07)V99.
+           05  LOG-MSG               PIC X(60).
+
+       FD  BATSUM-RPT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LOG-STAT                  PIC XX.
+           88  LOG-EOF                          VALUE "10".
+       01  RPT-STATUS                PIC XX.
+
+       01  WS-MAX-RC                 PIC 9(04) COMP VALUE 200.
+       01  WS-RC-CNT                 PIC 9(04) COMP VALUE 0.
+       01  WS-SUB                    PIC 9(04) COMP.
+
+       01  WS-RC-TABLE.
+           05  WS-RC-ENTRY OCCURS 200 TIMES.
+               10  WS-RC-CODE        PIC 9(03).
+               10  WS-RC-ENT-CNT     PIC 9(07) COMP.
+               10  WS-RC-AMT         PIC S9(09)V99 COMP-3.
+
+       01  WS-TOT-CNT                PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-AMT                PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-TOT-POSTED             PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-REJECTED           PIC 9(07) COMP VALUE 0.
+
+       01  WS-EDIT-CNT                PIC ZZZ,ZZ9.
+       01  WS-EDIT-AMT                PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-RC                 PIC ZZ9.
+       01  WS-DTL-LINE.
+           05  DTL-RC                PIC X(08).
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  DTL-CNT                PIC X(10).
+           05  DTL-AMT                PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-LOG
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LOG-FILE
+           OPEN OUTPUT BATSUM-RPT
+           MOVE "END-OF-BATCH EXCEPTION SUMMARY" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RETURN-STATUS  COUNT       AMOUNT" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-LOG.
+           READ LOG-FILE AT END SET LOG-EOF TO TRUE END-READ
+           PERFORM 2100-ADD-ONE UNTIL LOG-EOF.
+
+       2100-ADD-ONE.
+           PERFORM 2200-FIND-OR-ADD-CODE
+           ADD 1 TO WS-RC-ENT-CNT(WS-SUB)
+           ADD LOG-TRAMT TO WS-RC-AMT(WS-SUB)
+           ADD 1 TO WS-TOT-CNT
+           ADD LOG-TRAMT TO WS-TOT-AMT
+           IF LOG-RETURN = 0
+              ADD 1 TO WS-TOT-POSTED
+           ELSE
+              ADD 1 TO WS-TOT-REJECTED
+           END-IF
+           READ LOG-FILE AT END SET LOG-EOF TO TRUE END-READ.
+
+       2200-FIND-OR-ADD-CODE.
+           MOVE 0 TO WS-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-RC-CNT
+                      OR WS-RC-CODE(WS-SUB) = LOG-RETURN
+               CONTINUE
+           END-PERFORM
+           IF WS-SUB > WS-RC-CNT
+              IF WS-RC-CNT < WS-MAX-RC
+                 ADD 1 TO WS-RC-CNT
+                 MOVE WS-RC-CNT TO WS-SUB
+                 MOVE LOG-RETURN TO WS-RC-CODE(WS-SUB)
+                 MOVE 0 TO WS-RC-ENT-CNT(WS-SUB)
+                 MOVE 0 TO WS-RC-AMT(WS-SUB)
+              END-IF
+           END-IF.
+
+       3000-PRINT-REPORT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-RC-CNT
+               MOVE WS-RC-CODE(WS-SUB)    TO WS-EDIT-RC
+               MOVE WS-EDIT-RC            TO DTL-RC
+               MOVE WS-RC-ENT-CNT(WS-SUB)     TO WS-EDIT-CNT
+               MOVE WS-EDIT-CNT           TO DTL-CNT
+               MOVE WS-RC-AMT(WS-SUB)     TO WS-EDIT-AMT
+               MOVE WS-EDIT-AMT           TO DTL-AMT
+               MOVE WS-DTL-LINE           TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "POSTED  " TO DTL-RC
+           MOVE WS-TOT-POSTED TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT   TO DTL-CNT
+           MOVE SPACES        TO DTL-AMT
+           MOVE WS-DTL-LINE   TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "REJECTED" TO DTL-RC
+           MOVE WS-TOT-REJECTED TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT     TO DTL-CNT
+           MOVE SPACES          TO DTL-AMT
+           MOVE WS-DTL-LINE     TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL   " TO DTL-RC
+           MOVE WS-TOT-CNT  TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT TO DTL-CNT
+           MOVE WS-TOT-AMT  TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT TO DTL-AMT
+           MOVE WS-DTL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LOG-FILE BATSUM-RPT
+           STOP RUN.
