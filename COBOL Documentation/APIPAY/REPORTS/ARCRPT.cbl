@@ -0,0 +1,123 @@
+      *================================================================*
+      *   P R O G R A M :  A R C R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-12-08
+      *  DESC: ADDON INTEREST REBATE CEILING AUDIT REPORT.  READS THE
+      *        ARC FILE LOG-ADDON-REBATE-CEILING WRITES EVERY TIME
+      *        PAYOFF-LOAN-ROUTINE'S UNCAPPED ADDON INTEREST REBATE
+      *        WOULD HAVE EXCEEDED THE ORIGINAL ADDON INTEREST
+      *        CHARGE, AND LISTS EACH PAYOFF WITH THE ORIGINAL
+      *        CHARGE, THE UNCAPPED REBATE, THE CAPPED REBATE
+      *        ACTUALLY POSTED, AND THE SIZE OF THE OVERAGE, SO
+      *        ACCOUNTING CAN SEE HOW OFTEN AND BY HOW MUCH THE CAP
+      *        IS ACTUALLY TRIMMING PAYOFFS.
+      *
+      *  MOD HISTORY:
+      *   120825 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-12-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCEXT-FILE ASSIGN TO "ARCEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCEXT-STATUS.
+
+           SELECT ARCRPT-RPT ASSIGN TO "ARCRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCEXT-FILE.
+       01  ARCEXT-REC.
+           05  ARCEXT-RUN-DATE          PIC 9(08).
+           05  ARCEXT-BRNO              PIC X(04).
+           05  ARCEXT-ACCTNO            PIC X(10).
+           05  ARCEXT-ORIG-CHARGE       PIC S9(07)V99.
+           05  ARCEXT-UNCAPPED-REBATE   PIC S9(07)V99.
+           05  ARCEXT-CAPPED-REBATE     PIC S9(07)V99.
+
+       FD  ARCRPT-RPT.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  ARCEXT-STATUS                  PIC XX.
+           88  ARCEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+       01  WS-EDIT-AMT                     PIC ----,---.99.
+       01  WS-OVERAGE                      PIC S9(07)V99.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-ORIG                  PIC X(14).
+           05  DTL-UNCAPPED              PIC X(14).
+           05  DTL-CAPPED                PIC X(14).
+           05  DTL-OVERAGE               PIC X(14).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ARCEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ARCEXT-FILE
+           OPEN OUTPUT ARCRPT-RPT
+           MOVE "ADDON INTEREST REBATE CEILING AUDIT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCOUNT     ORIG-CHARGE"
+               TO RPT-LINE(1:35)
+           MOVE "   UNCAPPED     CAPPED    OVERAGE"
+               TO RPT-LINE(36:34)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-ARCEXT.
+           READ ARCEXT-FILE AT END SET ARCEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL ARCEXT-EOF.
+
+       2100-LIST-ONE.
+           MOVE ARCEXT-BRNO     TO DTL-BRNO
+           MOVE ARCEXT-ACCTNO   TO DTL-ACCTNO
+           MOVE ARCEXT-ORIG-CHARGE     TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT            TO DTL-ORIG
+           MOVE ARCEXT-UNCAPPED-REBATE TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT            TO DTL-UNCAPPED
+           MOVE ARCEXT-CAPPED-REBATE   TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT            TO DTL-CAPPED
+           COMPUTE WS-OVERAGE =
+               ARCEXT-UNCAPPED-REBATE - ARCEXT-ORIG-CHARGE
+           MOVE WS-OVERAGE             TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT            TO DTL-OVERAGE
+
+           MOVE WS-DTL-LINE     TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-TOT-CNT
+           READ ARCEXT-FILE AT END SET ARCEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL REBATE-CEILING OVERAGES: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE ARCEXT-FILE ARCRPT-RPT
+           STOP RUN.
