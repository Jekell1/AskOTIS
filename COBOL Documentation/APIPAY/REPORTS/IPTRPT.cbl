@@ -0,0 +1,123 @@
+      *================================================================*
+      *   P R O G R A M :  I P T R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-09-15
+      *  DESC: INTEREST-PAID-THRU EXCEPTION REPORT FOR INTEREST-
+      *        BEARING LOANS.  READS THE IPT FILE LOG-IPT-REJECT
+      *        WRITES EVERY TIME A BATCH ITEM IS REJECTED WITH
+      *        STATUS 35 BECAUSE LN-INTPDTH-DATE IS AHEAD OF THE
+      *        POSTING DATE, AND LISTS EACH REJECT WITH BOTH DATES
+      *        AND THE SIZE OF THE GAP IN DAYS SO SERVICING CAN SEE
+      *        HOW FAR OUT OF LINE THE ACCOUNT IS WITHOUT PULLING UP
+      *        EACH LOAN INDIVIDUALLY.
+      *
+      *  MOD HISTORY:
+      *   091525 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPTRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-09-15.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IPTEXT-FILE ASSIGN TO "IPTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IPTEXT-STATUS.
+
+           SELECT IPTRPT-RPT ASSIGN TO "IPTRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IPTEXT-FILE.
+       01  IPTEXT-REC.
+           05  IPTEXT-RUN-DATE          PIC 9(08).
+           05  IPTEXT-BRNO              PIC X(04).
+           05  IPTEXT-ACCTNO            PIC X(10).
+           05  IPTEXT-INTPDTH-DATE      PIC 9(08).
+           05  IPTEXT-PAYDATE           PIC 9(08).
+
+       FD  IPTRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  IPTEXT-STATUS                  PIC XX.
+           88  IPTEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-INTPDTH-INT                  PIC 9(09) COMP.
+       01  WS-PAYDATE-INT                  PIC 9(09) COMP.
+       01  WS-GAP-DAYS                     PIC S9(07) COMP.
+       01  WS-GAP-EDIT                     PIC ----9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-INTPDTH               PIC X(12).
+           05  DTL-PAYDATE               PIC X(12).
+           05  DTL-GAP                   PIC X(08).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-IPTEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  IPTEXT-FILE
+           OPEN OUTPUT IPTRPT-RPT
+           MOVE "INTEREST-PAID-THRU EXCEPTION REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCOUNT     INTPDTH-DATE"
+               TO RPT-LINE(1:35)
+           MOVE "  PAY-DATE     GAP-DAYS"
+               TO RPT-LINE(36:23)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-IPTEXT.
+           READ IPTEXT-FILE AT END SET IPTEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL IPTEXT-EOF.
+
+       2100-LIST-ONE.
+           MOVE IPTEXT-BRNO         TO DTL-BRNO
+           MOVE IPTEXT-ACCTNO       TO DTL-ACCTNO
+           MOVE IPTEXT-INTPDTH-DATE TO DTL-INTPDTH
+           MOVE IPTEXT-PAYDATE      TO DTL-PAYDATE
+
+           COMPUTE WS-INTPDTH-INT =
+               FUNCTION INTEGER-OF-DATE(IPTEXT-INTPDTH-DATE)
+           COMPUTE WS-PAYDATE-INT =
+               FUNCTION INTEGER-OF-DATE(IPTEXT-PAYDATE)
+           COMPUTE WS-GAP-DAYS = WS-INTPDTH-INT - WS-PAYDATE-INT
+           MOVE WS-GAP-DAYS TO WS-GAP-EDIT
+           MOVE WS-GAP-EDIT TO DTL-GAP
+
+           MOVE WS-DTL-LINE         TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-TOT-CNT
+           READ IPTEXT-FILE AT END SET IPTEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL INTEREST-PAID-THRU EXCEPTIONS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE IPTEXT-FILE IPTRPT-RPT
+           STOP RUN.
