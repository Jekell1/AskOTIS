@@ -0,0 +1,216 @@
+      *================================================================*
+      *   P R O G R A M :  R E P A Y R C                                *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-04-01
+      *  DESC: RECONCILES PAYMENTS POSTED THROUGH THE REPAY PROCESSOR
+      *        (LP-REPAY-TRANS-ID ON THE LP HISTORY RECORD - SEE
+      *        SETUP-LP-RECORD) AGAINST REPAY'S DAILY SETTLEMENT FILE.
+      *        A TRANSACTION POSTED HERE THAT REPAY NEVER SETTLED, A
+      *        SETTLEMENT REPAY PAID US THAT WE NEVER POSTED, OR AN
+      *        AMOUNT THAT DOESN'T MATCH BETWEEN THE TWO IS AN
+      *        EXCEPTION THAT OPERATIONS HAS TO RESEARCH.
+      *
+      *  MOD HISTORY:
+      *   040124 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPAYRC.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-04-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LPEXT-FILE ASSIGN TO "LPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LPEXT-STATUS.
+
+           SELECT RPST-FILE ASSIGN TO "RPST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPST-STATUS.
+
+           SELECT REPAYRC-RPT ASSIGN TO "REPAYRC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LPEXT-FILE.
+       01  LPEXT-REC.
+           05  LPEXT-REPAY-TRANS-ID  PIC 9(10).
+           05  LPEXT-BRNO            PIC X(04).
+           05  LPEXT-ACCTNO          PIC X(10).
+           05  LPEXT-TRDATE          PIC 9(08).
+           05  LPEXT-TRAMT           PIC S9(07)V99.
+
+       FD  RPST-FILE.
+       01  RPST-REC.
+           05  RPST-TRANS-ID         PIC 9(10).
+           05  RPST-SETTLE-DATE      PIC 9(08).
+           05  RPST-AMT              PIC S9(07)V99.
+
+       FD  REPAYRC-RPT.
+       01  RPT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  LPEXT-STATUS              PIC XX.
+           88  LPEXT-EOF                        VALUE "10".
+       01  RPST-STATUS                PIC XX.
+           88  RPST-EOF                        VALUE "10".
+       01  RPT-STATUS                 PIC XX.
+
+       01  WS-MAX-TRANS               PIC 9(05) COMP VALUE 20000.
+       01  WS-TRANS-CNT                PIC 9(05) COMP VALUE 0.
+       01  WS-SUB                      PIC 9(05) COMP.
+       01  WS-MATCH-SUB                PIC 9(05) COMP.
+
+       01  WS-LP-TABLE.
+           05  WS-LP-ENTRY OCCURS 20000 TIMES
+                           INDEXED BY WS-LP-IDX.
+               10  WS-LP-TRANS-ID      PIC 9(10).
+               10  WS-LP-BRNO          PIC X(04).
+               10  WS-LP-ACCTNO        PIC X(10).
+               10  WS-LP-TRAMT         PIC S9(07)V99.
+               10  WS-LP-MATCHED-FG    PIC X(01).
+
+       01  WS-UNSETTLED-CNT             PIC 9(07) COMP VALUE 0.
+       01  WS-UNPOSTED-CNT               PIC 9(07) COMP VALUE 0.
+       01  WS-MISMATCH-CNT               PIC 9(07) COMP VALUE 0.
+
+       01  WS-EDIT-AMT                   PIC ZZZ,ZZ9.99-.
+       01  WS-EDIT-AMT2                  PIC ZZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                   PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-TYPE               PIC X(18).
+           05  DTL-TRANS-ID           PIC X(11).
+           05  DTL-BRNO               PIC X(05).
+           05  DTL-ACCTNO             PIC X(11).
+           05  DTL-POSTED-AMT         PIC X(13).
+           05  DTL-SETTLED-AMT        PIC X(13).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-LPEXT
+           PERFORM 3000-MATCH-SETTLEMENT
+           PERFORM 4000-REPORT-UNSETTLED
+           PERFORM 5000-PRINT-TOTALS
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LPEXT-FILE
+           OPEN INPUT  RPST-FILE
+           OPEN OUTPUT REPAYRC-RPT
+           MOVE "REPAY PROCESSOR SETTLEMENT RECONCILIATION" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "EXCEPTION          TRANS-ID    BRNO ACCTNO"
+                TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-LPEXT.
+           READ LPEXT-FILE AT END SET LPEXT-EOF TO TRUE END-READ
+           PERFORM 2100-ADD-LPEXT UNTIL LPEXT-EOF.
+
+       2100-ADD-LPEXT.
+           IF LPEXT-REPAY-TRANS-ID NOT = 0
+              IF WS-TRANS-CNT < WS-MAX-TRANS
+                 ADD 1 TO WS-TRANS-CNT
+                 MOVE WS-TRANS-CNT TO WS-SUB
+                 MOVE LPEXT-REPAY-TRANS-ID TO WS-LP-TRANS-ID(WS-SUB)
+                 MOVE LPEXT-BRNO           TO WS-LP-BRNO(WS-SUB)
+                 MOVE LPEXT-ACCTNO         TO WS-LP-ACCTNO(WS-SUB)
+                 MOVE LPEXT-TRAMT          TO WS-LP-TRAMT(WS-SUB)
+                 MOVE "N"                  TO WS-LP-MATCHED-FG(WS-SUB)
+              END-IF
+           END-IF
+           READ LPEXT-FILE AT END SET LPEXT-EOF TO TRUE END-READ.
+
+       3000-MATCH-SETTLEMENT.
+           READ RPST-FILE AT END SET RPST-EOF TO TRUE END-READ
+           PERFORM 3100-MATCH-ONE UNTIL RPST-EOF.
+
+       3100-MATCH-ONE.
+           PERFORM 3200-FIND-LP-ENTRY
+           IF WS-MATCH-SUB = 0
+              ADD 1 TO WS-UNPOSTED-CNT
+              MOVE "SETTLED-NOT-POSTED" TO DTL-TYPE
+              MOVE RPST-TRANS-ID        TO DTL-TRANS-ID
+              MOVE SPACES               TO DTL-BRNO DTL-ACCTNO
+              MOVE SPACES               TO DTL-POSTED-AMT
+              MOVE RPST-AMT             TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT          TO DTL-SETTLED-AMT
+              MOVE WS-DTL-LINE          TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              MOVE "Y" TO WS-LP-MATCHED-FG(WS-MATCH-SUB)
+              IF WS-LP-TRAMT(WS-MATCH-SUB) NOT = RPST-AMT
+                 ADD 1 TO WS-MISMATCH-CNT
+                 MOVE "AMOUNT MISMATCH"   TO DTL-TYPE
+                 MOVE RPST-TRANS-ID       TO DTL-TRANS-ID
+                 MOVE WS-LP-BRNO(WS-MATCH-SUB)   TO DTL-BRNO
+                 MOVE WS-LP-ACCTNO(WS-MATCH-SUB) TO DTL-ACCTNO
+                 MOVE WS-LP-TRAMT(WS-MATCH-SUB)  TO WS-EDIT-AMT
+                 MOVE WS-EDIT-AMT                TO DTL-POSTED-AMT
+                 MOVE RPST-AMT                   TO WS-EDIT-AMT2
+                 MOVE WS-EDIT-AMT2               TO DTL-SETTLED-AMT
+                 MOVE WS-DTL-LINE                TO RPT-LINE
+                 WRITE RPT-LINE
+              END-IF
+           END-IF
+           READ RPST-FILE AT END SET RPST-EOF TO TRUE END-READ.
+
+       3200-FIND-LP-ENTRY.
+           MOVE 0 TO WS-MATCH-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TRANS-CNT
+                      OR WS-LP-TRANS-ID(WS-SUB) = RPST-TRANS-ID
+               CONTINUE
+           END-PERFORM
+           IF WS-SUB <= WS-TRANS-CNT
+              MOVE WS-SUB TO WS-MATCH-SUB
+           END-IF.
+
+       4000-REPORT-UNSETTLED.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TRANS-CNT
+               IF WS-LP-MATCHED-FG(WS-SUB) = "N"
+                  ADD 1 TO WS-UNSETTLED-CNT
+                  MOVE "POSTED-NOT-SETTLED" TO DTL-TYPE
+                  MOVE WS-LP-TRANS-ID(WS-SUB)   TO DTL-TRANS-ID
+                  MOVE WS-LP-BRNO(WS-SUB)       TO DTL-BRNO
+                  MOVE WS-LP-ACCTNO(WS-SUB)     TO DTL-ACCTNO
+                  MOVE WS-LP-TRAMT(WS-SUB)      TO WS-EDIT-AMT
+                  MOVE WS-EDIT-AMT              TO DTL-POSTED-AMT
+                  MOVE SPACES                   TO DTL-SETTLED-AMT
+                  MOVE WS-DTL-LINE              TO RPT-LINE
+                  WRITE RPT-LINE
+               END-IF
+           END-PERFORM.
+
+       5000-PRINT-TOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-UNSETTLED-CNT TO WS-EDIT-CNT
+           STRING "POSTED BUT NOT SETTLED : " DELIMITED BY SIZE
+                  WS-EDIT-CNT            DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-UNPOSTED-CNT TO WS-EDIT-CNT
+           STRING "SETTLED BUT NOT POSTED : " DELIMITED BY SIZE
+                  WS-EDIT-CNT            DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-MISMATCH-CNT TO WS-EDIT-CNT
+           STRING "AMOUNT MISMATCHES      : " DELIMITED BY SIZE
+                  WS-EDIT-CNT            DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LPEXT-FILE RPST-FILE REPAYRC-RPT
+           STOP RUN.
