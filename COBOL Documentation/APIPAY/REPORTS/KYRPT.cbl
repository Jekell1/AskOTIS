@@ -0,0 +1,124 @@
+      *================================================================*
+      *   P R O G R A M :  K Y R P T                                   *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-11-11
+      *  DESC: KENTUCKY 60-DAY NO-CHARGE LAW COMPLIANCE REPORT.  READS
+      *        A JOINED LN/SP EXTRACT (KYEXT) AND FLAGS EVERY ACTIVE
+      *        LOAN WHOSE SP-ORGST IS "KY" AND SP-RBSPOPT1(7) = 19 (SEE
+      *        LCAP-CALC-TEST/LCAP-A-C, WORLD #233) THAT IS STILL
+      *        INSIDE ITS FIRST 60 DAYS, SO BRANCH STAFF KNOW BEFORE
+      *        QUOTING A PAYOFF THAT THE NO-CHARGE RULE APPLIES.
+      *
+      *  MOD HISTORY:
+      *   111124 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KYRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-11-11.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KYEXT-FILE ASSIGN TO "KYEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KYEXT-STATUS.
+
+           SELECT KYRPT-RPT ASSIGN TO "KYRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KYEXT-FILE.
+       01  KYEXT-REC.
+           05  KYEXT-BRNO            PIC X(04).
+           05  KYEXT-ACCTNO          PIC X(10).
+           05  KYEXT-STATE           PIC X(02).
+           05  KYEXT-LOANDATE        PIC 9(08).
+           05  KYEXT-RBSPOPT1-7      PIC 9(02).
+           05  KYEXT-ACTIVE-FG       PIC X(01).
+
+       FD  KYRPT-RPT.
+       01  RPT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  KYEXT-STATUS                PIC XX.
+           88  KYEXT-EOF                          VALUE "10".
+       01  RPT-STATUS                  PIC XX.
+
+       01  WS-RUN-DATE                  PIC 9(08).
+       01  WS-CUTOFF-DATE                PIC 9(08).
+
+       01  WS-CNT-CHECKED               PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-IN-WINDOW              PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                   PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO               PIC X(06).
+           05  DTL-ACCTNO             PIC X(12).
+           05  DTL-LOANDATE           PIC X(10).
+           05  DTL-LABEL              PIC X(30) VALUE
+               "WITHIN 60-DAY NO-CHARGE WINDOW".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-KYEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  KYEXT-FILE
+           OPEN OUTPUT KYRPT-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-DATE = WS-RUN-DATE - 60
+           MOVE "KENTUCKY 60-DAY NO-CHARGE LAW COMPLIANCE REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  LOAN DATE" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-KYEXT.
+           READ KYEXT-FILE AT END SET KYEXT-EOF TO TRUE END-READ
+           PERFORM 2100-CHECK-ONE UNTIL KYEXT-EOF.
+
+       2100-CHECK-ONE.
+           IF KYEXT-ACTIVE-FG = "Y"
+              IF KYEXT-STATE = "KY" AND KYEXT-RBSPOPT1-7 = 19
+                 ADD 1 TO WS-CNT-CHECKED
+                 IF KYEXT-LOANDATE >= WS-CUTOFF-DATE
+                    MOVE KYEXT-BRNO     TO DTL-BRNO
+                    MOVE KYEXT-ACCTNO   TO DTL-ACCTNO
+                    MOVE KYEXT-LOANDATE TO DTL-LOANDATE
+                    MOVE WS-DTL-LINE    TO RPT-LINE
+                    WRITE RPT-LINE
+                    ADD 1 TO WS-CNT-IN-WINDOW
+                 END-IF
+              END-IF
+           END-IF
+           READ KYEXT-FILE AT END SET KYEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "KY OPT-19 LOANS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "IN 60-DAY WINDOW: " TO RPT-LINE
+           MOVE WS-CNT-IN-WINDOW TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE KYEXT-FILE KYRPT-RPT
+           STOP RUN.
