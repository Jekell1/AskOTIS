@@ -0,0 +1,161 @@
+      *================================================================*
+      *   P R O G R A M :  Z B A L R P T                                *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-07-21
+      *  DESC: ZERO-BALANCE REJECTION ANALYTICS REPORT.  READS THE ZBR
+      *        FILE LOG-ZERO-BALANCE-REJECT WRITES EVERY TIME A BATCH
+      *        ITEM IS REJECTED WITH STATUS 46 ("ALREADY ZERO
+      *        BALANCE") AND ROLLS REJECTS UP BY BRANCH AND REFERENCE
+      *        CODE, SO A SPIKE OF ZERO-BALANCE REJECTS FROM ONE
+      *        REFERENCE CODE - USUALLY A SIGN OF A STALE OR
+      *        DUPLICATE SOURCE FILE - STANDS OUT INSTEAD OF BLENDING
+      *        INTO THE GENERAL EXCEPTION LOG.  INPUT IS ASSUMED
+      *        SORTED BY BRANCH THEN REFERENCE CODE, THE SAME
+      *        READ-AHEAD CONTROL-BREAK STYLE REVACT USES.
+      *
+      *  MOD HISTORY:
+      *   072125 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZBALRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-07-21.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZBREXT-FILE ASSIGN TO "ZBREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ZBREXT-STATUS.
+
+           SELECT ZBALRPT-RPT ASSIGN TO "ZBALRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZBREXT-FILE.
+       01  ZBREXT-REC.
+           05  ZBREXT-RUN-DATE          PIC 9(08).
+           05  ZBREXT-BRNO              PIC X(04).
+           05  ZBREXT-ACCTNO            PIC X(10).
+           05  ZBREXT-REFCD             PIC X(04).
+
+       FD  ZBALRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  ZBREXT-STATUS                  PIC XX.
+           88  ZBREXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-BRNO                    PIC X(04) VALUE SPACES.
+       01  WS-LAST-REFCD                   PIC X(04) VALUE SPACES.
+       01  WS-REFCD-CNT                    PIC 9(05) COMP VALUE 0.
+       01  WS-BR-CNT                       PIC 9(05) COMP VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-REFCD                 PIC X(06).
+
+       01  WS-TOT-LINE.
+           05  TOT-LABEL                 PIC X(30).
+           05  TOT-CNT                   PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ZBREXT
+           PERFORM 7000-FLUSH-REFCD
+           PERFORM 7500-FLUSH-BRANCH
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  ZBREXT-FILE
+           OPEN OUTPUT ZBALRPT-RPT
+           MOVE "ZERO-BALANCE REJECTION ANALYTICS REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCOUNT     REFCD"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           READ ZBREXT-FILE AT END SET ZBREXT-EOF TO TRUE END-READ
+           IF NOT ZBREXT-EOF
+              MOVE ZBREXT-BRNO  TO WS-LAST-BRNO
+              MOVE ZBREXT-REFCD TO WS-LAST-REFCD.
+
+       2000-PROCESS-ZBREXT.
+           PERFORM 2100-ACCUM-ONE UNTIL ZBREXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF ZBREXT-BRNO NOT = WS-LAST-BRNO
+              PERFORM 7000-FLUSH-REFCD
+              PERFORM 7500-FLUSH-BRANCH
+              MOVE ZBREXT-BRNO  TO WS-LAST-BRNO
+              MOVE ZBREXT-REFCD TO WS-LAST-REFCD
+           ELSE
+              IF ZBREXT-REFCD NOT = WS-LAST-REFCD
+                 PERFORM 7000-FLUSH-REFCD
+                 MOVE ZBREXT-REFCD TO WS-LAST-REFCD
+              END-IF
+           END-IF
+
+           MOVE ZBREXT-BRNO   TO DTL-BRNO
+           MOVE ZBREXT-ACCTNO TO DTL-ACCTNO
+           MOVE ZBREXT-REFCD  TO DTL-REFCD
+           MOVE WS-DTL-LINE   TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD 1 TO WS-REFCD-CNT
+           READ ZBREXT-FILE AT END SET ZBREXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-REFCD.
+           IF WS-REFCD-CNT NOT = 0
+              MOVE SPACES TO WS-TOT-LINE
+              STRING "  REFCD " DELIMITED BY SIZE
+                     WS-LAST-REFCD DELIMITED BY SIZE
+                     " REJECTS:" DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-REFCD-CNT TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT  TO TOT-CNT
+              MOVE WS-TOT-LINE  TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-REFCD-CNT TO WS-BR-CNT
+              MOVE 0 TO WS-REFCD-CNT
+           END-IF.
+
+       7500-FLUSH-BRANCH.
+           IF WS-BR-CNT NOT = 0
+              MOVE SPACES TO WS-TOT-LINE
+              STRING "BRANCH " DELIMITED BY SIZE
+                     WS-LAST-BRNO DELIMITED BY SIZE
+                     " REJECTS:" DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-BR-CNT   TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT TO TOT-CNT
+              MOVE WS-TOT-LINE TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-BR-CNT TO WS-TOT-CNT
+              MOVE 0 TO WS-BR-CNT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE "GRAND TOTAL ZERO-BALANCE REJECTS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE ZBREXT-FILE ZBALRPT-RPT
+           STOP RUN.
