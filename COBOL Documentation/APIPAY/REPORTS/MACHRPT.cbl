@@ -0,0 +1,177 @@
+      *================================================================*
+      *   P R O G R A M :  M A C H R P T                                *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-09-02
+      *  DESC: PRE-SUBMISSION CROSS-MACHINE ROUTING CHECK.  READS AN
+      *        EXTRACT OF THE BRANCHES REFERENCED IN AN INBOUND BATCH
+      *        FILE (BTEXT) AND LOOKS EACH ONE UP IN THE BRANCH MASTER
+      *        EXTRACT (BREXT) TO CONFIRM BR-MACHINE MATCHES THE
+      *        MACHINE THE BATCH IS ABOUT TO BE RUN ON - THE SAME TEST
+      *        MAIN-PROGRAM MAKES AGAINST EXT-FILPATH-MACHINE (STATUS 4,
+      *        "BRANCH BELONGS ON ..., NOT THIS MACHINE").  RUNNING THIS
+      *        AHEAD OF THE BATCH LETS OPERATIONS ROUTE A MISDIRECTED
+      *        FILE TO THE RIGHT SERVER INSTEAD OF BURNING A BATCH
+      *        WINDOW ON REJECTS.
+      *
+      *  MOD HISTORY:
+      *   090224 RTC  ORIGINAL PROGRAM.
+      *   090224 RTC  REWORKED FROM A POST-RUN LOG-FILE SUMMARY INTO A
+      *               PRE-SUBMISSION BTEXT/BREXT CHECK THAT RUNS BEFORE
+      *               THE BATCH WINDOW, NOT AFTER.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MACHRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-09-02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BTEXT-FILE ASSIGN TO "BTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BTEXT-STATUS.
+
+           SELECT BREXT-FILE ASSIGN TO "BREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BREXT-STATUS.
+
+           SELECT MACHRPT-RPT ASSIGN TO "MACHRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BTEXT-FILE.
+       01  BTEXT-REC.
+           05  BTEXT-BRANCH          PIC X(04).
+
+       FD  BREXT-FILE.
+       01  BREXT-REC.
+           05  BREXT-BRANCH          PIC X(04).
+           05  BREXT-MACHINE         PIC X(10).
+
+       FD  MACHRPT-RPT.
+       01  RPT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  BTEXT-STATUS               PIC XX.
+           88  BTEXT-EOF                         VALUE "10".
+       01  BREXT-STATUS               PIC XX.
+           88  BREXT-EOF                         VALUE "10".
+       01  RPT-STATUS                 PIC XX.
+
+       01  WS-THIS-MACHINE            PIC X(10).
+
+       01  WS-BR-TABLE-MAX            PIC 9(05) COMP VALUE 2000.
+       01  WS-BR-TABLE-CNT            PIC 9(05) COMP VALUE 0.
+       01  WS-SUB                     PIC 9(05) COMP.
+
+       01  BR-TABLE.
+           05  BR-ENTRY OCCURS 2000 TIMES INDEXED BY BR-IDX.
+               10  BR-TBL-BRANCH      PIC X(04).
+               10  BR-TBL-MACHINE     PIC X(10).
+
+       01  WS-LAST-BRANCH-CHECKED     PIC X(04) VALUE SPACES.
+
+       01  WS-CNT-CHECKED             PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-MISROUTED           PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRANCH             PIC X(06).
+           05  DTL-BELONGS-ON         PIC X(12).
+           05  DTL-LABEL              PIC X(20) VALUE
+               "SHOULD RUN ON THAT".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-BREXT
+           PERFORM 3000-CHECK-BTEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BTEXT-FILE
+           OPEN INPUT  BREXT-FILE
+           OPEN OUTPUT MACHRPT-RPT
+           ACCEPT WS-THIS-MACHINE FROM ENVIRONMENT "MACHINE"
+           MOVE "PRE-SUBMISSION CROSS-MACHINE ROUTING CHECK" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  BELONGS-ON  (RUNNING ON &&&&&&&&&&)"
+               TO RPT-LINE
+           INSPECT RPT-LINE REPLACING FIRST "&&&&&&&&&&"
+               BY WS-THIS-MACHINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-BREXT.
+           PERFORM 2100-READ-BREXT
+           PERFORM 2200-ADD-BR-ENTRY UNTIL BREXT-EOF.
+
+       2100-READ-BREXT.
+           READ BREXT-FILE AT END SET BREXT-EOF TO TRUE END-READ.
+
+       2200-ADD-BR-ENTRY.
+           IF WS-BR-TABLE-CNT < WS-BR-TABLE-MAX
+              ADD 1 TO WS-BR-TABLE-CNT
+              SET BR-IDX TO WS-BR-TABLE-CNT
+              MOVE BREXT-BRANCH  TO BR-TBL-BRANCH(BR-IDX)
+              MOVE BREXT-MACHINE TO BR-TBL-MACHINE(BR-IDX)
+           END-IF
+           PERFORM 2100-READ-BREXT.
+
+       3000-CHECK-BTEXT.
+           PERFORM 3100-READ-BTEXT
+           PERFORM 3200-CHECK-ONE-BRANCH UNTIL BTEXT-EOF.
+
+       3100-READ-BTEXT.
+           READ BTEXT-FILE AT END SET BTEXT-EOF TO TRUE END-READ.
+
+       3200-CHECK-ONE-BRANCH.
+           IF BTEXT-BRANCH NOT = WS-LAST-BRANCH-CHECKED
+              MOVE BTEXT-BRANCH TO WS-LAST-BRANCH-CHECKED
+              ADD 1 TO WS-CNT-CHECKED
+              PERFORM 3300-FIND-BRANCH
+              IF BR-IDX > 0
+                 IF BR-TBL-MACHINE(BR-IDX) NOT = WS-THIS-MACHINE
+                    MOVE BTEXT-BRANCH           TO DTL-BRANCH
+                    MOVE BR-TBL-MACHINE(BR-IDX) TO DTL-BELONGS-ON
+                    MOVE WS-DTL-LINE            TO RPT-LINE
+                    WRITE RPT-LINE
+                    ADD 1 TO WS-CNT-MISROUTED
+                 END-IF
+              END-IF
+           END-IF
+           PERFORM 3100-READ-BTEXT.
+
+       3300-FIND-BRANCH.
+           SET BR-IDX TO 1
+           SEARCH BR-ENTRY
+              AT END SET BR-IDX TO 0
+              WHEN BR-TBL-BRANCH(BR-IDX) = BTEXT-BRANCH
+                 CONTINUE
+           END-SEARCH.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCHES CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCHES MISROUTED: " TO RPT-LINE
+           MOVE WS-CNT-MISROUTED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE BTEXT-FILE BREXT-FILE MACHRPT-RPT
+           STOP RUN.
