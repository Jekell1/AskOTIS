@@ -0,0 +1,139 @@
+      *================================================================*
+      *   P R O G R A M :  L O C K R P T                                *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-03-31
+      *  DESC: WORK-FILE LOCK CONTENTION REPORT.  READS THE LKX FILE
+      *        LOG-LOCK-CONTENTION WRITES EVERY TIME ACCESS-CALL FAILS
+      *        TO OPEN THE DAY LOCK IN MAIN-PROGRAM, AND ROLLS THE
+      *        FAILURES UP BY RESOURCE PATH AND RUN DATE SO OPERATIONS
+      *        CAN TELL WHEN TWO BATCH JOBS (OR A BATCH JOB AND AN
+      *        INTERACTIVE SESSION) ARE REPEATEDLY COLLIDING ON THE
+      *        SAME OPEN-PATH/DAY LOCK INSTEAD OF GUESSING AFTER THE
+      *        FACT.  INPUT IS ASSUMED SORTED BY RESOURCE PATH, THE
+      *        SAME READ-AHEAD CONTROL-BREAK STYLE PDAGE USES FOR ITS
+      *        BY-BRANCH ROLLUP.
+      *
+      *  MOD HISTORY:
+      *   033125 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-03-31.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LKXEXT-FILE ASSIGN TO "LKXEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LKXEXT-STATUS.
+
+           SELECT LOCKRPT-RPT ASSIGN TO "LOCKRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LKXEXT-FILE.
+       01  LKXEXT-REC.
+           05  LKXEXT-RUN-DATE          PIC 9(08).
+           05  LKXEXT-RUN-TIME          PIC X(08).
+           05  LKXEXT-BRNO              PIC X(04).
+           05  LKXEXT-BATCHID           PIC X(10).
+           05  LKXEXT-RESOURCE          PIC X(40).
+           05  LKXEXT-ALERT-TEXT        PIC X(40).
+
+       FD  LOCKRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  LKXEXT-STATUS                  PIC XX.
+           88  LKXEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-RESOURCE                PIC X(40) VALUE SPACES.
+       01  WS-CNT                          PIC 9(05) COMP VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-RESOURCE              PIC X(42).
+           05  DTL-CNT                   PIC X(10).
+           05  DTL-LAST-DATE             PIC X(10).
+           05  DTL-LAST-TIME             PIC X(10).
+
+       01  WS-LAST-ALERT-FG                PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LKXEXT
+           PERFORM 7000-FLUSH-RESOURCE
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LKXEXT-FILE
+           OPEN OUTPUT LOCKRPT-RPT
+           MOVE "WORK-FILE LOCK CONTENTION REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RESOURCE                                  COUNT     "
+               TO RPT-LINE(1:52)
+           MOVE "LAST DATE  LAST TIME"
+               TO RPT-LINE(53:20)
+           WRITE RPT-LINE
+           READ LKXEXT-FILE AT END SET LKXEXT-EOF TO TRUE END-READ
+           IF NOT LKXEXT-EOF
+              MOVE LKXEXT-RESOURCE TO WS-LAST-RESOURCE.
+
+       2000-PROCESS-LKXEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL LKXEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF LKXEXT-RESOURCE NOT = WS-LAST-RESOURCE
+              PERFORM 7000-FLUSH-RESOURCE
+              MOVE LKXEXT-RESOURCE TO WS-LAST-RESOURCE
+           END-IF
+           ADD 1 TO WS-CNT
+           MOVE LKXEXT-RUN-DATE TO DTL-LAST-DATE
+           MOVE LKXEXT-RUN-TIME TO DTL-LAST-TIME
+           IF LKXEXT-ALERT-TEXT NOT = SPACES
+              MOVE "Y" TO WS-LAST-ALERT-FG
+           END-IF
+           READ LKXEXT-FILE AT END SET LKXEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-RESOURCE.
+           IF WS-LAST-RESOURCE NOT = SPACES
+              MOVE WS-LAST-RESOURCE    TO DTL-RESOURCE
+              MOVE WS-CNT              TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-CNT
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              IF WS-LAST-ALERT-FG = "Y"
+                 MOVE "   *** POSSIBLE DEADLOCK - LOCK NOT"
+                     TO RPT-LINE(1:36)
+                 MOVE " RELEASING ***" TO RPT-LINE(37:14)
+                 WRITE RPT-LINE
+              END-IF
+              ADD WS-CNT               TO WS-TOT-CNT
+              MOVE 0   TO WS-CNT
+              MOVE "N" TO WS-LAST-ALERT-FG
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL LOCK FAILURES: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LKXEXT-FILE LOCKRPT-RPT
+           STOP RUN.
