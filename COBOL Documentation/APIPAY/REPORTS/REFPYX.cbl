@@ -0,0 +1,152 @@
+      *================================================================*
+      *   P R O G R A M :  R E F P Y X                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-03-03
+      *  DESC: REFUND-PLUS-PAYMENT ACTIVITY REPORT BY BRANCH AND DAY.
+      *        READS THE RFP FILE LOG-REFUND-PLUS-PAY WRITES FOR EVERY
+      *        REFUND LEG (RFP-TYPE = "R") AND PAYMENT LEG
+      *        (RFP-TYPE = "P") POST-REFUNDS-PLUS-PY POSTS, AND TOTALS
+      *        REFUND AMOUNT SEPARATELY FROM PAYMENT AMOUNT FOR EACH
+      *        BRANCH/DAY, SO FINANCE CAN SEE HOW MUCH OF A DAY'S
+      *        POSTED TOTAL WAS ACTUALLY REFUND MONEY MOVING BACK TO
+      *        THE CUSTOMER.  INPUT IS ASSUMED SORTED BY RUN DATE THEN
+      *        BRANCH, THE SAME READ-AHEAD CONTROL-BREAK STYLE PDAGE
+      *        USES FOR ITS BY-BRANCH ROLLUP.
+      *
+      *  MOD HISTORY:
+      *   030325 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFPYX.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-03-03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RFPEXT-FILE ASSIGN TO "RFPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RFPEXT-STATUS.
+
+           SELECT REFPYX-RPT ASSIGN TO "REFPYX.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RFPEXT-FILE.
+       01  RFPEXT-REC.
+           05  RFPEXT-RUN-DATE          PIC 9(08).
+           05  RFPEXT-BRNO              PIC X(04).
+           05  RFPEXT-ACCTNO            PIC X(10).
+           05  RFPEXT-TYPE              PIC X(01).
+           05  RFPEXT-TRCD              PIC X(02).
+           05  RFPEXT-AMOUNT            PIC S9(07)V99.
+
+       FD  REFPYX-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  RFPEXT-STATUS                  PIC XX.
+           88  RFPEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-RUN-DATE                PIC 9(08) VALUE 0.
+       01  WS-LAST-BRNO                    PIC X(04) VALUE SPACES.
+
+       01  WS-REF-AMT                      PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-PAY-AMT                      PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-TOT-REF-AMT                  PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-TOT-PAY-AMT                  PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01  WS-EDIT-AMT                     PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-EDIT-DATE                    PIC 9(08).
+
+       01  WS-DTL-LINE.
+           05  DTL-RUN-DATE              PIC X(10).
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-REF-AMT               PIC X(16).
+           05  DTL-PAY-AMT               PIC X(16).
+           05  DTL-COMBINED              PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RFPEXT
+           PERFORM 7000-FLUSH-GROUP
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RFPEXT-FILE
+           OPEN OUTPUT REFPYX-RPT
+           MOVE "REFUND-PLUS-PAYMENT ACTIVITY BY BRANCH AND DAY"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RUN DATE  BRANCH  REFUND AMT      PAYMENT AMT     "
+               TO RPT-LINE(1:50)
+           MOVE "COMBINED"
+               TO RPT-LINE(51:8)
+           WRITE RPT-LINE
+           READ RFPEXT-FILE AT END SET RFPEXT-EOF TO TRUE END-READ
+           IF NOT RFPEXT-EOF
+              MOVE RFPEXT-RUN-DATE TO WS-LAST-RUN-DATE
+              MOVE RFPEXT-BRNO     TO WS-LAST-BRNO.
+
+       2000-PROCESS-RFPEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL RFPEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF RFPEXT-RUN-DATE NOT = WS-LAST-RUN-DATE
+              OR RFPEXT-BRNO NOT = WS-LAST-BRNO
+              PERFORM 7000-FLUSH-GROUP
+              MOVE RFPEXT-RUN-DATE TO WS-LAST-RUN-DATE
+              MOVE RFPEXT-BRNO     TO WS-LAST-BRNO
+           END-IF
+           IF RFPEXT-TYPE = "R"
+              ADD RFPEXT-AMOUNT TO WS-REF-AMT
+           ELSE
+              ADD RFPEXT-AMOUNT TO WS-PAY-AMT
+           END-IF
+           READ RFPEXT-FILE AT END SET RFPEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-GROUP.
+           IF WS-LAST-BRNO NOT = SPACES
+              MOVE WS-LAST-RUN-DATE    TO WS-EDIT-DATE
+              MOVE WS-EDIT-DATE        TO DTL-RUN-DATE
+              MOVE WS-LAST-BRNO        TO DTL-BRNO
+              MOVE WS-REF-AMT          TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-REF-AMT
+              MOVE WS-PAY-AMT          TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-PAY-AMT
+              COMPUTE WS-EDIT-AMT = WS-REF-AMT + WS-PAY-AMT
+              MOVE WS-EDIT-AMT         TO DTL-COMBINED
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-REF-AMT           TO WS-TOT-REF-AMT
+              ADD WS-PAY-AMT           TO WS-TOT-PAY-AMT
+              MOVE 0 TO WS-REF-AMT
+              MOVE 0 TO WS-PAY-AMT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL"              TO DTL-BRNO
+           MOVE SPACES               TO DTL-RUN-DATE
+           MOVE WS-TOT-REF-AMT       TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT          TO DTL-REF-AMT
+           MOVE WS-TOT-PAY-AMT       TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT          TO DTL-PAY-AMT
+           COMPUTE WS-EDIT-AMT = WS-TOT-REF-AMT + WS-TOT-PAY-AMT
+           MOVE WS-EDIT-AMT          TO DTL-COMBINED
+           MOVE WS-DTL-LINE          TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE RFPEXT-FILE REFPYX-RPT
+           STOP RUN.
