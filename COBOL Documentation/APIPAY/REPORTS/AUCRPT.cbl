@@ -0,0 +1,121 @@
+      *================================================================*
+      *   P R O G R A M :  A U C R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-09-16
+      *  DESC: REPO DESK REVIEW REPORT FOR REJECTED AUCTION FEES.  READS
+      *        THE AFX EXCEPTION FILE WRITTEN BY LOG-AUCTION-FEE-
+      *        EXCEPTION (SEE MAIN-PROGRAM'S AUCTION-FEE-OUT-OF-RANGE
+      *        TEST, RETURN-STATUS 76) AND LISTS EVERY REPO-SOURCE
+      *        POSTING REJECTED BECAUSE BP-AUCTION-FEES FELL OUTSIDE THE
+      *        BATCH REFERENCE CODE'S CONFIGURED MIN/MAX, SO THE REPO
+      *        DESK CAN CONFIRM THE CORRECT FEE WITH THE AUCTION HOUSE
+      *        BEFORE THE ITEM IS RESUBMITTED.
+      *
+      *  MOD HISTORY:
+      *   091624 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUCRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-09-16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AFX-FILE ASSIGN TO "AFX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AFX-STATUS.
+
+           SELECT AUCRPT-RPT ASSIGN TO "AUCRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AFX-FILE.
+       01  AFX-REC.
+           05  AFX-RUN-DATE          PIC 9(08).
+           05  AFX-BRNO              PIC X(04).
+           05  AFX-NUMBER            PIC X(10).
+           05  AFX-AUCTION-NAME      PIC X(20).
+           05  AFX-AUCTION-FEES      PIC S9(07)V99.
+           05  AFX-AUCTION-MIN       PIC S9(07)V99.
+           05  AFX-AUCTION-MAX       PIC S9(07)V99.
+
+       FD  AUCRPT-RPT.
+       01  RPT-LINE                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  AFX-STATUS                 PIC XX.
+           88  AFX-EOF                           VALUE "10".
+       01  RPT-STATUS                 PIC XX.
+
+       01  WS-EXCEPTION-CNT            PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-FEE                 PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-MIN                 PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-MAX                 PIC Z,ZZZ,ZZ9.99-.
+       01  WS-EDIT-CNT                 PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO               PIC X(06).
+           05  DTL-NUMBER             PIC X(12).
+           05  DTL-AUCTION-NAME       PIC X(22).
+           05  DTL-FEE                PIC X(12).
+           05  DTL-MIN                PIC X(12).
+           05  DTL-MAX                PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AFX
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AFX-FILE
+           OPEN OUTPUT AUCRPT-RPT
+           MOVE "AUCTION FEE EXCEPTION REPORT - REPO DESK REVIEW"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  AUCTION NAME     "
+               TO RPT-LINE(1:38)
+           MOVE "    FEE         MIN         MAX"
+               TO RPT-LINE(39:32)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-AFX.
+           READ AFX-FILE AT END SET AFX-EOF TO TRUE END-READ
+           PERFORM 2100-PRINT-ONE UNTIL AFX-EOF.
+
+       2100-PRINT-ONE.
+           MOVE AFX-BRNO          TO DTL-BRNO
+           MOVE AFX-NUMBER        TO DTL-NUMBER
+           MOVE AFX-AUCTION-NAME  TO DTL-AUCTION-NAME
+           MOVE AFX-AUCTION-FEES  TO WS-EDIT-FEE
+           MOVE WS-EDIT-FEE       TO DTL-FEE
+           MOVE AFX-AUCTION-MIN   TO WS-EDIT-MIN
+           MOVE WS-EDIT-MIN       TO DTL-MIN
+           MOVE AFX-AUCTION-MAX   TO WS-EDIT-MAX
+           MOVE WS-EDIT-MAX       TO DTL-MAX
+           MOVE WS-DTL-LINE       TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-EXCEPTION-CNT
+           READ AFX-FILE AT END SET AFX-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL EXCEPTIONS: " TO RPT-LINE
+           MOVE WS-EXCEPTION-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE AFX-FILE AUCRPT-RPT
+           STOP RUN.
