@@ -0,0 +1,228 @@
+      *================================================================*
+      *                                                                *
+      *   P R O G R A M :  G I 1 A U D                                 *
+      *                                                                *
+      *================================================================*
+      *  AUTHOR    : LOAN SYSTEMS GROUP
+      *  INSTALLATION : DATA CENTER
+      *  DATE-WRITTEN : 2024-01-15
+      *
+      *  DESC: PRE-BATCH AUDIT OF THE G/L INTERFACE TABLE (GI1).  READS
+      *        THE ACTIVE LOAN EXTRACT (LNEXT) AND, FOR EVERY DISTINCT
+      *        LN-OWNBR/LN-CLASS COMBINATION ON FILE, CONFIRMS THAT A
+      *        MATCHING GI1 RECORD EXISTS.  THIS IS THE SAME BRANCH/
+      *        CLASS LOOKUP MADE BY READ-GI1-FILE IN MAIN-PROGRAM
+      *        (RETURN-STATUS 58, "MISSING G/L INTERFACE") EXCEPT IT
+      *        IS RUN AHEAD OF THE BATCH SO A MISSING GI1 SETUP ROW
+      *        CAN BE FIXED BEFORE A BATCH FILE IS SUBMITTED.  LNEXT
+      *        IS ASSUMED SORTED BY LN-OWNBR THEN LN-CLASS, THE SAME
+      *        READ-AHEAD CONTROL-BREAK STYLE REVACT AND ZBALRPT USE.
+      *
+      *  MOD HISTORY:
+      *   011524 RTC  ORIGINAL PROGRAM.
+      *   020926 RTC  WS-LAST-WAS-MISSING WAS BOUND TO THE WRONG
+      *               LITERAL, INVERTING THE "LOANS AFFECTED" COUNTER
+      *               SO IT COUNTED LOANS WHOSE COMBO WAS FOUND
+      *               INSTEAD OF LOANS WHOSE COMBO WAS MISSING.  ALSO
+      *               DOCUMENTED THE LNEXT SORT ORDER THIS CONTROL
+      *               BREAK DEPENDS ON.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GI1AUD.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-01-15.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LNEXT-FILE ASSIGN TO "LNEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LNEXT-STATUS.
+
+           SELECT GIEXT-FILE ASSIGN TO "GIEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GIEXT-STATUS.
+
+           SELECT GI1AUD-RPT ASSIGN TO "GI1AUD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LNEXT-FILE.
+       01  LNEXT-REC.
+           05  LNEXT-OWNBR         PIC X(04).
+           05  LNEXT-CLASS         PIC X(02).
+           05  LNEXT-ACCTNO        PIC X(10).
+           05  LNEXT-ACTIVE-FG     PIC X(01).
+
+       FD  GIEXT-FILE.
+       01  GIEXT-REC.
+           05  GIEXT-BRANCH        PIC X(04).
+           05  GIEXT-CLASS         PIC X(02).
+
+       FD  GI1AUD-RPT.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LNEXT-STATUS            PIC XX.
+           88  LNEXT-OK                        VALUE "00".
+           88  LNEXT-EOF                       VALUE "10".
+
+       01  GIEXT-STATUS            PIC XX.
+           88  GIEXT-OK                        VALUE "00".
+           88  GIEXT-EOF                       VALUE "10".
+
+       01  RPT-STATUS               PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-GI-TABLE-MAX      PIC 9(05) COMP VALUE 5000.
+           05  WS-GI-TABLE-CNT      PIC 9(05) COMP VALUE 0.
+           05  WS-GI-SUB            PIC 9(05) COMP VALUE 0.
+           05  WS-FOUND-FG          PIC X(01) VALUE "N".
+               88  WS-COMBO-FOUND             VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-LOANS-READ        PIC 9(09) COMP VALUE 0.
+           05  WS-COMBOS-CHECKED    PIC 9(09) COMP VALUE 0.
+           05  WS-COMBOS-MISSING    PIC 9(09) COMP VALUE 0.
+           05  WS-LOANS-AFFECTED    PIC 9(09) COMP VALUE 0.
+
+       01  WS-LAST-CHECKED.
+           05  WS-LAST-OWNBR        PIC X(04) VALUE SPACES.
+           05  WS-LAST-CLASS        PIC X(02) VALUE SPACES.
+           05  WS-LAST-RESULT       PIC X(01) VALUE SPACES.
+               88  WS-LAST-WAS-MISSING        VALUE "Y".
+
+       01  GI-TABLE.
+           05  GI-ENTRY OCCURS 5000 TIMES
+                        INDEXED BY GI-IDX.
+               10  GI-TBL-BRANCH    PIC X(04).
+               10  GI-TBL-CLASS     PIC X(02).
+
+       01  WS-REPORT-LINES.
+           05  WS-HDR1              PIC X(80) VALUE
+               "G/L INTERFACE (GI1) SETUP AUDIT - MISSING BRANCH/CLASS".
+           05  WS-HDR2              PIC X(80) VALUE
+               "BRANCH  CLASS  LOANS AFFECTED".
+           05  WS-DTL-LINE.
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-BRANCH       PIC X(04).
+               10  FILLER           PIC X(02) VALUE SPACES.
+               10  DTL-CLASS        PIC X(02).
+               10  FILLER           PIC X(06) VALUE SPACES.
+               10  DTL-COUNT        PIC ZZZ,ZZ9.
+               10  FILLER           PIC X(50) VALUE SPACES.
+           05  WS-SUM-NUM           PIC ZZZ,ZZZ,ZZ9.
+           05  WS-SUM-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-GI-TABLE
+           PERFORM 3000-AUDIT-LOANS
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LNEXT-FILE
+           OPEN INPUT  GIEXT-FILE
+           OPEN OUTPUT GI1AUD-RPT
+           WRITE RPT-LINE FROM WS-HDR1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM WS-HDR2.
+
+       2000-LOAD-GI-TABLE.
+           PERFORM 2100-READ-GIEXT
+           PERFORM 2200-ADD-GI-ENTRY UNTIL GIEXT-EOF.
+
+       2100-READ-GIEXT.
+           READ GIEXT-FILE
+               AT END SET GIEXT-EOF TO TRUE
+           END-READ.
+
+       2200-ADD-GI-ENTRY.
+           IF WS-GI-TABLE-CNT < WS-GI-TABLE-MAX
+              ADD 1 TO WS-GI-TABLE-CNT
+              SET GI-IDX TO WS-GI-TABLE-CNT
+              MOVE GIEXT-BRANCH TO GI-TBL-BRANCH(GI-IDX)
+              MOVE GIEXT-CLASS  TO GI-TBL-CLASS(GI-IDX)
+           END-IF
+           PERFORM 2100-READ-GIEXT.
+
+       3000-AUDIT-LOANS.
+           PERFORM 3100-READ-LNEXT
+           PERFORM 3200-AUDIT-ONE-LOAN UNTIL LNEXT-EOF.
+
+       3100-READ-LNEXT.
+           READ LNEXT-FILE
+               AT END SET LNEXT-EOF TO TRUE
+           END-READ.
+
+       3200-AUDIT-ONE-LOAN.
+           ADD 1 TO WS-LOANS-READ
+           IF LNEXT-ACTIVE-FG = "Y"
+              IF LNEXT-OWNBR = WS-LAST-OWNBR AND
+                 LNEXT-CLASS = WS-LAST-CLASS
+                 IF WS-LAST-WAS-MISSING
+                    ADD 1 TO WS-LOANS-AFFECTED
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-COMBOS-CHECKED
+                 MOVE LNEXT-OWNBR TO WS-LAST-OWNBR
+                 MOVE LNEXT-CLASS TO WS-LAST-CLASS
+                 PERFORM 3300-LOOKUP-GI-ENTRY
+                 IF WS-COMBO-FOUND
+                    MOVE "N" TO WS-LAST-RESULT
+                 ELSE
+                    MOVE "Y" TO WS-LAST-RESULT
+                    ADD 1 TO WS-COMBOS-MISSING
+                    ADD 1 TO WS-LOANS-AFFECTED
+                    MOVE LNEXT-OWNBR TO DTL-BRANCH
+                    MOVE LNEXT-CLASS TO DTL-CLASS
+                    MOVE 1           TO DTL-COUNT
+                    MOVE WS-DTL-LINE TO RPT-LINE
+                    WRITE RPT-LINE
+                 END-IF
+              END-IF
+           END-IF
+           PERFORM 3100-READ-LNEXT.
+
+       3300-LOOKUP-GI-ENTRY.
+           MOVE "N" TO WS-FOUND-FG
+           SET GI-IDX TO 1
+           SEARCH GI-ENTRY
+               AT END
+                   MOVE "N" TO WS-FOUND-FG
+               WHEN GI-TBL-BRANCH(GI-IDX) = WS-LAST-OWNBR AND
+                    GI-TBL-CLASS(GI-IDX)  = WS-LAST-CLASS
+                   MOVE "Y" TO WS-FOUND-FG
+           END-SEARCH.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COMBOS-CHECKED TO WS-SUM-NUM
+           STRING "BRANCH/CLASS COMBOS CHECKED: "
+               WS-SUM-NUM
+               DELIMITED BY SIZE INTO WS-SUM-LINE
+           MOVE WS-SUM-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COMBOS-MISSING TO WS-SUM-NUM
+           STRING "BRANCH/CLASS COMBOS MISSING GI1: "
+               WS-SUM-NUM
+               DELIMITED BY SIZE INTO WS-SUM-LINE
+           MOVE WS-SUM-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-LOANS-AFFECTED TO WS-SUM-NUM
+           STRING "LOANS THAT WOULD REJECT WITH STATUS 58: "
+               WS-SUM-NUM
+               DELIMITED BY SIZE INTO WS-SUM-LINE
+           MOVE WS-SUM-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LNEXT-FILE GIEXT-FILE GI1AUD-RPT
+           STOP RUN.
