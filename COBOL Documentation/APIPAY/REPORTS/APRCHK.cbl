@@ -0,0 +1,281 @@
+      *================================================================*
+      *   P R O G R A M :  A P R C H K                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-12-09
+      *  DESC: NIGHTLY REG-Z APR RECOMPUTE ON RATE CHANGE.  READS AN
+      *        EXTRACT (APCEXT) OF EVERY LOAN LOG-RATE-CHANGE-HISTORY
+      *        RECORDED A RATE CHANGE FOR THAT DAY (SEE
+      *        LPRATE-COMPARE-RATES/RCH-FILE) AND RERUNS THE
+      *        FEDERAL RESERVE REGULATION Z APPROXIMATE-APR
+      *        ITERATION (SAME FORMULA AS APRZ-APR-MAIN/APRZ-APR-FIN)
+      *        AGAINST THE LOAN'S NEW RATE.  ANY LOAN WHERE THE
+      *        RECOMPUTED APR DRIFTS FROM THE DISCLOSED APR BY MORE
+      *        THAN THE REG-Z TOLERANCE IS FLAGGED FOR COMPLIANCE
+      *        REVIEW.
+      *
+      *  MOD HISTORY:
+      *   120924 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APRCHK.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-12-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APCEXT-FILE ASSIGN TO "APCEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS APCEXT-STATUS.
+
+           SELECT APRCHK-RPT ASSIGN TO "APRCHK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APCEXT-FILE.
+       01  APCEXT-REC.
+           05  APCEXT-BRNO               PIC X(04).
+           05  APCEXT-ACCTNO             PIC X(10).
+           05  APCEXT-OLDRATE            PIC 9(03)V999.
+           05  APCEXT-NEWRATE            PIC 9(03)V999.
+           05  APCEXT-DISCAPR            PIC 9(03)V9999.
+           05  APCEXT-FINANCED           PIC S9(07)V99.
+           05  APCEXT-1STPYAMT           PIC S9(07)V99.
+           05  APCEXT-REGPYAMT           PIC S9(07)V99.
+           05  APCEXT-LASTPYAMT          PIC S9(07)V99.
+           05  APCEXT-PVTERM             PIC 9(03).
+           05  APCEXT-UNITPER-PER-YEAR   PIC 9(03)V99.
+           05  APCEXT-FULL-UNITPER       PIC 9(03).
+           05  APCEXT-FRACT-UNITPER      PIC V999.
+           05  APCEXT-METHOD             PIC X(01).
+
+       FD  APRCHK-RPT.
+       01  RPT-LINE                      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  APCEXT-STATUS                   PIC XX.
+           88  APCEXT-EOF                             VALUE "10".
+       01  RPT-STATUS                      PIC XX.
+
+       01  WS-APR-TOLERANCE                PIC 9V9999 VALUE 0.1250.
+
+       01  WS-CNT-CHECKED                  PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-DRIFT                    PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       01  WS-APR-DRIFT                    PIC S9(03)V9999.
+
+       01  WS-EDIT-OLDRATE                 PIC ZZ9.999.
+       01  WS-EDIT-NEWRATE                 PIC ZZ9.999.
+       01  WS-EDIT-DISCAPR                 PIC ZZ9.9999.
+       01  WS-EDIT-COMPAPR                 PIC ZZ9.9999.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(06).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-NEWRATE               PIC X(09).
+           05  DTL-DISCAPR               PIC X(10).
+           05  DTL-COMPAPR               PIC X(10).
+           05  DTL-RESULT                PIC X(20).
+
+      *================================================================*
+      * REG-Z APPROXIMATE APR WORKING FIELDS - SAME FORMULA AS
+      * APRZ-APR-MAIN/APRZ-APR-FIN, RECOMPUTED HERE AGAINST THE NEW
+      * RATE RATHER THAN CALLED, SINCE THIS EXTRACT ALREADY CARRIES
+      * THE INPUTS APRZ-APR-GET-ARGS WOULD OTHERWISE MOVE IN.
+      *================================================================*
+       01  APRZ-WS-APR                     PIC S9(03)V9999.
+       01  APRZ-WS-FINANCED                PIC S9(07)V99.
+       01  APRZ-WS-REGPYAMT                PIC S9(07)V99.
+       01  APRZ-WS-FSTPYAMT                PIC S9(07)V99.
+       01  APRZ-WS-LASTPYAMT               PIC S9(07)V99.
+       01  APRZ-WS-REG-TERM                PIC S9(05) COMP-3.
+       01  APRZ-WS-LAST-TERM                PIC S9(05) COMP-3.
+       01  APRZ-WS-UNITPER-PER-YEAR        PIC 9(03)V99.
+       01  APRZ-WS-FULL-UNITPER            PIC 9(03).
+       01  APRZ-WS-FRACT-UNITPER           PIC V999.
+       01  APRZ-WS-DELTA                   PIC S9V9999 VALUE 0.1.
+       01  APRZ-WS-METHOD                  PIC X(01).
+       01  APRZ-WS-ADJ                     PIC S9(03)V9999.
+       01  APRZ-WS-R                       PIC S9(03)V9999.
+       01  APRZ-WS-AF-R                    PIC S9(03)V9999.
+       01  APRZ-WS-F0                      PIC S9(07)V9999.
+       01  APRZ-WS-F1                      PIC S9(07)V9999.
+       01  APRZ-WS-CNTR                    PIC 9(03).
+       01  APRZ-WS-I                       PIC S9V9999999.
+       01  APRZ-WS-I1                      PIC S9V9999999.
+       01  APRZ-WS-REG-ANN                 PIC S9(05)V9999.
+       01  APRZ-WS-LAST-FAC                PIC S9(05)V9999.
+       01  APRZ-WS-APRW                    PIC S9(07)V9999.
+       01  APRZ-WS-APRW-DIV                PIC S9(05)V9999.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-APCEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  APCEXT-FILE
+           OPEN OUTPUT APRCHK-RPT
+           MOVE "NIGHTLY REG-Z APR RECOMPUTE ON RATE CHANGE"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  NEW RATE  "
+               TO RPT-LINE(1:34)
+           MOVE "DISC-APR  COMP-APR  RESULT"
+               TO RPT-LINE(35:26)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-APCEXT.
+           READ APCEXT-FILE AT END SET APCEXT-EOF TO TRUE END-READ
+           PERFORM 2100-CHECK-ONE UNTIL APCEXT-EOF.
+
+       2100-CHECK-ONE.
+           ADD 1 TO WS-CNT-CHECKED
+           PERFORM 3000-RECOMPUTE-APR
+           MOVE APCEXT-BRNO          TO DTL-BRNO
+           MOVE APCEXT-ACCTNO        TO DTL-ACCTNO
+           MOVE APCEXT-NEWRATE       TO WS-EDIT-NEWRATE
+           MOVE WS-EDIT-NEWRATE      TO DTL-NEWRATE
+           MOVE APCEXT-DISCAPR       TO WS-EDIT-DISCAPR
+           MOVE WS-EDIT-DISCAPR      TO DTL-DISCAPR
+           MOVE APRZ-WS-APR          TO WS-EDIT-COMPAPR
+           MOVE WS-EDIT-COMPAPR      TO DTL-COMPAPR
+           COMPUTE WS-APR-DRIFT =
+              FUNCTION ABS(APRZ-WS-APR - APCEXT-DISCAPR)
+           IF WS-APR-DRIFT > WS-APR-TOLERANCE
+              MOVE "APR DRIFT, REVIEW REQUIRED" TO DTL-RESULT
+              ADD 1 TO WS-CNT-DRIFT
+           ELSE
+              MOVE "OK"                         TO DTL-RESULT
+           END-IF
+           MOVE WS-DTL-LINE          TO RPT-LINE
+           WRITE RPT-LINE
+           READ APCEXT-FILE AT END SET APCEXT-EOF TO TRUE END-READ.
+
+      *================================================================*
+      * 3000-RECOMPUTE-APR - MIRRORS APRZ-APR-GET-ARGS/APRZ-APR-PROCESS
+      *================================================================*
+       3000-RECOMPUTE-APR.
+           MOVE ZERO                       TO APRZ-WS-APR
+           MOVE APCEXT-FINANCED            TO APRZ-WS-FINANCED
+           MOVE APCEXT-REGPYAMT            TO APRZ-WS-REGPYAMT
+           MOVE APCEXT-1STPYAMT            TO APRZ-WS-FSTPYAMT
+           MOVE APCEXT-LASTPYAMT           TO APRZ-WS-LASTPYAMT
+           MOVE APCEXT-PVTERM              TO APRZ-WS-REG-TERM
+           MOVE ZERO                       TO APRZ-WS-LAST-TERM
+           MOVE APCEXT-UNITPER-PER-YEAR    TO APRZ-WS-UNITPER-PER-YEAR
+           MOVE APCEXT-FULL-UNITPER        TO APRZ-WS-FULL-UNITPER
+           MOVE APCEXT-FRACT-UNITPER       TO APRZ-WS-FRACT-UNITPER
+           MOVE APCEXT-METHOD              TO APRZ-WS-METHOD
+           MOVE 1 TO APRZ-WS-ADJ
+           MOVE 1 TO APRZ-WS-R
+
+           IF APRZ-WS-REG-TERM = 1
+              MOVE ZERO TO APRZ-WS-REG-TERM
+              MOVE ZERO TO APRZ-WS-LAST-TERM
+           ELSE
+             IF APRZ-WS-LASTPYAMT = ZERO
+                SUBTRACT 1 FROM APRZ-WS-REG-TERM
+                MOVE ZERO TO APRZ-WS-LAST-TERM
+             ELSE
+                SUBTRACT 1 FROM APRZ-WS-REG-TERM
+                MOVE APRZ-WS-REG-TERM TO APRZ-WS-LAST-TERM
+                SUBTRACT 1 FROM APRZ-WS-REG-TERM
+             END-IF
+           END-IF
+
+           PERFORM 3100-APR-ITERATE
+              VARYING APRZ-WS-CNTR FROM 0 BY 1
+              UNTIL APRZ-WS-CNTR > 49 OR
+                    FUNCTION ABS(APRZ-WS-ADJ) NOT > 0.0001
+
+           IF APRZ-WS-R < ZERO OR APRZ-WS-CNTR > 50
+              MOVE ZERO TO APRZ-WS-APR
+           ELSE
+              IF APRZ-WS-R > 999.9999
+                 MOVE 999.9999 TO APRZ-WS-APR
+              ELSE
+                 MOVE APRZ-WS-R TO APRZ-WS-APR
+              END-IF
+           END-IF
+           COMPUTE APRZ-WS-APR =
+                      FUNCTION INTEGER((APRZ-WS-APR * 10000) + 0.5)
+                      / 10000.
+
+       3100-APR-ITERATE.
+           MOVE APRZ-WS-R TO APRZ-WS-AF-R
+           PERFORM 3200-APR-FIN
+           MOVE APRZ-WS-APRW TO APRZ-WS-F0
+
+           COMPUTE APRZ-WS-AF-R = APRZ-WS-R + APRZ-WS-DELTA
+           PERFORM 3200-APR-FIN
+           MOVE APRZ-WS-APRW TO APRZ-WS-F1
+
+           COMPUTE APRZ-WS-ADJ = APRZ-WS-DELTA *
+                            (APRZ-WS-FINANCED - APRZ-WS-F0) /
+                            (APRZ-WS-F1 - APRZ-WS-F0)
+           COMPUTE APRZ-WS-R = APRZ-WS-R + APRZ-WS-ADJ.
+
+       3200-APR-FIN.
+           MOVE ZERO TO APRZ-WS-APRW
+           MOVE ZERO TO APRZ-WS-I APRZ-WS-I1
+                        APRZ-WS-REG-ANN APRZ-WS-LAST-FAC
+
+           COMPUTE APRZ-WS-I  = APRZ-WS-AF-R /
+                                  (APRZ-WS-UNITPER-PER-YEAR * 100)
+           COMPUTE APRZ-WS-I1 = 1 + APRZ-WS-I
+           IF APRZ-WS-I NOT = ZERO
+              COMPUTE APRZ-WS-REG-ANN = (1 -
+                                  (APRZ-WS-I1 ** (-APRZ-WS-REG-TERM)))
+                                   / APRZ-WS-I
+           ELSE
+              MOVE APRZ-WS-REG-TERM TO APRZ-WS-REG-ANN
+           END-IF
+           IF APRZ-WS-LAST-TERM NOT = ZERO
+              COMPUTE APRZ-WS-LAST-FAC = APRZ-WS-I1 ** APRZ-WS-LAST-TERM
+           ELSE
+              MOVE 1 TO APRZ-WS-LAST-FAC
+           END-IF
+
+           IF APRZ-WS-METHOD = "U"
+              COMPUTE APRZ-WS-APRW-DIV = 1 +
+                      ((APRZ-WS-FRACT-UNITPER + APRZ-WS-FULL-UNITPER)
+                         * APRZ-WS-I)
+           ELSE
+              COMPUTE APRZ-WS-APRW-DIV = (1 +
+                      (APRZ-WS-FRACT-UNITPER * APRZ-WS-I)) *
+                      (APRZ-WS-I1 ** APRZ-WS-FULL-UNITPER)
+           END-IF
+           COMPUTE APRZ-WS-APRW = (APRZ-WS-FSTPYAMT +
+                                (APRZ-WS-REGPYAMT * APRZ-WS-REG-ANN)
+                             + (APRZ-WS-LASTPYAMT / APRZ-WS-LAST-FAC))
+                             / APRZ-WS-APRW-DIV.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RATE-CHANGED LOANS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "APR DRIFT EXCEPTIONS: " TO RPT-LINE
+           MOVE WS-CNT-DRIFT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE APCEXT-FILE APRCHK-RPT
+           STOP RUN.
