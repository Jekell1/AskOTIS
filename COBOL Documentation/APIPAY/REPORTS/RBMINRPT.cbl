@@ -0,0 +1,136 @@
+      *================================================================*
+      *   P R O G R A M :  R B M I N R P T                             *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-11-24
+      *  DESC: REBATE MINIMUM-THRESHOLD CONFIGURATION REPORT.  READS
+      *        A SP1 SNAPSHOT EXTRACT (SPEXT, THE SAME KIND OF
+      *        EXTRACT SPHIST COMPARES) AND LISTS EVERY PROGRAM'S
+      *        SP-RBMIN(1-13) REBATE MINIMUMS AND SP-RBCOMCD SETTING
+      *        ALONGSIDE SP-ORGST, SO STATE-MANDATED MINIMUM REBATE
+      *        THRESHOLDS (E.G. GEORGIA SP-RBMIN(7) = 999.01, THE
+      *        SENTINEL PAYOFF-LOAN-ROUTINE TESTS FOR) CAN BE
+      *        CONFIRMED CONFIGURED CORRECTLY WITHOUT PULLING UP
+      *        EACH PROGRAM ONE AT A TIME ON THE MAINTENANCE SCREEN.
+      *        A GEORGIA (ORGST = "GA") ROW WHOSE RBMIN(7) IS NOT
+      *        999.01 IS FLAGGED ON THE DETAIL LINE.
+      *
+      *  MOD HISTORY:
+      *   112425 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBMINRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-11-24.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPEXT-FILE ASSIGN TO "SPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPEXT-STATUS.
+
+           SELECT RBMINRPT-RPT ASSIGN TO "RBMINRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPEXT-FILE.
+       01  SPEXT-REC.
+           05  SPEXT-ORGST              PIC X(02).
+           05  SPEXT-SPRCLASS           PIC X(02).
+           05  SPEXT-SUBCLASS           PIC X(02).
+           05  SPEXT-LAWCODE            PIC X(02).
+           05  SPEXT-RBCOMCD            PIC X(01).
+           05  SPEXT-RBMIN              OCCURS 13 TIMES
+                                        PIC S9(05)V99.
+
+       FD  RBMINRPT-RPT.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  SPEXT-STATUS                   PIC XX.
+           88  SPEXT-EOF                             VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-TOT-CNT                     PIC 9(07) COMP VALUE 0.
+       01  WS-FLAG-CNT                    PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                    PIC ZZZZ9.
+
+       01  WS-DTL-LINE-1.
+           05  DTL1-ORGST                PIC X(06).
+           05  DTL1-CLASS                PIC X(18).
+           05  DTL1-RBCOMCD              PIC X(08).
+           05  DTL1-RBMIN7               PIC X(12).
+           05  DTL1-FLAG                 PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SPEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SPEXT-FILE
+           OPEN OUTPUT RBMINRPT-RPT
+           MOVE "REBATE MINIMUM-THRESHOLD CONFIGURATION REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ORGST CLASS/SUBCL/LAW     RBCOMCD  RBMIN(7)"
+               TO RPT-LINE(1:44)
+           MOVE "  NOTE"
+               TO RPT-LINE(45:6)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-SPEXT.
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL SPEXT-EOF.
+
+       2100-LIST-ONE.
+           MOVE SPEXT-ORGST      TO DTL1-ORGST
+           STRING SPEXT-SPRCLASS DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  SPEXT-SUBCLASS DELIMITED BY SIZE
+                  "/"            DELIMITED BY SIZE
+                  SPEXT-LAWCODE  DELIMITED BY SIZE
+                  INTO DTL1-CLASS
+           MOVE SPEXT-RBCOMCD    TO DTL1-RBCOMCD
+           MOVE SPEXT-RBMIN(7)   TO DTL1-RBMIN7
+           MOVE SPACES           TO DTL1-FLAG
+
+           IF SPEXT-ORGST = "GA"
+              IF SPEXT-RBMIN(7) NOT = 999.01
+                 MOVE "*** GA RBMIN(7) NOT 999.01 ***" TO DTL1-FLAG
+                 ADD 1 TO WS-FLAG-CNT
+              END-IF
+           END-IF
+
+           MOVE WS-DTL-LINE-1    TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-TOT-CNT
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL PROGRAMS LISTED: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL FLAGGED EXCEPTIONS: " TO RPT-LINE
+           MOVE WS-FLAG-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SPEXT-FILE RBMINRPT-RPT
+           STOP RUN.
