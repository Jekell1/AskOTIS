@@ -0,0 +1,172 @@
+      *================================================================*
+      *   P R O G R A M :  C T R D S H                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-01-06
+      *  DESC: PORTFOLIO-WIDE CONTRACTUAL/RECENCY DELINQUENCY DASHBOARD.
+      *        READS AN LN EXTRACT (LNADSH) CARRYING EACH ACTIVE LOAN'S
+      *        CONTRACTUAL AND RECENCY PAID-THRU DATES AND BUCKETS
+      *        ACCOUNTS INTO THE SAME 30-DAY AGEING BUCKETS
+      *        COMPUTE-CONTRACTUAL/COMPUTE-RECENCY-DELINQ-F PRODUCE
+      *        (CSUB 1=CURRENT, 2=30, 3=60, 4=90, 5=120, 6=150, 7=180,
+      *        8=210+), SO COLLECTIONS GETS A DAILY PORTFOLIO VIEW
+      *        INSTEAD OF ONLY SEEING CONTRACTUAL/RECDEL WHEN A
+      *        TRANSACTION HAPPENS TO REJECT ON BR-BP-MAXCON/MAXREC.
+      *        BUCKETING USES ELAPSED CALENDAR DAYS FROM THE PAID-THRU
+      *        DATE TO THE RUN DATE RATHER THAN THE FULL UNIT-PERIOD
+      *        AWARE LOGIC IN COMPUTE-CONTRACTUAL, CONSISTENT WITH THE
+      *        SIMPLER DATE ARITHMETIC ALREADY USED BY THE OTHER
+      *        STANDALONE AGEING-STYLE REPORTS IN THIS DIRECTORY.
+      *
+      *  MOD HISTORY:
+      *   010625 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRDSH.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-01-06.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LNADSH-FILE ASSIGN TO "LNADSH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LNADSH-STATUS.
+
+           SELECT CTRDSH-RPT ASSIGN TO "CTRDSH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LNADSH-FILE.
+       01  LNADSH-REC.
+           05  LNADSH-BRNO              PIC X(04).
+           05  LNADSH-ACCTNO            PIC X(10).
+           05  LNADSH-CURBAL            PIC S9(07)V99.
+           05  LNADSH-CONTR-PDTH        PIC 9(08).
+           05  LNADSH-RECEN-PDTH        PIC 9(08).
+
+       FD  CTRDSH-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  LNADSH-STATUS                  PIC XX.
+           88  LNADSH-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-RUN-DATE                     PIC 9(08).
+
+       01  WS-CON-ELAPSED                  PIC S9(05).
+       01  WS-REC-ELAPSED                  PIC S9(05).
+       01  WS-CON-BUCKET                   PIC 9(01).
+       01  WS-REC-BUCKET                   PIC 9(01).
+
+       01  WS-CNT-CHECKED                  PIC 9(07) COMP VALUE 0.
+
+       01  CON-BUCKET-TBL.
+           05  CON-BUCKET-CNT OCCURS 8 TIMES PIC 9(07) COMP VALUE 0.
+       01  REC-BUCKET-TBL.
+           05  REC-BUCKET-CNT OCCURS 8 TIMES PIC 9(07) COMP VALUE 0.
+       01  WS-BKT-IDX                      PIC 9(01).
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       01  BUCKET-LABEL-TBL.
+           05  FILLER PIC X(08) VALUE "CURRENT ".
+           05  FILLER PIC X(08) VALUE "1-30    ".
+           05  FILLER PIC X(08) VALUE "31-60   ".
+           05  FILLER PIC X(08) VALUE "61-90   ".
+           05  FILLER PIC X(08) VALUE "91-120  ".
+           05  FILLER PIC X(08) VALUE "121-150 ".
+           05  FILLER PIC X(08) VALUE "151-180 ".
+           05  FILLER PIC X(08) VALUE "181+    ".
+       01  BUCKET-LABELS REDEFINES BUCKET-LABEL-TBL.
+           05  BUCKET-LABEL OCCURS 8 TIMES PIC X(08).
+
+       01  WS-DTL-LINE.
+           05  DTL-BUCKET                 PIC X(10).
+           05  DTL-CON-LABEL              PIC X(08).
+           05  DTL-CON-CNT                PIC X(10).
+           05  DTL-REC-LABEL              PIC X(08).
+           05  DTL-REC-CNT                PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LNADSH
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LNADSH-FILE
+           OPEN OUTPUT CTRDSH-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "CONTRACTUAL/RECENCY DELINQUENCY DASHBOARD" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-LNADSH.
+           READ LNADSH-FILE AT END SET LNADSH-EOF TO TRUE END-READ
+           PERFORM 2100-BUCKET-ONE UNTIL LNADSH-EOF.
+
+       2100-BUCKET-ONE.
+           IF LNADSH-CURBAL NOT = 0
+              ADD 1 TO WS-CNT-CHECKED
+              COMPUTE WS-CON-ELAPSED =
+                 WS-RUN-DATE - LNADSH-CONTR-PDTH
+              COMPUTE WS-REC-ELAPSED =
+                 WS-RUN-DATE - LNADSH-RECEN-PDTH
+              PERFORM 2200-AGE-TO-BUCKET
+           END-IF
+           READ LNADSH-FILE AT END SET LNADSH-EOF TO TRUE END-READ.
+
+       2200-AGE-TO-BUCKET.
+           IF WS-CON-ELAPSED <= 0
+              MOVE 1 TO WS-CON-BUCKET
+           ELSE
+              COMPUTE WS-CON-BUCKET = (WS-CON-ELAPSED / 30) + 1
+              IF WS-CON-BUCKET > 8
+                 MOVE 8 TO WS-CON-BUCKET
+              END-IF
+           END-IF
+           IF WS-REC-ELAPSED <= 0
+              MOVE 1 TO WS-REC-BUCKET
+           ELSE
+              COMPUTE WS-REC-BUCKET = (WS-REC-ELAPSED / 30) + 1
+              IF WS-REC-BUCKET > 8
+                 MOVE 8 TO WS-REC-BUCKET
+              END-IF
+           END-IF
+           ADD 1 TO CON-BUCKET-CNT(WS-CON-BUCKET)
+           ADD 1 TO REC-BUCKET-CNT(WS-REC-BUCKET).
+
+       8000-WRITE-SUMMARY.
+           MOVE "BUCKET      CONTRACTUAL          RECENCY" TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 8100-WRITE-BUCKET-LINE
+              VARYING WS-BKT-IDX FROM 1 BY 1 UNTIL WS-BKT-IDX > 8
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ACTIVE LOANS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       8100-WRITE-BUCKET-LINE.
+           MOVE BUCKET-LABEL(WS-BKT-IDX)      TO DTL-BUCKET
+           MOVE BUCKET-LABEL(WS-BKT-IDX)      TO DTL-CON-LABEL
+           MOVE CON-BUCKET-CNT(WS-BKT-IDX)    TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT                   TO DTL-CON-CNT
+           MOVE BUCKET-LABEL(WS-BKT-IDX)      TO DTL-REC-LABEL
+           MOVE REC-BUCKET-CNT(WS-BKT-IDX)    TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT                   TO DTL-REC-CNT
+           MOVE WS-DTL-LINE                   TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LNADSH-FILE CTRDSH-RPT
+           STOP RUN.
