@@ -0,0 +1,178 @@
+      *================================================================*
+      *   P R O G R A M :  R B F A U D                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-05-13
+      *  DESC: AUDITS THE SP RATE TABLE'S REBATE FORMULA OPTION CODES
+      *        (SP-RBSPOPT1/SP-RBSPOPT2, SUBACCOUNTS 1-16 - SEE
+      *        REBATE-TABLE-FORMULA AND THE OTHER REBATE-* FORMULA
+      *        PARAGRAPHS) AGAINST A MAINTAINABLE LIST OF CODES THAT
+      *        ARE ACTUALLY PROGRAMMED FOR THAT STATE.  A CODE ON AN
+      *        SP RECORD THAT ISN'T ON THE VALID LIST FOR THAT STATE
+      *        MEANS EITHER THE TABLE WAS MISKEYED OR THE STATE'S LAW
+      *        CHANGED AND THE FORMULA NEEDS A PROGRAMMING REVIEW.
+      *
+      *  MOD HISTORY:
+      *   051324 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RBFAUD.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-05-13.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPEXT-FILE ASSIGN TO "SPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPEXT-STATUS.
+
+           SELECT RBVALID-FILE ASSIGN TO "RBVALID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RBVALID-STATUS.
+
+           SELECT RBFAUD-RPT ASSIGN TO "RBFAUD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPEXT-FILE.
+       01  SPEXT-REC.
+           05  SPEXT-BRNO            PIC X(04).
+           05  SPEXT-CLASS           PIC X(02).
+           05  SPEXT-STATE           PIC X(02).
+           05  SPEXT-RBSPOPT1 OCCURS 16 TIMES PIC 9(02).
+
+       FD  RBVALID-FILE.
+       01  RBVALID-REC.
+           05  RBVALID-STATE         PIC X(02).
+           05  RBVALID-CODE          PIC 9(02).
+
+       FD  RBFAUD-RPT.
+       01  RPT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  SPEXT-STATUS               PIC XX.
+           88  SPEXT-EOF                         VALUE "10".
+       01  RBVALID-STATUS              PIC XX.
+           88  RBVALID-EOF                       VALUE "10".
+       01  RPT-STATUS                  PIC XX.
+
+       01  WS-MAX-VALID                PIC 9(05) COMP VALUE 2000.
+       01  WS-VALID-CNT                PIC 9(05) COMP VALUE 0.
+       01  WS-SUB                      PIC 9(05) COMP.
+       01  WS-OPT-SUB                  PIC 9(02) COMP.
+
+       01  WS-VALID-TABLE.
+           05  WS-VALID-ENTRY OCCURS 2000 TIMES.
+               10  WS-VALID-STATE      PIC X(02).
+               10  WS-VALID-CODE       PIC 9(02).
+
+       01  WS-FOUND-FG                 PIC X(01).
+       01  WS-EXCEPTION-CNT             PIC 9(07) COMP VALUE 0.
+       01  WS-RECORDS-CHECKED            PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-OPT                  PIC Z9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO               PIC X(05).
+           05  DTL-CLASS              PIC X(03).
+           05  DTL-STATE              PIC X(03).
+           05  DTL-SUB                PIC X(04).
+           05  DTL-CODE               PIC X(03).
+           05  DTL-MSG                PIC X(40).
+
+       01  WS-SUM-LINE.
+           05  FILLER                 PIC X(25) VALUE
+               "SP RECORDS CHECKED     : ".
+           05  SUM-CHECKED            PIC ZZZ,ZZ9.
+       01  WS-SUM-LINE2.
+           05  FILLER                 PIC X(25) VALUE
+               "UNRECOGNIZED CODES FOUND".
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  SUM-EXCEPT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-VALID-CODES
+           PERFORM 3000-AUDIT-SPEXT
+           PERFORM 4000-PRINT-TOTALS
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  RBVALID-FILE
+           OPEN INPUT  SPEXT-FILE
+           OPEN OUTPUT RBFAUD-RPT
+           MOVE "STATE REBATE-FORMULA CONFIGURATION AUDIT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRNO  CLS STA SUB  CODE MESSAGE" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-VALID-CODES.
+           READ RBVALID-FILE AT END SET RBVALID-EOF TO TRUE END-READ
+           PERFORM 2100-ADD-VALID UNTIL RBVALID-EOF.
+
+       2100-ADD-VALID.
+           IF WS-VALID-CNT < WS-MAX-VALID
+              ADD 1 TO WS-VALID-CNT
+              MOVE WS-VALID-CNT TO WS-SUB
+              MOVE RBVALID-STATE TO WS-VALID-STATE(WS-SUB)
+              MOVE RBVALID-CODE  TO WS-VALID-CODE(WS-SUB)
+           END-IF
+           READ RBVALID-FILE AT END SET RBVALID-EOF TO TRUE END-READ.
+
+       3000-AUDIT-SPEXT.
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ
+           PERFORM 3100-AUDIT-ONE UNTIL SPEXT-EOF.
+
+       3100-AUDIT-ONE.
+           ADD 1 TO WS-RECORDS-CHECKED
+           PERFORM VARYING WS-OPT-SUB FROM 1 BY 1
+                   UNTIL WS-OPT-SUB > 16
+               IF SPEXT-RBSPOPT1(WS-OPT-SUB) NOT = 0
+                  PERFORM 3200-CHECK-CODE
+               END-IF
+           END-PERFORM
+           READ SPEXT-FILE AT END SET SPEXT-EOF TO TRUE END-READ.
+
+       3200-CHECK-CODE.
+           MOVE "N" TO WS-FOUND-FG
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-VALID-CNT
+                      OR WS-FOUND-FG = "Y"
+               IF WS-VALID-STATE(WS-SUB) = SPEXT-STATE
+                  AND WS-VALID-CODE(WS-SUB) = SPEXT-RBSPOPT1(WS-OPT-SUB)
+                  MOVE "Y" TO WS-FOUND-FG
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-FG = "N"
+              ADD 1 TO WS-EXCEPTION-CNT
+              MOVE SPEXT-BRNO  TO DTL-BRNO
+              MOVE SPEXT-CLASS TO DTL-CLASS
+              MOVE SPEXT-STATE TO DTL-STATE
+              MOVE WS-OPT-SUB  TO WS-EDIT-OPT
+              MOVE WS-EDIT-OPT TO DTL-SUB
+              MOVE SPEXT-RBSPOPT1(WS-OPT-SUB) TO WS-EDIT-OPT
+              MOVE WS-EDIT-OPT TO DTL-CODE
+              MOVE "CODE NOT ON VALID LIST FOR THIS STATE" TO DTL-MSG
+              MOVE WS-DTL-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF.
+
+       4000-PRINT-TOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RECORDS-CHECKED TO SUM-CHECKED
+           MOVE WS-SUM-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-EXCEPTION-CNT TO SUM-EXCEPT
+           MOVE WS-SUM-LINE2 TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SPEXT-FILE RBVALID-FILE RBFAUD-RPT
+           STOP RUN.
