@@ -0,0 +1,137 @@
+      *================================================================*
+      *   P R O G R A M :  S P S R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-08-04
+      *  DESC: SPECIAL-STATUS ACCOUNT (JUDGMENT/P&L) REJECT REPORT.
+      *        READS THE SPS FILE LOG-SPECIAL-STATUS-REJECT WRITES
+      *        FOR EVERY BATCH ITEM MAIN-PROGRAM REJECTS BECAUSE THE
+      *        ACCOUNT CARRIES LN-JDDATE (JUDGMENT), LN-PLDATE
+      *        (P&L), OR LN-PLCD = "I" (INACTIVE P&L), AND LISTS
+      *        EACH REJECT WITH ACCOUNT, BRANCH, WHICH FLAG CAUSED
+      *        THE REJECT, AND THE ATTEMPTED TRANSACTION CODE, SO
+      *        LEGAL/COLLECTIONS CAN REVIEW ATTEMPTED ACTIVITY
+      *        AGAINST FLAGGED ACCOUNTS IN ONE PLACE.
+      *
+      *  MOD HISTORY:
+      *   080425 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPSRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-08-04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPSEXT-FILE ASSIGN TO "SPSEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPSEXT-STATUS.
+
+           SELECT SPSRPT-RPT ASSIGN TO "SPSRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPSEXT-FILE.
+       01  SPSEXT-REC.
+           05  SPSEXT-RUN-DATE          PIC 9(08).
+           05  SPSEXT-BRNO              PIC X(04).
+           05  SPSEXT-ACCTNO            PIC X(10).
+           05  SPSEXT-FLAG              PIC X(14).
+           05  SPSEXT-TRCD              PIC X(02).
+
+       FD  SPSRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  SPSEXT-STATUS                  PIC XX.
+           88  SPSEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-FLAG                    PIC X(14) VALUE SPACES.
+       01  WS-FLAG-CNT                     PIC 9(05) COMP VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-FLAG                  PIC X(16).
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-TRCD                  PIC X(04).
+
+       01  WS-TOT-LINE.
+           05  TOT-LABEL                 PIC X(30).
+           05  TOT-CNT                   PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SPSEXT
+           PERFORM 7000-FLUSH-FLAG
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SPSEXT-FILE
+           OPEN OUTPUT SPSRPT-RPT
+           MOVE "SPECIAL-STATUS ACCOUNT (JUDGMENT/P&L) REJECTS"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "FLAG            BRANCH  ACCOUNT     TRCD"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           READ SPSEXT-FILE AT END SET SPSEXT-EOF TO TRUE END-READ
+           IF NOT SPSEXT-EOF
+              MOVE SPSEXT-FLAG TO WS-LAST-FLAG.
+
+       2000-PROCESS-SPSEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL SPSEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF SPSEXT-FLAG NOT = WS-LAST-FLAG
+              PERFORM 7000-FLUSH-FLAG
+              MOVE SPSEXT-FLAG TO WS-LAST-FLAG
+           END-IF
+
+           MOVE SPSEXT-FLAG   TO DTL-FLAG
+           MOVE SPSEXT-BRNO   TO DTL-BRNO
+           MOVE SPSEXT-ACCTNO TO DTL-ACCTNO
+           MOVE SPSEXT-TRCD   TO DTL-TRCD
+           MOVE WS-DTL-LINE   TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD 1 TO WS-FLAG-CNT
+           READ SPSEXT-FILE AT END SET SPSEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-FLAG.
+           IF WS-FLAG-CNT NOT = 0
+              MOVE SPACES TO WS-TOT-LINE
+              STRING WS-LAST-FLAG DELIMITED BY SIZE
+                     " REJECTS:"  DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-FLAG-CNT TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT TO TOT-CNT
+              MOVE WS-TOT-LINE TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-FLAG-CNT TO WS-TOT-CNT
+              MOVE 0 TO WS-FLAG-CNT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE "GRAND TOTAL SPECIAL-STATUS REJECTS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SPSEXT-FILE SPSRPT-RPT
+           STOP RUN.
