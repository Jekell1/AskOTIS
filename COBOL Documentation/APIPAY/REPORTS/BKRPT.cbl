@@ -0,0 +1,142 @@
+      *================================================================*
+      *   P R O G R A M :  B K R P T                                   *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-04-29
+      *  DESC: WEEKLY ROLL-UP OF THE BKT TRUSTEE LOG WRITTEN BY
+      *        LOG-BANKRUPT-TRUSTEE IN BANKRUPT-POSTING.  TOTALS
+      *        PAYMENTS RECEIVED BY TRUSTEE AND BY CASE NUMBER SO
+      *        BANKRUPTCY COLLECTIONS CAN RECONCILE AGAINST WHAT THE
+      *        TRUSTEE'S OFFICE REPORTS THEY DISBURSED.
+      *
+      *  MOD HISTORY:
+      *   042924 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-04-29.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BKT-FILE ASSIGN TO "BKT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BKT-STAT.
+
+           SELECT BKRPT-RPT ASSIGN TO "BKRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BKT-FILE.
+       01  BKT-REC.
+           05  BKT-RUN-DATE          PIC 9(08).
+           05  BKT-BRNO              PIC X(04).
+           05  BKT-NUMBER            PIC X(10).
+           05  BKT-CASE-NO           PIC X(15).
+           05  BKT-STATUS            PIC X(01).
+           05  BKT-TRUSTEE           PIC X(20).
+           05  BKT-TRAMT             PIC S9(07)V99.
+
+       FD  BKRPT-RPT.
+       01  RPT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  BKT-STAT                  PIC XX.
+           88  BKT-EOF                          VALUE "10".
+       01  RPT-STATUS                 PIC XX.
+
+       01  WS-MAX-TR                  PIC 9(04) COMP VALUE 500.
+       01  WS-TR-CNT                  PIC 9(04) COMP VALUE 0.
+       01  WS-SUB                     PIC 9(04) COMP.
+
+       01  WS-TR-TABLE.
+           05  WS-TR-ENTRY OCCURS 500 TIMES.
+               10  WS-TR-NAME         PIC X(20).
+               10  WS-TR-CASE-CNT     PIC 9(05) COMP.
+               10  WS-TR-AMT          PIC S9(09)V99 COMP-3.
+
+       01  WS-TOT-CNT                 PIC 9(07) COMP VALUE 0.
+       01  WS-TOT-AMT                 PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01  WS-EDIT-CNT                 PIC ZZZ,ZZ9.
+       01  WS-EDIT-AMT                 PIC ZZZ,ZZZ,ZZ9.99-.
+       01  WS-DTL-LINE.
+           05  DTL-TRUSTEE            PIC X(20).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  DTL-CASE-CNT           PIC X(10).
+           05  DTL-AMT                PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-BKT
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BKT-FILE
+           OPEN OUTPUT BKRPT-RPT
+           MOVE "BANKRUPTCY TRUSTEE PAYMENT REPORT" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TRUSTEE                 PAYMENTS   AMOUNT"
+                TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-LOAD-BKT.
+           READ BKT-FILE AT END SET BKT-EOF TO TRUE END-READ
+           PERFORM 2100-ADD-ONE UNTIL BKT-EOF.
+
+       2100-ADD-ONE.
+           PERFORM 2200-FIND-OR-ADD-TRUSTEE
+           ADD 1 TO WS-TR-CASE-CNT(WS-SUB)
+           ADD BKT-TRAMT TO WS-TR-AMT(WS-SUB)
+           ADD 1 TO WS-TOT-CNT
+           ADD BKT-TRAMT TO WS-TOT-AMT
+           READ BKT-FILE AT END SET BKT-EOF TO TRUE END-READ.
+
+       2200-FIND-OR-ADD-TRUSTEE.
+           MOVE 0 TO WS-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TR-CNT
+                      OR WS-TR-NAME(WS-SUB) = BKT-TRUSTEE
+               CONTINUE
+           END-PERFORM
+           IF WS-SUB > WS-TR-CNT
+              IF WS-TR-CNT < WS-MAX-TR
+                 ADD 1 TO WS-TR-CNT
+                 MOVE WS-TR-CNT TO WS-SUB
+                 MOVE BKT-TRUSTEE TO WS-TR-NAME(WS-SUB)
+                 MOVE 0 TO WS-TR-CASE-CNT(WS-SUB)
+                 MOVE 0 TO WS-TR-AMT(WS-SUB)
+              END-IF
+           END-IF.
+
+       3000-PRINT-REPORT.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-TR-CNT
+               MOVE WS-TR-NAME(WS-SUB)     TO DTL-TRUSTEE
+               MOVE WS-TR-CASE-CNT(WS-SUB) TO WS-EDIT-CNT
+               MOVE WS-EDIT-CNT            TO DTL-CASE-CNT
+               MOVE WS-TR-AMT(WS-SUB)      TO WS-EDIT-AMT
+               MOVE WS-EDIT-AMT            TO DTL-AMT
+               MOVE WS-DTL-LINE            TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTALS"      TO DTL-TRUSTEE
+           MOVE WS-TOT-CNT    TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT   TO DTL-CASE-CNT
+           MOVE WS-TOT-AMT    TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT   TO DTL-AMT
+           MOVE WS-DTL-LINE   TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE BKT-FILE BKRPT-RPT
+           STOP RUN.
