@@ -0,0 +1,104 @@
+      *================================================================*
+      *   P R O G R A M :  F O V R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-08-18
+      *  DESC: FROZEN-ACCOUNT OVERRIDE AUDIT REPORT.  READS THE FOV
+      *        FILE LOG-FROZEN-OVERRIDE WRITES EVERY TIME
+      *        BP-FROZEN-OVERRIDE = "Y" SUCCESSFULLY BYPASSES A
+      *        FROZEN ACCOUNT IN MAIN-PROGRAM, AND LISTS EVERY
+      *        OVERRIDE WITH BRANCH, ACCOUNT, AND POSTING USER SO
+      *        BYPASSING A FREEZE LEAVES ITS OWN STANDING PAPER
+      *        TRAIL INSTEAD OF ONLY A ONE-OFF LOG ENTRY.
+      *
+      *  MOD HISTORY:
+      *   081825 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOVRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-08-18.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOVEXT-FILE ASSIGN TO "FOVEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FOVEXT-STATUS.
+
+           SELECT FOVRPT-RPT ASSIGN TO "FOVRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FOVEXT-FILE.
+       01  FOVEXT-REC.
+           05  FOVEXT-RUN-DATE          PIC 9(08).
+           05  FOVEXT-BRNO              PIC X(04).
+           05  FOVEXT-ACCTNO            PIC X(10).
+           05  FOVEXT-USERID            PIC X(10).
+
+       FD  FOVRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  FOVEXT-STATUS                  PIC XX.
+           88  FOVEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-RUN-DATE              PIC X(12).
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-USERID                PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FOVEXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  FOVEXT-FILE
+           OPEN OUTPUT FOVRPT-RPT
+           MOVE "FROZEN-ACCOUNT OVERRIDE AUDIT LOG" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RUN-DATE    BRANCH  ACCOUNT     USER"
+               TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-FOVEXT.
+           READ FOVEXT-FILE AT END SET FOVEXT-EOF TO TRUE END-READ
+           PERFORM 2100-LIST-ONE UNTIL FOVEXT-EOF.
+
+       2100-LIST-ONE.
+           MOVE FOVEXT-RUN-DATE TO DTL-RUN-DATE
+           MOVE FOVEXT-BRNO     TO DTL-BRNO
+           MOVE FOVEXT-ACCTNO   TO DTL-ACCTNO
+           MOVE FOVEXT-USERID   TO DTL-USERID
+           MOVE WS-DTL-LINE     TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-TOT-CNT
+           READ FOVEXT-FILE AT END SET FOVEXT-EOF TO TRUE END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "TOTAL FROZEN-ACCOUNT OVERRIDES: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE FOVEXT-FILE FOVRPT-RPT
+           STOP RUN.
