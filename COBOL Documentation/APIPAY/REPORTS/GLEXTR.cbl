@@ -0,0 +1,104 @@
+      *================================================================*
+      *   P R O G R A M :  G L E X T R                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-08-19
+      *  DESC: FLATTENS THE LXG PAYMENT-TRAILER G/L DISTRIBUTION
+      *        (LXG-GLNO(1-3)/LXG-GLAMT(1-3) - SEE GET-LXG-FIELDS)
+      *        INTO ONE DETAIL RECORD PER NON-ZERO G/L LINE SO THE
+      *        GENERAL LEDGER SYSTEM'S AUTOMATED POSTING INTERFACE CAN
+      *        READ IT DIRECTLY, WITH A TRAILING CONTROL RECORD SO G/L
+      *        CAN BALANCE THE UPLOAD BEFORE POSTING IT.
+      *
+      *  MOD HISTORY:
+      *   081924 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTR.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-08-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LXGEXT-FILE ASSIGN TO "LXGEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LXGEXT-STATUS.
+
+           SELECT GLEXTR-FILE ASSIGN TO "GLEXTR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GLEXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LXGEXT-FILE.
+       01  LXGEXT-REC.
+           05  LXGEXT-BRNO             PIC X(04).
+           05  LXGEXT-ACCTNO           PIC X(10).
+           05  LXGEXT-SEQNO            PIC 9(05).
+           05  LXGEXT-LTOUCH-DATE      PIC 9(08).
+           05  LXGEXT-GLNO  OCCURS 3 TIMES PIC X(10).
+           05  LXGEXT-GLAMT OCCURS 3 TIMES PIC S9(07)V99.
+
+       FD  GLEXTR-FILE.
+       01  GLEXTR-REC.
+           05  GLEXTR-TYPE             PIC X(01).
+           05  GLEXTR-BRNO             PIC X(04).
+           05  GLEXTR-ACCTNO           PIC X(10).
+           05  GLEXTR-GLNO             PIC X(10).
+           05  GLEXTR-GLAMT            PIC S9(09)V99.
+           05  GLEXTR-POST-DATE        PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  LXGEXT-STATUS                PIC XX.
+           88  LXGEXT-EOF                          VALUE "10".
+       01  GLEXTR-STATUS                 PIC XX.
+
+       01  WS-SUB                        PIC 9(01) COMP.
+       01  WS-RUN-DATE                    PIC 9(08).
+       01  WS-DETAIL-CNT                   PIC 9(07) COMP VALUE 0.
+       01  WS-CONTROL-TOTAL                 PIC S9(09)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LXGEXT
+           PERFORM 3000-WRITE-CONTROL-REC
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LXGEXT-FILE
+           OPEN OUTPUT GLEXTR-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS-LXGEXT.
+           READ LXGEXT-FILE AT END SET LXGEXT-EOF TO TRUE END-READ
+           PERFORM 2100-PROCESS-ONE UNTIL LXGEXT-EOF.
+
+       2100-PROCESS-ONE.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               IF LXGEXT-GLAMT(WS-SUB) NOT = 0
+                  MOVE "D"                   TO GLEXTR-TYPE
+                  MOVE LXGEXT-BRNO           TO GLEXTR-BRNO
+                  MOVE LXGEXT-ACCTNO         TO GLEXTR-ACCTNO
+                  MOVE LXGEXT-GLNO(WS-SUB)   TO GLEXTR-GLNO
+                  MOVE LXGEXT-GLAMT(WS-SUB)  TO GLEXTR-GLAMT
+                  MOVE WS-RUN-DATE           TO GLEXTR-POST-DATE
+                  WRITE GLEXTR-REC
+                  ADD 1 TO WS-DETAIL-CNT
+                  ADD LXGEXT-GLAMT(WS-SUB)   TO WS-CONTROL-TOTAL
+               END-IF
+           END-PERFORM
+           READ LXGEXT-FILE AT END SET LXGEXT-EOF TO TRUE END-READ.
+
+       3000-WRITE-CONTROL-REC.
+           MOVE "T"           TO GLEXTR-TYPE
+           MOVE SPACES        TO GLEXTR-BRNO GLEXTR-ACCTNO GLEXTR-GLNO
+           MOVE WS-CONTROL-TOTAL TO GLEXTR-GLAMT
+           MOVE WS-RUN-DATE   TO GLEXTR-POST-DATE
+           WRITE GLEXTR-REC.
+
+       9999-EXIT.
+           CLOSE LXGEXT-FILE GLEXTR-FILE
+           STOP RUN.
