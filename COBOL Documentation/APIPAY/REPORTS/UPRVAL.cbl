@@ -0,0 +1,212 @@
+      *================================================================*
+      *   P R O G R A M :  U P R V A L                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-02-03
+      *  DESC: UNIT-PERIOD PAYMENT SCHEDULE VALIDATOR.  READS AN LN
+      *        EXTRACT (UPREXT) CARRYING EACH LOAN'S UNIT-PERIOD CODE/
+      *        FREQUENCY, INTEREST START DATE, FIRST PAYMENT DATE, AND
+      *        ORIGINAL TERM, AND RECOMPUTES THE NUMBER OF FULL UNIT
+      *        PERIODS BETWEEN INTDATE AND 1STPYDATE THE SAME WAY
+      *        UPER-CALCULATION DOES (UPER-MONTHLY/SEMI-MONTHLY/WEEKLY/
+      *        DAILY/YEARLY-UNIT-PERIODS - SEE LPUPER), USING STRAIGHT
+      *        ELAPSED-CALENDAR-DAYS ARITHMETIC IN PLACE OF THE TIM360/
+      *        TIM365 DATE LIBRARY (NOT PRESENT IN THIS EXTRACT),
+      *        CONSISTENT WITH THE OTHER STANDALONE REPORTS IN THIS
+      *        DIRECTORY.  A LOAN WHOSE COMPUTED FULL UNIT PERIODS
+      *        DON'T RECONCILE AGAINST LN-ORGTERM HAS A MISCONFIGURED
+      *        SCHEDULE AND IS FLAGGED FOR DATA-ENTRY REVIEW BEFORE IT
+      *        PRODUCES A WRONG REBATE AT PAYOFF.
+      *
+      *  MOD HISTORY:
+      *   020325 DPL  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPRVAL.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-02-03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPREXT-FILE ASSIGN TO "UPREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UPREXT-STATUS.
+
+           SELECT UPRVAL-RPT ASSIGN TO "UPRVAL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UPREXT-FILE.
+       01  UPREXT-REC.
+           05  UPREXT-BRNO              PIC X(04).
+           05  UPREXT-ACCTNO            PIC X(10).
+           05  UPREXT-UNITPER-CD        PIC X(01).
+           05  UPREXT-UNITPER-FREQ      PIC 9(02).
+           05  UPREXT-INTDATE           PIC 9(08).
+           05  UPREXT-1STPYDATE         PIC 9(08).
+           05  UPREXT-ORGTERM           PIC 9(03).
+
+       FD  UPRVAL-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  UPREXT-STATUS                  PIC XX.
+           88  UPREXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-CNT-CHECKED                  PIC 9(07) COMP VALUE 0.
+       01  WS-CNT-MISMATCH                 PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+
+       01  WS-ELAPSED-DAYS                 PIC S9(05).
+       01  WS-DAYS-IN-UNITPER              PIC 9(05).
+       01  WS-FULL-UNITPER                 PIC 9(05).
+       01  WS-VALID-CD-FG                  PIC X(01).
+
+       01  WS-EDIT-FULLPER                 PIC ZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-BRNO                  PIC X(06).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-CD                    PIC X(03).
+           05  DTL-COMPUTED              PIC X(10).
+           05  DTL-ORGTERM               PIC X(10).
+           05  DTL-RESULT                PIC X(25).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-UPREXT
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  UPREXT-FILE
+           OPEN OUTPUT UPRVAL-RPT
+           MOVE "UNIT-PERIOD PAYMENT SCHEDULE VALIDATOR" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "BRANCH  ACCT NUMBER  CD  COMPUTED  "
+               TO RPT-LINE(1:37)
+           MOVE "ORGTERM   RESULT"
+               TO RPT-LINE(38:16)
+           WRITE RPT-LINE.
+
+       2000-PROCESS-UPREXT.
+           READ UPREXT-FILE AT END SET UPREXT-EOF TO TRUE END-READ
+           PERFORM 2100-VALIDATE-ONE UNTIL UPREXT-EOF.
+
+       2100-VALIDATE-ONE.
+           ADD 1 TO WS-CNT-CHECKED
+           PERFORM 3000-CHECK-VALID-CD
+           IF WS-VALID-CD-FG = "N"
+              MOVE UPREXT-BRNO       TO DTL-BRNO
+              MOVE UPREXT-ACCTNO     TO DTL-ACCTNO
+              MOVE UPREXT-UNITPER-CD TO DTL-CD
+              MOVE SPACES            TO DTL-COMPUTED
+              MOVE UPREXT-ORGTERM    TO WS-EDIT-FULLPER
+              MOVE WS-EDIT-FULLPER   TO DTL-ORGTERM
+              MOVE "INVALID UNITPER CODE/FREQ" TO DTL-RESULT
+              ADD 1 TO WS-CNT-MISMATCH
+              MOVE WS-DTL-LINE       TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              PERFORM 4000-COMPUTE-UNIT-PERIODS
+              MOVE UPREXT-BRNO       TO DTL-BRNO
+              MOVE UPREXT-ACCTNO     TO DTL-ACCTNO
+              MOVE UPREXT-UNITPER-CD TO DTL-CD
+              MOVE WS-FULL-UNITPER   TO WS-EDIT-FULLPER
+              MOVE WS-EDIT-FULLPER   TO DTL-COMPUTED
+              MOVE UPREXT-ORGTERM    TO WS-EDIT-FULLPER
+              MOVE WS-EDIT-FULLPER   TO DTL-ORGTERM
+              IF WS-FULL-UNITPER NOT = UPREXT-ORGTERM
+                 MOVE "SCHEDULE DOES NOT RECONCILE" TO DTL-RESULT
+                 ADD 1 TO WS-CNT-MISMATCH
+              ELSE
+                 MOVE "OK"                          TO DTL-RESULT
+              END-IF
+              MOVE WS-DTL-LINE       TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           READ UPREXT-FILE AT END SET UPREXT-EOF TO TRUE END-READ.
+
+       3000-CHECK-VALID-CD.
+           MOVE "Y" TO WS-VALID-CD-FG
+           IF (UPREXT-UNITPER-FREQ = 0 AND UPREXT-ORGTERM NOT = 1)
+            OR (NOT
+                 (UPREXT-UNITPER-CD = "M" OR "S" OR "W"
+                                          OR "D" OR "Y" OR "B")
+               )
+             OR UPREXT-ORGTERM = 0
+                MOVE "N" TO WS-VALID-CD-FG.
+
+      *================================================================*
+      * 4000-COMPUTE-UNIT-PERIODS - MIRRORS UPER-CALCULATION'S PER-CODE
+      * DAYS-IN-UNITPER SETUP, THEN DERIVES FULL UNIT PERIODS FROM
+      * ELAPSED CALENDAR DAYS INSTEAD OF TIM360/TIM365.
+      *================================================================*
+       4000-COMPUTE-UNIT-PERIODS.
+           COMPUTE WS-ELAPSED-DAYS =
+              UPREXT-1STPYDATE - UPREXT-INTDATE
+           IF UPREXT-ORGTERM = 1
+              MOVE 1 TO WS-FULL-UNITPER
+           ELSE
+              IF UPREXT-UNITPER-CD = "M"
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    30 * UPREXT-UNITPER-FREQ
+              ELSE
+              IF UPREXT-UNITPER-CD = "S"
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    15 * UPREXT-UNITPER-FREQ
+              ELSE
+              IF UPREXT-UNITPER-CD = "W"
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    7 * UPREXT-UNITPER-FREQ
+              ELSE
+              IF UPREXT-UNITPER-CD = "B"
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    14 * UPREXT-UNITPER-FREQ
+              ELSE
+              IF UPREXT-UNITPER-CD = "D"
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    1 * UPREXT-UNITPER-FREQ
+              ELSE
+                 COMPUTE WS-DAYS-IN-UNITPER =
+                    365 * UPREXT-UNITPER-FREQ
+              END-IF
+              END-IF
+              END-IF
+              END-IF
+              END-IF
+              IF WS-ELAPSED-DAYS < 0 OR WS-DAYS-IN-UNITPER = 0
+                 MOVE 0 TO WS-FULL-UNITPER
+              ELSE
+                 COMPUTE WS-FULL-UNITPER ROUNDED =
+                    WS-ELAPSED-DAYS / WS-DAYS-IN-UNITPER
+              END-IF
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "LOANS CHECKED: " TO RPT-LINE
+           MOVE WS-CNT-CHECKED TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "SCHEDULE MISMATCHES: " TO RPT-LINE
+           MOVE WS-CNT-MISMATCH TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE UPREXT-FILE UPRVAL-RPT
+           STOP RUN.
