@@ -0,0 +1,191 @@
+      *================================================================*
+      *   P R O G R A M :  I N S C A R                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-04-14
+      *  DESC: PERIODIC INSURANCE CARRIER EXTRACT FROM LTI/LTP DETAIL.
+      *        READS AN LTI1 EXTRACT (LTIEXT) CARRYING THE SAME PER-
+      *        ACCOUNT INSURANCE TERM DETAIL GET-LTI-FIELDS LOADS FOR
+      *        REBATE/TERM CALCULATIONS LIKE INS-TERM-CALCULATION
+      *        (CARRIER, EFFECTIVE/EXPIRATION DATES, TERM, PREMIUM,
+      *        COVERAGE, COMMISSION, REBATE, CANCEL REASON), AND WRITES
+      *        A FIXED-WIDTH CARRIER REMITTANCE FORMAT SO THE CARRIER
+      *        RECONCILIATION DOESN'T HAVE TO BE BUILT BY HAND FROM
+      *        SCREEN DATA.  ALSO WRITES A SHORT CONTROL-TOTAL REPORT
+      *        (PREMIUM/REBATE TOTALS BY CARRIER) FOR THE PERSON WHO
+      *        TRANSMITS THE EXTRACT TO TIE OUT AGAINST THE CARRIER'S
+      *        ACKNOWLEDGEMENT.
+      *
+      *  MOD HISTORY:
+      *   041425 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSCAR.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-04-14.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LTIEXT-FILE ASSIGN TO "LTIEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LTIEXT-STATUS.
+
+           SELECT INSCAR-OUT ASSIGN TO "INSCAR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-STATUS.
+
+           SELECT INSCAR-RPT ASSIGN TO "INSCAR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LTIEXT-FILE.
+       01  LTIEXT-REC.
+           05  LTIEXT-BRNO              PIC X(04).
+           05  LTIEXT-ACCTNO            PIC X(10).
+           05  LTIEXT-SEQNO             PIC 9(02).
+           05  LTIEXT-INSCOMP           PIC X(10).
+           05  LTIEXT-INS-TYPE          PIC X(02).
+           05  LTIEXT-INSEFF-DATE       PIC 9(08).
+           05  LTIEXT-INSEXP-DATE       PIC 9(08).
+           05  LTIEXT-ANTICTERM         PIC 9(03).
+           05  LTIEXT-INSPREM           PIC S9(07)V99.
+           05  LTIEXT-INSCOVR           PIC S9(07)V99.
+           05  LTIEXT-INSCOMM           PIC S9(05)V99.
+           05  LTIEXT-INS-REBATE        PIC S9(07)V99.
+           05  LTIEXT-CANCEL-REASON-CD  PIC X(02).
+
+      * FIXED-WIDTH CARRIER REMITTANCE FORMAT
+       FD  INSCAR-OUT.
+       01  OUT-LINE.
+           05  OUT-CARRIER              PIC X(10).
+           05  OUT-BRNO                 PIC X(04).
+           05  OUT-ACCTNO               PIC X(10).
+           05  OUT-SEQNO                PIC 9(02).
+           05  OUT-INS-TYPE             PIC X(02).
+           05  OUT-EFF-DATE             PIC 9(08).
+           05  OUT-EXP-DATE             PIC 9(08).
+           05  OUT-TERM                 PIC 9(03).
+           05  OUT-PREMIUM              PIC S9(07)V99.
+           05  OUT-COVERAGE             PIC S9(07)V99.
+           05  OUT-COMMISSION           PIC S9(05)V99.
+           05  OUT-REBATE               PIC S9(07)V99.
+           05  OUT-CANCEL-CD            PIC X(02).
+
+       FD  INSCAR-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  LTIEXT-STATUS                  PIC XX.
+           88  LTIEXT-EOF                            VALUE "10".
+       01  OUT-STATUS                     PIC XX.
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-CARRIER                 PIC X(10) VALUE SPACES.
+       01  WS-CNT                          PIC 9(07) COMP VALUE 0.
+       01  WS-PREM-TOT                     PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-REBATE-TOT                   PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-GRD-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-GRD-PREM-TOT                 PIC S9(09)V99 COMP-3 VALUE 0.
+       01  WS-GRD-REBATE-TOT               PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01  WS-EDIT-CNT                     PIC ZZZ,ZZ9.
+       01  WS-EDIT-AMT                     PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-DTL-LINE.
+           05  DTL-CARRIER               PIC X(12).
+           05  DTL-CNT                   PIC X(10).
+           05  DTL-PREM                  PIC X(16).
+           05  DTL-REBATE                PIC X(16).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LTIEXT
+           PERFORM 7000-FLUSH-CARRIER
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  LTIEXT-FILE
+           OPEN OUTPUT INSCAR-OUT
+           OPEN OUTPUT INSCAR-RPT
+           MOVE "INSURANCE CARRIER EXTRACT CONTROL TOTALS" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "CARRIER     COUNT     PREMIUM         REBATE"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           READ LTIEXT-FILE AT END SET LTIEXT-EOF TO TRUE END-READ
+           IF NOT LTIEXT-EOF
+              MOVE LTIEXT-INSCOMP TO WS-LAST-CARRIER.
+
+       2000-PROCESS-LTIEXT.
+           PERFORM 2100-EXTRACT-ONE UNTIL LTIEXT-EOF.
+
+       2100-EXTRACT-ONE.
+           IF LTIEXT-INSCOMP NOT = WS-LAST-CARRIER
+              PERFORM 7000-FLUSH-CARRIER
+              MOVE LTIEXT-INSCOMP TO WS-LAST-CARRIER
+           END-IF
+
+           MOVE LTIEXT-INSCOMP          TO OUT-CARRIER
+           MOVE LTIEXT-BRNO             TO OUT-BRNO
+           MOVE LTIEXT-ACCTNO           TO OUT-ACCTNO
+           MOVE LTIEXT-SEQNO            TO OUT-SEQNO
+           MOVE LTIEXT-INS-TYPE         TO OUT-INS-TYPE
+           MOVE LTIEXT-INSEFF-DATE      TO OUT-EFF-DATE
+           MOVE LTIEXT-INSEXP-DATE      TO OUT-EXP-DATE
+           MOVE LTIEXT-ANTICTERM        TO OUT-TERM
+           MOVE LTIEXT-INSPREM          TO OUT-PREMIUM
+           MOVE LTIEXT-INSCOVR          TO OUT-COVERAGE
+           MOVE LTIEXT-INSCOMM          TO OUT-COMMISSION
+           MOVE LTIEXT-INS-REBATE       TO OUT-REBATE
+           MOVE LTIEXT-CANCEL-REASON-CD TO OUT-CANCEL-CD
+           WRITE OUT-LINE
+
+           ADD 1 TO WS-CNT
+           ADD LTIEXT-INSPREM     TO WS-PREM-TOT
+           ADD LTIEXT-INS-REBATE  TO WS-REBATE-TOT
+
+           READ LTIEXT-FILE AT END SET LTIEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-CARRIER.
+           IF WS-LAST-CARRIER NOT = SPACES
+              MOVE WS-LAST-CARRIER     TO DTL-CARRIER
+              MOVE WS-CNT              TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT         TO DTL-CNT
+              MOVE WS-PREM-TOT         TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-PREM
+              MOVE WS-REBATE-TOT       TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT         TO DTL-REBATE
+              MOVE WS-DTL-LINE         TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-CNT               TO WS-GRD-CNT
+              ADD WS-PREM-TOT          TO WS-GRD-PREM-TOT
+              ADD WS-REBATE-TOT        TO WS-GRD-REBATE-TOT
+              MOVE 0 TO WS-CNT
+              MOVE 0 TO WS-PREM-TOT
+              MOVE 0 TO WS-REBATE-TOT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES                  TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "GRAND TOTAL"           TO DTL-CARRIER
+           MOVE WS-GRD-CNT              TO WS-EDIT-CNT
+           MOVE WS-EDIT-CNT             TO DTL-CNT
+           MOVE WS-GRD-PREM-TOT         TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT             TO DTL-PREM
+           MOVE WS-GRD-REBATE-TOT       TO WS-EDIT-AMT
+           MOVE WS-EDIT-AMT             TO DTL-REBATE
+           MOVE WS-DTL-LINE             TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE LTIEXT-FILE INSCAR-OUT INSCAR-RPT
+           STOP RUN.
