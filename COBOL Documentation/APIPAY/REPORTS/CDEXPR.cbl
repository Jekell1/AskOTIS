@@ -0,0 +1,125 @@
+      *================================================================*
+      *   P R O G R A M :  C D E X P R                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2024-08-05
+      *  DESC: BATCH REFERENCE CODE EXPIRATION ALERT REPORT.  READS A
+      *        CD1 EXTRACT (CD-TYPE = "BR") AND LISTS ANY CODE WHOSE
+      *        CD-BR-EXPIRE-DATE HAS ALREADY PASSED OR FALLS WITHIN
+      *        THE NEXT 14 DAYS, SO A BRANCH DOESN'T FIND OUT ITS
+      *        REFERENCE CODE IS DEAD WHEN MAIN-PROGRAM REJECTS A
+      *        BATCH WITH RETURN-STATUS 75.
+      *
+      *  MOD HISTORY:
+      *   080524 RTC  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDEXPR.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2024-08-05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CDEXT-FILE ASSIGN TO "CDEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CDEXT-STATUS.
+
+           SELECT CDEXPR-RPT ASSIGN TO "CDEXPR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CDEXT-FILE.
+       01  CDEXT-REC.
+           05  CDEXT-CODE              PIC X(05).
+           05  CDEXT-BRNO              PIC X(04).
+           05  CDEXT-EXPIRE-DATE       PIC 9(08).
+
+       FD  CDEXPR-RPT.
+       01  RPT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  CDEXT-STATUS                 PIC XX.
+           88  CDEXT-EOF                          VALUE "10".
+       01  RPT-STATUS                   PIC XX.
+
+       01  WS-RUN-DATE                   PIC 9(08).
+       01  WS-ALERT-DATE                  PIC 9(08).
+
+       01  WS-EXPIRED-CNT                  PIC 9(07) COMP VALUE 0.
+       01  WS-EXPIRING-CNT                  PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                       PIC ZZZ,ZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-CODE                 PIC X(07).
+           05  DTL-BRNO                 PIC X(06).
+           05  DTL-EXPIRE-DATE          PIC X(10).
+           05  DTL-MSG                  PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CDEXT
+           PERFORM 3000-PRINT-TOTALS
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CDEXT-FILE
+           OPEN OUTPUT CDEXPR-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-ALERT-DATE = WS-RUN-DATE + 14
+           MOVE "BATCH REFERENCE CODE EXPIRATION ALERTS" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "CODE   BRNO  EXPIRE-DATE STATUS" TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-CDEXT.
+           READ CDEXT-FILE AT END SET CDEXT-EOF TO TRUE END-READ
+           PERFORM 2100-PROCESS-ONE UNTIL CDEXT-EOF.
+
+       2100-PROCESS-ONE.
+           IF CDEXT-EXPIRE-DATE NOT = 0
+              IF CDEXT-EXPIRE-DATE < WS-RUN-DATE
+                 ADD 1 TO WS-EXPIRED-CNT
+                 MOVE CDEXT-CODE        TO DTL-CODE
+                 MOVE CDEXT-BRNO        TO DTL-BRNO
+                 MOVE CDEXT-EXPIRE-DATE TO DTL-EXPIRE-DATE
+                 MOVE "ALREADY EXPIRED"  TO DTL-MSG
+                 MOVE WS-DTL-LINE       TO RPT-LINE
+                 WRITE RPT-LINE
+              ELSE
+              IF CDEXT-EXPIRE-DATE <= WS-ALERT-DATE
+                 ADD 1 TO WS-EXPIRING-CNT
+                 MOVE CDEXT-CODE        TO DTL-CODE
+                 MOVE CDEXT-BRNO        TO DTL-BRNO
+                 MOVE CDEXT-EXPIRE-DATE TO DTL-EXPIRE-DATE
+                 MOVE "EXPIRES WITHIN 14D" TO DTL-MSG
+                 MOVE WS-DTL-LINE       TO RPT-LINE
+                 WRITE RPT-LINE
+              END-IF
+              END-IF
+           END-IF
+           READ CDEXT-FILE AT END SET CDEXT-EOF TO TRUE END-READ.
+
+       3000-PRINT-TOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-EXPIRED-CNT TO WS-EDIT-CNT
+           STRING "ALREADY EXPIRED   : " DELIMITED BY SIZE
+                  WS-EDIT-CNT             DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-EXPIRING-CNT TO WS-EDIT-CNT
+           STRING "EXPIRING WITHIN 14D: " DELIMITED BY SIZE
+                  WS-EDIT-CNT              DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE CDEXT-FILE CDEXPR-RPT
+           STOP RUN.
