@@ -0,0 +1,153 @@
+      *================================================================*
+      *   P R O G R A M :  A C T R P T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-09-01
+      *  DESC: SUPPRESSED-POSTING (ACTION-CODE / FLASHING-MESSAGE)
+      *        REJECT REPORT.  READS THE SUP FILE LOG-SUPPRESSED-
+      *        POSTING WRITES FOR EVERY BATCH ITEM MAIN-PROGRAM
+      *        REJECTS WITH STATUS 32 (FLASHING MESSAGE) OR STATUS 33
+      *        (ACTION CODE ON ACCOUNT), AND GROUPS THE REJECTS BY
+      *        ACTION CODE SO BRANCH STAFF REVIEWING THE EXCEPTION
+      *        LIST KNOW IMMEDIATELY WHAT IS FLAGGED ON EACH ACCOUNT
+      *        WITHOUT PULLING UP EVERY LOAN INDIVIDUALLY.  REJECTS
+      *        DRIVEN BY A FLASHING MESSAGE RATHER THAN AN ACTION
+      *        CODE CARRY NO LN-ACTIONCD VALUE, SO THEY GROUP UNDER
+      *        THE "(MESSAGE)" BUCKET AND SHOW THE MESSAGE TEXT ON
+      *        THE DETAIL LINE INSTEAD.  INPUT IS ASSUMED SORTED BY
+      *        ACTION CODE, THE SAME READ-AHEAD CONTROL-BREAK STYLE
+      *        SPSRPT USES.
+      *
+      *  MOD HISTORY:
+      *   090125 SJH  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTRPT.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-09-01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPEXT-FILE ASSIGN TO "SUPEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUPEXT-STATUS.
+
+           SELECT ACTRPT-RPT ASSIGN TO "ACTRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPEXT-FILE.
+       01  SUPEXT-REC.
+           05  SUPEXT-RUN-DATE          PIC 9(08).
+           05  SUPEXT-BRNO              PIC X(04).
+           05  SUPEXT-ACCTNO            PIC X(10).
+           05  SUPEXT-ACTCD             PIC X(02).
+           05  SUPEXT-MSGTXT            PIC X(30).
+
+       FD  ACTRPT-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  SUPEXT-STATUS                  PIC XX.
+           88  SUPEXT-EOF                            VALUE "10".
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-LAST-ACTCD                   PIC X(02) VALUE SPACES.
+       01  WS-ACTCD-CNT                    PIC 9(05) COMP VALUE 0.
+       01  WS-TOT-CNT                      PIC 9(07) COMP VALUE 0.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-GRP-LABEL                    PIC X(10).
+
+       01  WS-DTL-LINE.
+           05  DTL-GRP                   PIC X(12).
+           05  DTL-BRNO                  PIC X(08).
+           05  DTL-ACCTNO                PIC X(12).
+           05  DTL-MSGTXT                PIC X(30).
+
+       01  WS-TOT-LINE.
+           05  TOT-LABEL                 PIC X(30).
+           05  TOT-CNT                   PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-SUPEXT
+           PERFORM 7000-FLUSH-ACTCD
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SUPEXT-FILE
+           OPEN OUTPUT ACTRPT-RPT
+           MOVE "SUPPRESSED-POSTING REJECTS BY ACTION CODE" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ACTION CODE BRANCH  ACCOUNT     MESSAGE"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           READ SUPEXT-FILE AT END SET SUPEXT-EOF TO TRUE END-READ
+           IF NOT SUPEXT-EOF
+              MOVE SUPEXT-ACTCD TO WS-LAST-ACTCD.
+
+       2000-PROCESS-SUPEXT.
+           PERFORM 2100-ACCUM-ONE UNTIL SUPEXT-EOF.
+
+       2100-ACCUM-ONE.
+           IF SUPEXT-ACTCD NOT = WS-LAST-ACTCD
+              PERFORM 7000-FLUSH-ACTCD
+              MOVE SUPEXT-ACTCD TO WS-LAST-ACTCD
+           END-IF
+
+           IF SUPEXT-ACTCD = SPACES
+              MOVE "(MESSAGE)"  TO DTL-GRP
+           ELSE
+              MOVE SUPEXT-ACTCD TO DTL-GRP
+           END-IF
+           MOVE SUPEXT-BRNO     TO DTL-BRNO
+           MOVE SUPEXT-ACCTNO   TO DTL-ACCTNO
+           MOVE SUPEXT-MSGTXT   TO DTL-MSGTXT
+           MOVE WS-DTL-LINE     TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD 1 TO WS-ACTCD-CNT
+           READ SUPEXT-FILE AT END SET SUPEXT-EOF TO TRUE END-READ.
+
+       7000-FLUSH-ACTCD.
+           IF WS-ACTCD-CNT NOT = 0
+              IF WS-LAST-ACTCD = SPACES
+                 MOVE "(MESSAGE)" TO WS-GRP-LABEL
+              ELSE
+                 MOVE WS-LAST-ACTCD TO WS-GRP-LABEL
+              END-IF
+              MOVE SPACES TO WS-TOT-LINE
+              STRING "  GROUP " DELIMITED BY SIZE
+                     WS-GRP-LABEL DELIMITED BY SIZE
+                     " REJECTS:" DELIMITED BY SIZE
+                     INTO TOT-LABEL
+              MOVE WS-ACTCD-CNT TO WS-EDIT-CNT
+              MOVE WS-EDIT-CNT  TO TOT-CNT
+              MOVE WS-TOT-LINE  TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE SPACES TO RPT-LINE
+              WRITE RPT-LINE
+              ADD WS-ACTCD-CNT TO WS-TOT-CNT
+              MOVE 0 TO WS-ACTCD-CNT
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE "GRAND TOTAL SUPPRESSED-POSTING REJECTS: " TO RPT-LINE
+           MOVE WS-TOT-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SUPEXT-FILE ACTRPT-RPT
+           STOP RUN.
