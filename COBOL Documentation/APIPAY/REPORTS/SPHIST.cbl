@@ -0,0 +1,195 @@
+      *================================================================*
+      *   P R O G R A M :  S P H I S T                                 *
+      *================================================================*
+      *  AUTHOR       : LOAN SYSTEMS GROUP
+      *  DATE-WRITTEN : 2025-05-26
+      *  DESC: SP RATE-TABLE CHANGE HISTORY AND VERSIONING.  SP1/SPA1/
+      *        SPB1/SPC1 ARE MAINTAINED BY A SCREEN OUTSIDE THIS
+      *        POSTING SYSTEM, SO THERE IS NO REWRITE-SP1-FILE HOOK IN
+      *        THIS EXTRACT TO CAPTURE AN UPDATE AS IT HAPPENS.
+      *        INSTEAD, THIS PROGRAM COMPARES YESTERDAY'S SP1 SNAPSHOT
+      *        EXTRACT (SPOLD) AGAINST TODAY'S (SPNEW) - BOTH KEYED BY
+      *        SP-ORGST/SP-SPRCLASS/SP-SUBCLASS/SP-LAWCODE THE SAME WAY
+      *        GET-SPR READS SP1 - AND WRITES A BEFORE/AFTER SNAPSHOT
+      *        TO A NEW SPH HISTORY FILE FOR EVERY PROGRAM WHOSE
+      *        SP-RBFRMLA, SP-RBMIN, SP-DEFFRMLA, OR SP-DEFPOLCD
+      *        CHANGED, SO "WHAT WAS THE DEFERMENT FORMULA ON THIS
+      *        PROGRAM LAST MARCH" CAN BE ANSWERED FROM THE HISTORY
+      *        FILE INSTEAD OF FROM MEMORY.  RUN DAILY AGAINST THE TWO
+      *        MOST RECENT SNAPSHOTS; ASSUMES BOTH EXTRACTS CARRY THE
+      *        SAME SET OF PROGRAMS IN THE SAME KEY ORDER.
+      *
+      *  MOD HISTORY:
+      *   052625 MWK  ORIGINAL PROGRAM.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPHIST.
+       AUTHOR. LOAN SYSTEMS GROUP.
+       DATE-WRITTEN. 2025-05-26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPOLD-FILE ASSIGN TO "SPOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPOLD-STATUS.
+
+           SELECT SPNEW-FILE ASSIGN TO "SPNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPNEW-STATUS.
+
+           SELECT SPH-FILE ASSIGN TO "SPH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SPH-STATUS.
+
+           SELECT SPHIST-RPT ASSIGN TO "SPHIST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPOLD-FILE.
+       01  SPOLD-REC.
+           05  SPOLD-ORGST              PIC X(02).
+           05  SPOLD-SPRCLASS           PIC X(02).
+           05  SPOLD-SUBCLASS           PIC X(02).
+           05  SPOLD-LAWCODE            PIC X(02).
+           05  SPOLD-RBFRMLA            PIC X(04).
+           05  SPOLD-RBMIN              PIC S9(05)V99.
+           05  SPOLD-DEFFRMLA           PIC X(04).
+           05  SPOLD-DEFPOLCD           PIC X(02).
+
+       FD  SPNEW-FILE.
+       01  SPNEW-REC.
+           05  SPNEW-ORGST              PIC X(02).
+           05  SPNEW-SPRCLASS           PIC X(02).
+           05  SPNEW-SUBCLASS           PIC X(02).
+           05  SPNEW-LAWCODE            PIC X(02).
+           05  SPNEW-RBFRMLA            PIC X(04).
+           05  SPNEW-RBMIN              PIC S9(05)V99.
+           05  SPNEW-DEFFRMLA           PIC X(04).
+           05  SPNEW-DEFPOLCD           PIC X(02).
+
+       FD  SPH-FILE.
+       01  SPH-REC.
+           05  SPH-RUN-DATE             PIC 9(08).
+           05  SPH-ORGST                PIC X(02).
+           05  SPH-SPRCLASS             PIC X(02).
+           05  SPH-SUBCLASS             PIC X(02).
+           05  SPH-LAWCODE              PIC X(02).
+           05  SPH-FIELD                PIC X(10).
+           05  SPH-OLD-VALUE            PIC X(10).
+           05  SPH-NEW-VALUE            PIC X(10).
+
+       FD  SPHIST-RPT.
+       01  RPT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  SPOLD-STATUS                   PIC XX.
+           88  SPOLD-EOF                             VALUE "10".
+       01  SPNEW-STATUS                   PIC XX.
+           88  SPNEW-EOF                             VALUE "10".
+       01  SPH-STATUS                     PIC XX.
+       01  RPT-STATUS                     PIC XX.
+
+       01  WS-RUN-DATE                     PIC 9(08).
+       01  WS-CHG-CNT                      PIC 9(05) COMP VALUE 0.
+       01  WS-EDIT-AMT                     PIC ZZZZ9.99-.
+       01  WS-EDIT-CNT                     PIC ZZZZ9.
+
+       01  WS-DTL-LINE.
+           05  DTL-KEY                   PIC X(12).
+           05  DTL-FIELD                 PIC X(12).
+           05  DTL-OLD                   PIC X(12).
+           05  DTL-NEW                   PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAIRS
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SPOLD-FILE
+           OPEN INPUT  SPNEW-FILE
+           OPEN OUTPUT SPH-FILE
+           OPEN OUTPUT SPHIST-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "SP RATE-TABLE CHANGE HISTORY" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PROGRAM     FIELD       OLD VALUE   NEW VALUE"
+               TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-PROCESS-PAIRS.
+           READ SPOLD-FILE AT END SET SPOLD-EOF TO TRUE END-READ
+           READ SPNEW-FILE AT END SET SPNEW-EOF TO TRUE END-READ
+           PERFORM 2100-COMPARE-ONE
+              UNTIL SPOLD-EOF OR SPNEW-EOF.
+
+       2100-COMPARE-ONE.
+           IF SPOLD-RBFRMLA NOT = SPNEW-RBFRMLA
+              MOVE "RBFRMLA"  TO SPH-FIELD
+              MOVE SPOLD-RBFRMLA TO SPH-OLD-VALUE
+              MOVE SPNEW-RBFRMLA TO SPH-NEW-VALUE
+              PERFORM 3000-WRITE-CHANGE
+           END-IF
+           IF SPOLD-RBMIN NOT = SPNEW-RBMIN
+              MOVE "RBMIN"     TO SPH-FIELD
+              MOVE SPOLD-RBMIN TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT TO SPH-OLD-VALUE
+              MOVE SPNEW-RBMIN TO WS-EDIT-AMT
+              MOVE WS-EDIT-AMT TO SPH-NEW-VALUE
+              PERFORM 3000-WRITE-CHANGE
+           END-IF
+           IF SPOLD-DEFFRMLA NOT = SPNEW-DEFFRMLA
+              MOVE "DEFFRMLA" TO SPH-FIELD
+              MOVE SPOLD-DEFFRMLA TO SPH-OLD-VALUE
+              MOVE SPNEW-DEFFRMLA TO SPH-NEW-VALUE
+              PERFORM 3000-WRITE-CHANGE
+           END-IF
+           IF SPOLD-DEFPOLCD NOT = SPNEW-DEFPOLCD
+              MOVE "DEFPOLCD" TO SPH-FIELD
+              MOVE SPOLD-DEFPOLCD TO SPH-OLD-VALUE
+              MOVE SPNEW-DEFPOLCD TO SPH-NEW-VALUE
+              PERFORM 3000-WRITE-CHANGE
+           END-IF
+           READ SPOLD-FILE AT END SET SPOLD-EOF TO TRUE END-READ
+           READ SPNEW-FILE AT END SET SPNEW-EOF TO TRUE END-READ.
+
+       3000-WRITE-CHANGE.
+           MOVE WS-RUN-DATE     TO SPH-RUN-DATE
+           MOVE SPNEW-ORGST     TO SPH-ORGST
+           MOVE SPNEW-SPRCLASS  TO SPH-SPRCLASS
+           MOVE SPNEW-SUBCLASS  TO SPH-SUBCLASS
+           MOVE SPNEW-LAWCODE   TO SPH-LAWCODE
+           WRITE SPH-REC
+           ADD 1 TO WS-CHG-CNT
+           STRING SPNEW-ORGST    DELIMITED BY SIZE
+                  SPNEW-SPRCLASS DELIMITED BY SIZE
+                  SPNEW-SUBCLASS DELIMITED BY SIZE
+                  SPNEW-LAWCODE  DELIMITED BY SIZE
+                  INTO DTL-KEY
+           MOVE SPH-FIELD       TO DTL-FIELD
+           MOVE SPH-OLD-VALUE   TO DTL-OLD
+           MOVE SPH-NEW-VALUE   TO DTL-NEW
+           MOVE WS-DTL-LINE     TO RPT-LINE
+           WRITE RPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "FIELD CHANGES LOGGED: " TO RPT-LINE
+           MOVE WS-CHG-CNT TO WS-EDIT-CNT
+           STRING RPT-LINE DELIMITED BY SIZE
+                  WS-EDIT-CNT DELIMITED BY SIZE
+                  INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       9999-EXIT.
+           CLOSE SPOLD-FILE SPNEW-FILE SPH-FILE SPHIST-RPT
+           STOP RUN.
