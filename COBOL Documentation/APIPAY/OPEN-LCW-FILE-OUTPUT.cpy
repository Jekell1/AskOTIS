@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-LCW-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE LCW-PATH TO E-FILE.
+           OPEN OUTPUT LCW-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-LCW-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE LCW-FILE
+              GO TO OPEN-LCW-FILE-OUTPUT.
+           UNLOCK LCW-FILE.
+      *-----------------------------------------------------------------
