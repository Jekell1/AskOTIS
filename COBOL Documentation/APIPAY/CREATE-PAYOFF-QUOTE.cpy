@@ -0,0 +1,45 @@
+      ******************************************************************
+      *
+      *    C R E A T E - P A Y O F F - Q U O T E
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-PAYDATE, POFF-NETDUE, POFF-LCDUE,
+      *       POFF-INTDUE, POFF-REBATE(1-13)
+      * OUT : QT-REC WRITTEN TO QT-PATH
+      * DESC: WRITES THE READ-ONLY PAYOFF QUOTE FIGURES FROM
+      *       PAYOFF-QUOTE-MODE TO THE QUOTE PRINT FILE SO BRANCH STAFF
+      *       CAN VIEW/PRINT A "PQ" QUOTE WITHOUT THE POSTING DAY BEING
+      *       OPEN. FOLLOWS THE SAME OPEN-EXTEND-OR-OUTPUT PATTERN AS
+      *       CREATE-LOG.
+      *
+      * REV :
+      *  020624 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       CREATE-PAYOFF-QUOTE SECTION.
+
+           MOVE QT-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-QT-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-QT-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO QT-RUN-DATE.
+           PERFORM GET-TIME.
+           MOVE TIME-EDIT   TO QT-RUN-TIME.
+           MOVE BT-BRANCH   TO QT-BRNO.
+           MOVE BP-LNNO     TO QT-NUMBER.
+           MOVE BP-PAYDATE  TO QT-PAYDATE.
+           MOVE POFF-NETDUE TO QT-NETDUE.
+           MOVE POFF-LCDUE  TO QT-LCDUE.
+           MOVE POFF-INTDUE TO QT-INTDUE.
+           MOVE POFF-REBATE (1)  TO QT-REBATE-CL.
+           MOVE POFF-REBATE (2)  TO QT-REBATE-AH.
+           MOVE POFF-REBATE (4)  TO QT-REBATE-INT.
+           MOVE POFF-REBATE (7)  TO QT-REBATE-DEF.
+
+           PERFORM WRITE-QT-FILE.
+           PERFORM CLOSE-QT-FILE.
+
+       CREATE-PAYOFF-QUOTE-EXIT.
+           EXIT.
