@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * BPACTL-KEY IS THE COMBINED BPACTL-BATCHID/BPACTL-ACCTNO KEY,
+      * THE SAME REDEFINED-KEY CONVENTION AS WK-KEY/CD1-KEY.
+       READ-BPACTL-FILE.
+           PERFORM OPEN-BPACTL-FILE.
+           PERFORM READ-IT.
+           MOVE BPACTL-PATH TO E-FILE.
+           MOVE BPACTL-KEY  TO E-KEYX.
+           READ BPACTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO READ-BPACTL-FILE.
+      *-----------------------------------------------------------------
