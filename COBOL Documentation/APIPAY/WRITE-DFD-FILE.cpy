@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-DFD-FILE.
+           PERFORM WRITE-IT.
+           MOVE DFD-PATH TO E-FILE.
+           WRITE DFD-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-DFD-FILE.
+      *-----------------------------------------------------------------
