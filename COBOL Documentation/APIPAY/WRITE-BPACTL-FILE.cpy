@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       WRITE-BPACTL-FILE.
+           PERFORM WRITE-IT.
+           MOVE BPACTL-PATH TO E-FILE.
+           MOVE BPACTL-KEY  TO E-KEYX.
+           WRITE BPACTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-BPACTL-FILE.
+           UNLOCK BPACTL-FILE.
+      *-----------------------------------------------------------------
