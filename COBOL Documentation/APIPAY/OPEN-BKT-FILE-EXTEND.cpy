@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-BKT-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE BKT-PATH TO E-FILE.
+           OPEN EXTEND BKT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BKT-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE BKT-FILE
+              GO TO OPEN-BKT-FILE-EXTEND.
+           UNLOCK BKT-FILE.
+      *-----------------------------------------------------------------
