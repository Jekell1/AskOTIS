@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RVA-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE RVA-PATH TO E-FILE.
+           OPEN EXTEND RVA-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RVA-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE RVA-FILE
+              GO TO OPEN-RVA-FILE-EXTEND.
+           UNLOCK RVA-FILE.
+      *-----------------------------------------------------------------
