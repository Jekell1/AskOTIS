@@ -0,0 +1,51 @@
+      ******************************************************************
+      *
+      *    L O G - I N S - C L A I M - P A Y O F F
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, POFF-LPTRCD, POFF-REBATE(1-13),
+      *       TRANS-DATE
+      * OUT : ICP-FILE
+      * DESC: ISOLATES INSURANCE-CLAIM PAYOFFS (PAYOFF-LOAN-ROUTINE
+      *       CALLED WITH POFF-LPTRCD OF "RB" REBATE-ONLY OR "RO"
+      *       REBATE-OFFSET) FROM ORDINARY "PO" PAYOFFS, WRITING EACH
+      *       POFF-REBATE COMPONENT (CL/AH/PP/INT/SRV/FEE/DEF/N-A/OT1-5)
+      *       SEPARATELY SO THE CARRIER SETTLEMENT CAN BE RECONCILED
+      *       AGAINST THE POSTED PAYOFF LINE BY LINE INSTEAD OF JUST THE
+      *       ROLLED-UP TOTAL. CALLED FROM MAIN-PROGRAM RIGHT AFTER
+      *       PAYOFF-LOAN-ROUTINE RETURNS.
+      *
+      * REV :
+      *  101325 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-INS-CLAIM-PAYOFF SECTION.
+
+           MOVE ICP-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-ICP-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-ICP-FILE-OUTPUT.
+
+           MOVE TRANS-DATE       TO ICP-RUN-DATE.
+           MOVE BT-BRANCH        TO ICP-BRNO.
+           MOVE BP-LNNO          TO ICP-ACCTNO.
+           MOVE POFF-LPTRCD      TO ICP-LPTRCD.
+           MOVE POFF-REBATE(1)   TO ICP-REBATE-CL.
+           MOVE POFF-REBATE(2)   TO ICP-REBATE-AH.
+           MOVE POFF-REBATE(3)   TO ICP-REBATE-PP.
+           MOVE POFF-REBATE(4)   TO ICP-REBATE-INT.
+           MOVE POFF-REBATE(5)   TO ICP-REBATE-SRV.
+           MOVE POFF-REBATE(6)   TO ICP-REBATE-FEE.
+           MOVE POFF-REBATE(7)   TO ICP-REBATE-DEF.
+           MOVE POFF-REBATE(8)   TO ICP-REBATE-NA.
+           MOVE POFF-REBATE(9)   TO ICP-REBATE-OT1.
+           MOVE POFF-REBATE(10)  TO ICP-REBATE-OT2.
+           MOVE POFF-REBATE(11)  TO ICP-REBATE-OT3.
+           MOVE POFF-REBATE(12)  TO ICP-REBATE-OT4.
+           MOVE POFF-REBATE(13)  TO ICP-REBATE-OT5.
+           PERFORM WRITE-ICP-FILE.
+           PERFORM CLOSE-ICP-FILE.
+
+       LOG-INS-CLAIM-PAYOFF-EXIT.
+           EXIT.
