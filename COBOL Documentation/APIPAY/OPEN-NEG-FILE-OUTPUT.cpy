@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-NEG-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE NEG-PATH TO E-FILE.
+           OPEN OUTPUT NEG-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-NEG-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE NEG-FILE
+              GO TO OPEN-NEG-FILE-OUTPUT.
+           UNLOCK NEG-FILE.
+      *-----------------------------------------------------------------
