@@ -0,0 +1,37 @@
+      ******************************************************************
+      *
+      *    L O G - Z E R O - B A L A N C E - R E J E C T
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-REFCD, TRANS-DATE
+      * OUT : ZBR-FILE
+      * DESC: RECORDS BRANCH/ACCOUNT/REFERENCE CODE FOR EVERY BATCH ITEM
+      *       REJECTED WITH STATUS 46 ("ALREADY ZERO BALANCE") FROM ANY
+      *       OF THE THREE PLACES MAIN-PROGRAM TESTS LN-CURBAL = 0, SO
+      *       THE STANDING ZERO-BALANCE REJECT REPORT CAN BREAK REJECTS
+      *       OUT BY BRANCH AND REFERENCE CODE - A SPIKE FROM ONE SOURCE
+      *       USUALLY MEANS STALE OR DUPLICATE SOURCE FILES. CALLED FROM
+      *       MAIN-PROGRAM RIGHT BEFORE EACH "ALREADY ZERO BALANCE"
+      *       CREATE-LOG.
+      *
+      * REV :
+      *  072125 SJH  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-ZERO-BALANCE-REJECT SECTION.
+
+           MOVE ZBR-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-ZBR-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-ZBR-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO ZBR-RUN-DATE.
+           MOVE BT-BRANCH   TO ZBR-BRNO.
+           MOVE BP-LNNO     TO ZBR-ACCTNO.
+           MOVE BP-REFCD    TO ZBR-REFCD.
+           PERFORM WRITE-ZBR-FILE.
+           PERFORM CLOSE-ZBR-FILE.
+
+       LOG-ZERO-BALANCE-REJECT-EXIT.
+           EXIT.
