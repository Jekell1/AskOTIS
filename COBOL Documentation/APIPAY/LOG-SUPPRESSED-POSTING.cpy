@@ -0,0 +1,39 @@
+      ******************************************************************
+      *
+      *    L O G - S U P P R E S S E D - P O S T I N G
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, SUP-ACTIONCD, SUP-MESSAGE, TRANS-DATE
+      * OUT : SUP-FILE (SUP-ACTCD, SUP-MSGTXT)
+      * DESC: CONSOLIDATES THE TWO SUPPRESSED-POSTING REJECTION PATHS IN
+      *       MAIN-PROGRAM (STATUS 32 FLASHING MESSAGE, STATUS 33 ACTION
+      *       CODE ON ACCOUNT) INTO ONE RECORD SHOWING ACCOUNT, BRANCH,
+      *       AND THE ACTUAL LN-ACTIONCD VALUE OR LN-MESSAGE TEXT THAT
+      *       CAUSED THE REJECT (WHICHEVER APPLIES - THE OTHER IS
+      *       BLANK), SO BRANCH STAFF REVIEWING THE EXCEPTION LIST KNOW
+      *       IMMEDIATELY WHAT IS FLAGGED ON THE ACCOUNT INSTEAD OF
+      *       HAVING TO PULL UP EACH LOAN INDIVIDUALLY. CALLED FROM
+      *       MAIN-PROGRAM RIGHT BEFORE EACH OF THE TWO REJECTS.
+      *
+      * REV :
+      *  090125 SJH  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-SUPPRESSED-POSTING SECTION.
+
+           MOVE SUP-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-SUP-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-SUP-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO SUP-RUN-DATE.
+           MOVE BT-BRANCH   TO SUP-BRNO.
+           MOVE BP-LNNO     TO SUP-ACCTNO.
+           MOVE SUP-ACTIONCD TO SUP-ACTCD.
+           MOVE SUP-MESSAGE  TO SUP-MSGTXT.
+           PERFORM WRITE-SUP-FILE.
+           PERFORM CLOSE-SUP-FILE.
+
+       LOG-SUPPRESSED-POSTING-EXIT.
+           EXIT.
