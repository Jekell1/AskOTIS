@@ -0,0 +1,46 @@
+      ******************************************************************
+      *
+      *    A L E R T - S Q L - C O N N E C T - F A I L U R E
+      *
+      *=================================================================
+      * IN  : SQL-CONNECT-SERVER, SQL-CONNECT-RETRY-CNT, SQLCODE
+      * OUT : ALR-FILE
+      * DESC: WRITES AN OPERATOR-VISIBLE ALERT RECORD THE MOMENT EVERY
+      *       SQL-CONNECT-RETRY ATTEMPT HAS FAILED AND THE BATCH RUN IS
+      *       ABOUT TO ABORT, SO THE FAILURE IS KNOWN AT THE MOMENT IT
+      *       HAPPENS RATHER THAN WHEN SOMEONE NOTICES THE BATCH DIDN'T
+      *       FINISH. OPS MONITORS THIS FILE THE SAME WAY THE OTHER
+      *       EXCEPTION QUEUES IN THIS SYSTEM ARE WATCHED. CALLED FROM
+      *       SQL-CONNECT-RETRY ONCE THE RETRY LIMIT IS REACHED - BEFORE
+      *       INITIALIZATION EVER RUNS, SO TRANS-DATE ISN'T SET YET. THE
+      *       RUN DATE IS TAKEN DIRECTLY FROM THE SYSTEM CLOCK INSTEAD
+      *       (THE SAME CENTURY-DATE MNEMONIC CREATE-SPOOL-DIR ALREADY
+      *       USES).
+      *
+      * REV :
+      *  031725 RTC  ORIGINAL PARAGRAPH.
+      *  031725 RTC  DERIVE ALR-RUN-DATE FROM THE SYSTEM CLOCK INSTEAD
+      *              OF TRANS-DATE, WHICH ISN'T SET UNTIL INITIALIZATION
+      *              RUNS.
+      ******************************************************************
+       ALERT-SQL-CONNECT-FAILURE SECTION.
+
+           MOVE ALR-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-ALR-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-ALR-FILE-OUTPUT.
+
+           ACCEPT ALR-RUN-DATE        FROM CENTURY-DATE.
+           PERFORM GET-TIME.
+           MOVE TIME-EDIT             TO ALR-RUN-TIME.
+           MOVE SQL-CONNECT-SERVER    TO ALR-SERVER.
+           MOVE SQLCODE               TO ALR-SQLCODE.
+           MOVE SQL-CONNECT-RETRY-CNT TO ALR-RETRY-CNT.
+           MOVE "SQL CONNECT FAILED - BATCH RUN ABORTED" TO ALR-MSG.
+           PERFORM WRITE-ALR-FILE.
+           PERFORM CLOSE-ALR-FILE.
+
+       ALERT-SQL-CONNECT-FAILURE-EXIT.
+           EXIT.
