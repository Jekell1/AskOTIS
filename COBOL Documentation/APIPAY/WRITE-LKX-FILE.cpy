@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-LKX-FILE.
+           PERFORM WRITE-IT.
+           MOVE LKX-PATH TO E-FILE.
+           WRITE LKX-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-LKX-FILE.
+      *-----------------------------------------------------------------
