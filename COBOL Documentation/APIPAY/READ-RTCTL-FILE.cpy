@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * RTCTL-KEY IS THE COMBINED RTCTL-BRNO/RTCTL-ACCTNO KEY, THE
+      * SAME REDEFINED-KEY CONVENTION AS WK-KEY/CD1-KEY.
+       READ-RTCTL-FILE.
+           PERFORM OPEN-RTCTL-FILE.
+           PERFORM READ-IT.
+           MOVE RTCTL-PATH TO E-FILE.
+           MOVE RTCTL-KEY  TO E-KEYX.
+           READ RTCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO READ-RTCTL-FILE.
+      *-----------------------------------------------------------------
