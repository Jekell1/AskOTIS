@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-ZBR-FILE.
+           CLOSE ZBR-FILE.
+      *-----------------------------------------------------------------
