@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-Z2Q-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE Z2Q-PATH TO E-FILE.
+           OPEN OUTPUT Z2Q-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-Z2Q-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE Z2Q-FILE
+              GO TO OPEN-Z2Q-FILE-OUTPUT.
+           UNLOCK Z2Q-FILE.
+      *-----------------------------------------------------------------
