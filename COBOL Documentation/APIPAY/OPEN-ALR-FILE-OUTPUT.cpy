@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ALR-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE ALR-PATH TO E-FILE.
+           OPEN OUTPUT ALR-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ALR-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE ALR-FILE
+              GO TO OPEN-ALR-FILE-OUTPUT.
+           UNLOCK ALR-FILE.
+      *-----------------------------------------------------------------
