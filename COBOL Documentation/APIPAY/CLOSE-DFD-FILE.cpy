@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-DFD-FILE.
+           CLOSE DFD-FILE.
+      *-----------------------------------------------------------------
