@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       REWRITE-RTCTL-FILE.
+           PERFORM REWRITE-IT.
+           MOVE RTCTL-PATH TO E-FILE.
+           MOVE RTCTL-KEY  TO E-KEYX.
+           REWRITE RTCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO REWRITE-RTCTL-FILE.
+           UNLOCK RTCTL-FILE.
+      *-----------------------------------------------------------------
