@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-BSG-FILE.
+           PERFORM WRITE-IT.
+           MOVE BSG-PATH TO E-FILE.
+           WRITE BSG-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-BSG-FILE.
+      *-----------------------------------------------------------------
