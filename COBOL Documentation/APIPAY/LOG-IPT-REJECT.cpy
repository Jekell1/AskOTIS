@@ -0,0 +1,37 @@
+      ******************************************************************
+      *
+      *    L O G - I P T - R E J E C T
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-PAYDATE, LN-INTPDTH-DATE,
+      *       TRANS-DATE
+      * OUT : IPT-FILE
+      * DESC: LOGS EVERY BATCH ITEM MAIN-PROGRAM REJECTS WITH STATUS 35
+      *       BECAUSE THE INTEREST-PAID-THRU DATE ON AN INTEREST-BEARING
+      *       LOAN IS AHEAD OF THE POSTING DATE, CARRYING BOTH DATES SO
+      *       THE STANDING REPORT CAN SHOW THE SIZE OF THE GAP INSTEAD
+      *       OF JUST THAT ONE EXISTED. CALLED FROM MAIN-PROGRAM RIGHT
+      *       BEFORE THE REJECT.
+      *
+      * REV :
+      *  091525 SJH  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-IPT-REJECT SECTION.
+
+           MOVE IPT-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-IPT-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-IPT-FILE-OUTPUT.
+
+           MOVE TRANS-DATE       TO IPT-RUN-DATE.
+           MOVE BT-BRANCH        TO IPT-BRNO.
+           MOVE BP-LNNO          TO IPT-ACCTNO.
+           MOVE LN-INTPDTH-DATE  TO IPT-INTPDTH-DATE.
+           MOVE BP-PAYDATE       TO IPT-PAYDATE.
+           PERFORM WRITE-IPT-FILE.
+           PERFORM CLOSE-IPT-FILE.
+
+       LOG-IPT-REJECT-EXIT.
+           EXIT.
