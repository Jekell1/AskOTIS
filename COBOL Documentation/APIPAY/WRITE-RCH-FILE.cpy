@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-RCH-FILE.
+           PERFORM WRITE-IT.
+           MOVE RCH-PATH TO E-FILE.
+           WRITE RCH-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-RCH-FILE.
+      *-----------------------------------------------------------------
