@@ -0,0 +1,42 @@
+      ******************************************************************
+      *
+      *    L O G - A D D O N - R E B A T E - C E I L I N G
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, LN-INTCHG, POFF-ADDON-INT-REBATE,
+      *       POFF-ADDON-UNCAPPED-REBATE, TRANS-DATE
+      * OUT : ARC-FILE
+      * DESC: PAYOFF-INT-ADDONS (LPPOF2) CAPS POFF-ADDON-INT-REBATE AT
+      *       THE ORIGINAL ADDON INTEREST CHARGE (LN-INTCHG) SO A PAYOFF
+      *       CAN NEVER REBATE MORE ADDON INTEREST THAN THE LOAN WAS
+      *       EVER CHARGED. EVERY TIME THE RECONSTRUCTED UNCAPPED REBATE
+      *       (POFF-ADDON-UNCAPPED-REBATE, SEE PAYOFF-LOAN-ROUTINE)
+      *       WOULD HAVE EXCEEDED THAT CHARGE, THIS PARAGRAPH LOGS BOTH
+      *       THE UNCAPPED AND THE CAPPED AMOUNT SO THE SIZE OF THE
+      *       OVERAGE CAN BE REVIEWED INSTEAD OF SILENTLY DISAPPEARING
+      *       INTO THE CAP. CALLED FROM PAYOFF-LOAN-ROUTINE RIGHT AFTER
+      *       PAYOFF-INT-ADDONS RETURNS.
+      *
+      * REV :
+      *  120825 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-ADDON-REBATE-CEILING SECTION.
+
+           MOVE ARC-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-ARC-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-ARC-FILE-OUTPUT.
+
+           MOVE TRANS-DATE                   TO ARC-RUN-DATE.
+           MOVE BT-BRANCH                    TO ARC-BRNO.
+           MOVE BP-LNNO                      TO ARC-ACCTNO.
+           MOVE LN-INTCHG                    TO ARC-ORIG-CHARGE.
+           MOVE POFF-ADDON-UNCAPPED-REBATE   TO ARC-UNCAPPED-REBATE.
+           MOVE POFF-ADDON-INT-REBATE        TO ARC-CAPPED-REBATE.
+           PERFORM WRITE-ARC-FILE.
+           PERFORM CLOSE-ARC-FILE.
+
+       LOG-ADDON-REBATE-CEILING-EXIT.
+           EXIT.
