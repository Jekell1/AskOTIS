@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       WRITE-BATCTL-FILE.
+           PERFORM WRITE-IT.
+           MOVE BATCTL-PATH    TO E-FILE.
+           MOVE BATCTL-BATCHID TO E-KEYX.
+           WRITE BATCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-BATCTL-FILE.
+           UNLOCK BATCTL-FILE.
+      *-----------------------------------------------------------------
