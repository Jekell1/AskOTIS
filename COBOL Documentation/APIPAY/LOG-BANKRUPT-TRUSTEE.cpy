@@ -0,0 +1,38 @@
+      ******************************************************************
+      *
+      *    L O G - B A N K R U P T - T R U S T E E
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-TRAMT, HOLD-BNKRPT-CASE-NO,
+      *       HOLD-BNKRPT-STATUS, HOLD-BNKRPT-TRUSTEE
+      * OUT : BKT-FILE
+      * DESC: RECORDS THE TRUSTEE REFERENCE FOR EVERY PAYMENT POSTED
+      *       AGAINST A BANKRUPTCY-CODED LOAN (CD-BR-FILE-TYPE = "B") SO
+      *       THE WEEKLY BKRPT REPORT CAN TIE COURT/TRUSTEE REMITTANCES
+      *       BACK TO THE CASE THEY BELONG TO. CALLED FROM
+      *       BANKRUPT-POSTING.
+      *
+      * REV :
+      *  042924 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-BANKRUPT-TRUSTEE SECTION.
+
+           MOVE BKT-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-BKT-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-BKT-FILE-OUTPUT.
+
+           MOVE TRANS-DATE          TO BKT-RUN-DATE.
+           MOVE BT-BRANCH           TO BKT-BRNO.
+           MOVE BP-LNNO             TO BKT-NUMBER.
+           MOVE HOLD-BNKRPT-CASE-NO TO BKT-CASE-NO.
+           MOVE HOLD-BNKRPT-STATUS  TO BKT-STATUS.
+           MOVE HOLD-BNKRPT-TRUSTEE TO BKT-TRUSTEE.
+           MOVE BP-TRAMT            TO BKT-TRAMT.
+           PERFORM WRITE-BKT-FILE.
+           PERFORM CLOSE-BKT-FILE.
+
+       LOG-BANKRUPT-TRUSTEE-EXIT.
+           EXIT.
