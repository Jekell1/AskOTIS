@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-IPT-FILE.
+           CLOSE IPT-FILE.
+      *-----------------------------------------------------------------
