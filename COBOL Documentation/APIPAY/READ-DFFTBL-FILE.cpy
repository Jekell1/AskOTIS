@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * DFFTBL IS A SMALL, RARELY-CHANGED REFERENCE TABLE (ONE ROW PER
+      * ALLOWED SP-DEFFRMLA VALUE) MAINTAINED OUTSIDE THIS PROGRAM, SO
+      * EACH LOOKUP OPENS INPUT, READS BY KEY, AND CLOSES - THE SAME
+      * SELF-CONTAINED OPEN/READ/CLOSE SHAPE AS REASON-TABLE-LOOKUP
+      * USES FOR RSNCD.  IO-FG = 0 ON RETURN MEANS A ROW WAS FOUND;
+      * ANY OTHER VALUE (INCLUDING THE TABLE NOT EXISTING AT ALL)
+      * LEAVES DF-FRMLA-OK-FG AT ITS CALLER-SET "N" DEFAULT.
+       READ-DFFTBL-FILE SECTION.
+
+           MOVE DFFTBL-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF NOT STAT-GOOD
+              MOVE 9 TO IO-FG
+              GO TO READ-DFFTBL-FILE-EXIT.
+
+           OPEN INPUT DFFTBL-FILE.
+           IF IO-FG = 9
+              GO TO READ-DFFTBL-FILE-EXIT.
+
+           READ DFFTBL-FILE
+                KEY IS DFFTBL-FRMLA
+                INVALID KEY MOVE 9 TO IO-FG.
+           CLOSE DFFTBL-FILE.
+
+       READ-DFFTBL-FILE-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
