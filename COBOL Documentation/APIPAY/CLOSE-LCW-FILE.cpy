@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-LCW-FILE.
+           CLOSE LCW-FILE.
+      *-----------------------------------------------------------------
