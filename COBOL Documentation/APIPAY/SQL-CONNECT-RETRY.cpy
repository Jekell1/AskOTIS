@@ -0,0 +1,38 @@
+      ******************************************************************
+      *
+      *    S Q L - C O N N E C T - R E T R Y
+      *
+      *=================================================================
+      * IN  : NONE
+      * OUT : SQLCODE, SQL-CONNECT-RETRY-CNT
+      * DESC: WRAPS THE INITIAL PERFORM SQL-CONNECT WITH A BOUNDED RETRY
+      *       - SQL-CONNECT-ERROR/SQL-CONNECT-WHENEVER USED TO LET A
+      *       SINGLE FLAKY CONNECT ABORT THE WHOLE MAIN-PROGRAM RUN VIA
+      *       FILE-ERRORS-TERMINATE. NOW THE CONNECT IS RETRIED UP TO
+      *       SQL-CONNECT-MAX-RETRY TIMES BEFORE GIVING UP, THE SAME
+      *       POINT-FIX PATTERN REBATE-CALL-SUBPROG-RETRY ALREADY USES
+      *       FOR A FLAKY SUBPROGRAM CALL. IF EVERY ATTEMPT FAILS, AN
+      *       OPERATOR ALERT IS RAISED SO THE ABORT IS NOTICED
+      *       IMMEDIATELY INSTEAD OF ONLY WHEN SOMEONE NOTICES THE BATCH
+      *       DIDN'T FINISH. CALLED FROM MAIN-PROGRAM IN PLACE OF THE
+      *       ORIGINAL PERFORM SQL-CONNECT.
+      *
+      * REV :
+      *  031725 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       SQL-CONNECT-RETRY SECTION.
+
+           MOVE 0 TO SQL-CONNECT-RETRY-CNT.
+
+       SQL-CONNECT-RETRY-AGAIN.
+           ADD 1 TO SQL-CONNECT-RETRY-CNT.
+           PERFORM SQL-CONNECT.
+           IF SQLCODE NOT = 0
+              IF SQL-CONNECT-RETRY-CNT < SQL-CONNECT-MAX-RETRY
+                 GO TO SQL-CONNECT-RETRY-AGAIN
+              ELSE
+                 PERFORM ALERT-SQL-CONNECT-FAILURE
+                 GO TO EXIT-PROG.
+
+       SQL-CONNECT-RETRY-EXIT.
+           EXIT.
