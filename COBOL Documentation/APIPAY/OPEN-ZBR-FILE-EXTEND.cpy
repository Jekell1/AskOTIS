@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ZBR-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE ZBR-PATH TO E-FILE.
+           OPEN EXTEND ZBR-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ZBR-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE ZBR-FILE
+              GO TO OPEN-ZBR-FILE-EXTEND.
+           UNLOCK ZBR-FILE.
+      *-----------------------------------------------------------------
