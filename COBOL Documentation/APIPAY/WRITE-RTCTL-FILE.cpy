@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       WRITE-RTCTL-FILE.
+           PERFORM WRITE-IT.
+           MOVE RTCTL-PATH TO E-FILE.
+           MOVE RTCTL-KEY  TO E-KEYX.
+           WRITE RTCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-RTCTL-FILE.
+           UNLOCK RTCTL-FILE.
+      *-----------------------------------------------------------------
