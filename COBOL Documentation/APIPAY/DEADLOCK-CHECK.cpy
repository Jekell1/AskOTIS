@@ -0,0 +1,77 @@
+      ******************************************************************
+      *
+      *    D E A D L O C K - C H E C K
+      *
+      *=================================================================
+      * IN  : OPEN-PATH, TRANS-DATE, STAT
+      * OUT : VALID-REVERSAL-FG (UNCHANGED), DLKCTL-REC, LKX-FILE
+      * DESC: OPEN-PATH LOCK ACQUISITION FAILURES ARE EXPECTED TO BE
+      *       RARE AND TRANSIENT (ONE OTHER JOB BRIEFLY HOLDING THE DAY
+      *       LOCK). THIS PARAGRAPH TRACKS HOW MANY TIMES THE SAME
+      *       OPEN-PATH RESOURCE HAS FAILED TODAY IN A KEYED DLKCTL
+      *       RECORD; ONCE THE SAME RESOURCE FAILS
+      *       DLKCTL-DEADLOCK-THRESH TIMES IN ONE DAY, THAT IS NO LONGER
+      *       A TRANSIENT COLLISION - IT MEANS SOME PROCESS IS HOLDING
+      *       THE LOCK AND NOT RELEASING IT, SO A DISTINCT "POSSIBLE
+      *       DEADLOCK" RECORD (CARRYING THE RESOURCE PATH AND THE
+      *       FAILING STAT VALUE FROM ACCESS-BUF) IS WRITTEN TO THE LKX
+      *       FILE SO OPERATIONS CAN GO CLEAR THE STUCK LOCK INSTEAD OF
+      *       JUST SEEING ANOTHER GENERIC REJECT. CALLED FROM
+      *       MAIN-PROGRAM RIGHT AFTER LOG-LOCK-CONTENTION. LOG-MSG IS
+      *       LEFT SET TO THE DEADLOCK TEXT WHEN THE THRESHOLD TRIPS SO
+      *       THE CALLER'S OWN CREATE-LOG (ALREADY PERFORMED FOR THE
+      *       "COULD NOT OPEN DAY" REJECT) PICKS IT UP - THIS PARAGRAPH
+      *       DOES NOT CREATE-LOG ITSELF.
+      *
+      * REV :
+      *  062325 RTC  ORIGINAL PARAGRAPH.
+      *  062325 RTC  RESET DLKCTL-FAIL-CNT ON A DATE ROLLOVER SO A
+      *              STORED RECORD FROM AN EARLIER DAY DOESN'T KEEP
+      *              ACCUMULATING TOWARD THE THRESHOLD.
+      *  080926 RTC  STOPPED SELF-LOGGING THE "POSSIBLE DEADLOCK" TEXT -
+      *              THE CALLER ALREADY PERFORMS CREATE-LOG FOR THE
+      *              "COULD NOT OPEN DAY" REJECT, SO THE OLD SELF-LOG
+      *              WAS WRITING TWO LOG-REC ROWS AND DOUBLE-COUNTING
+      *              BATCTL-REJECTED-CNT FOR ONE REJECTED TRANSACTION.
+      ******************************************************************
+       DEADLOCK-CHECK SECTION.
+
+           MOVE OPEN-PATH   TO DLKCTL-RESOURCE.
+           PERFORM READ-DLKCTL-FILE.
+           IF IO-FG NOT = 0
+              MOVE OPEN-PATH   TO DLKCTL-RESOURCE
+              MOVE TRANS-DATE  TO DLKCTL-RUN-DATE
+              MOVE 0           TO DLKCTL-FAIL-CNT
+              PERFORM WRITE-DLKCTL-FILE
+           ELSE
+              IF DLKCTL-RUN-DATE NOT = TRANS-DATE
+                 MOVE TRANS-DATE  TO DLKCTL-RUN-DATE
+                 MOVE 0           TO DLKCTL-FAIL-CNT
+              END-IF
+           END-IF.
+
+           ADD 1 TO DLKCTL-FAIL-CNT.
+           PERFORM REWRITE-DLKCTL-FILE.
+
+           IF DLKCTL-FAIL-CNT >= DLKCTL-DEADLOCK-THRESH
+              MOVE LKX-PATH TO ACCESS-BUF
+              PERFORM ACCESS-CALL
+              IF STAT-GOOD
+                 PERFORM OPEN-LKX-FILE-EXTEND
+              ELSE
+                 PERFORM OPEN-LKX-FILE-OUTPUT
+              END-IF
+              MOVE TRANS-DATE        TO LKX-RUN-DATE
+              PERFORM GET-TIME
+              MOVE TIME-EDIT         TO LKX-RUN-TIME
+              MOVE BT-BRANCH         TO LKX-BRNO
+              MOVE BT-BATCHID        TO LKX-BATCHID
+              MOVE OPEN-PATH         TO LKX-RESOURCE
+              MOVE "POSSIBLE DEADLOCK - LOCK NOT RELEASING" TO LKX-ALERT-TEXT
+              PERFORM WRITE-LKX-FILE
+              PERFORM CLOSE-LKX-FILE
+              MOVE "POSSIBLE DEADLOCK ON DAY LOCK" TO LOG-MSG
+           END-IF.
+
+       DEADLOCK-CHECK-EXIT.
+           EXIT.
