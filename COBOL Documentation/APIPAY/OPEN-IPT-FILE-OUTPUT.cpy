@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-IPT-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE IPT-PATH TO E-FILE.
+           OPEN OUTPUT IPT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-IPT-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE IPT-FILE
+              GO TO OPEN-IPT-FILE-OUTPUT.
+           UNLOCK IPT-FILE.
+      *-----------------------------------------------------------------
