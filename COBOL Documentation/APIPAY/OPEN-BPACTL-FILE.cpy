@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+       OPEN-BPACTL-FILE.
+           PERFORM OPEN-IT.
+           MOVE BPACTL-PATH TO E-FILE.
+           OPEN I-O BPACTL-FILE.
+           IF ( IO-FG = 9 )
+              OPEN OUTPUT BPACTL-FILE
+              CLOSE BPACTL-FILE
+              GO TO OPEN-BPACTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BPACTL-FILE.
+           IF ( IO-FG = 7 )
+              CLOSE BPACTL-FILE
+              GO TO OPEN-BPACTL-FILE.
+           UNLOCK BPACTL-FILE.
+      *-----------------------------------------------------------------
