@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-NEG-FILE.
+           PERFORM WRITE-IT.
+           MOVE NEG-PATH TO E-FILE.
+           WRITE NEG-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-NEG-FILE.
+      *-----------------------------------------------------------------
