@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-RFP-FILE.
+           CLOSE RFP-FILE.
+      *-----------------------------------------------------------------
