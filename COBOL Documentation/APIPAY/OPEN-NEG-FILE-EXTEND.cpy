@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-NEG-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE NEG-PATH TO E-FILE.
+           OPEN EXTEND NEG-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-NEG-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE NEG-FILE
+              GO TO OPEN-NEG-FILE-EXTEND.
+           UNLOCK NEG-FILE.
+      *-----------------------------------------------------------------
