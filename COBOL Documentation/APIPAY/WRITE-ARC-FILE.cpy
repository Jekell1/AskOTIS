@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-ARC-FILE.
+           PERFORM WRITE-IT.
+           MOVE ARC-PATH TO E-FILE.
+           WRITE ARC-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-ARC-FILE.
+      *-----------------------------------------------------------------
