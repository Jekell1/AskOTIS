@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RFP-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE RFP-PATH TO E-FILE.
+           OPEN OUTPUT RFP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RFP-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE RFP-FILE
+              GO TO OPEN-RFP-FILE-OUTPUT.
+           UNLOCK RFP-FILE.
+      *-----------------------------------------------------------------
