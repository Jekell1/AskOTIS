@@ -286,6 +286,20 @@
                     MOVE 0 TO POFF-INSEFF-TEST
                               POFF-INSEXP-TEST
                     PERFORM PAYOFF-INT-ADDONS
+      * 120825 RTC PAYOFF-INT-ADDONS (LPPOF2) STOPS
+      * POFF-ADDON-INT-REBATE FROM EXCEEDING LN-INTCHG INTERNALLY (SEE
+      * 083192 JTG ABOVE) BUT DOES NOT HAND BACK WHAT THE REBATE WOULD
+      * HAVE BEEN WITHOUT THAT CAP. POFF-ADDON-INT-EARNED IS ALREADY
+      * RETURNED BY THE SAME CALL FOR LONPFA.C'S USE, SO THE UNCAPPED
+      * FIGURE CAN BE REBUILT HERE AS CHARGE LESS EARNED WITHOUT
+      * TOUCHING LPPOF2 - LOG WHENEVER THAT RECONSTRUCTED FIGURE SHOWS
+      * THE CAP ACTUALLY TRIMMED SOMETHING SO THE SIZE OF THE OVERAGE
+      * CAN BE REVIEWED.
+                    COMPUTE POFF-ADDON-UNCAPPED-REBATE =
+                       LN-INTCHG - POFF-ADDON-INT-EARNED
+                    IF POFF-ADDON-UNCAPPED-REBATE > POFF-ADDON-INT-REBATE
+                       PERFORM LOG-ADDON-REBATE-CEILING
+                    END-IF
                     ADD POFF-ADDON-INT-REBATE TO POFF-REBATE(4)
                     SUBTRACT POFF-ADDON-INT-REBATE FROM POFF-NETDUE.
 
