@@ -0,0 +1,48 @@
+      ******************************************************************
+      *
+      *    P A Y O F F - Q U O T E - M O D E
+      *
+      *=================================================================
+      * IN  : BR-NO, BP-LNNO, BP-PAYDATE, CD-CODE, CD-BR-LC-FG
+      * OUT : QT-REC (VIA CREATE-PAYOFF-QUOTE), LOG-REC, RETURN-STATUS
+      * DESC: READ-ONLY PAYOFF QUOTE. RUNS PAYOFF-LOAN-ROUTINE FOR
+      *       BT-TRCD "PQ" WITHOUT REQUIRING READ-RC2-FILE TO SHOW THE
+      *       DAY OPEN AND WITHOUT RESERVING OP-FILE, SO A BRANCH CAN
+      *       GET A 10-DAY OR SAME-DAY PAYOFF FIGURE (WITH THE
+      *       CL/AH/PP/INTEREST/DEFERMENT REBATE BREAKOUT) ON A DAY THAT
+      *       ISN'T OPEN. NOTHING IS POSTED - LN1 IS NOT UPDATED,
+      *       OP-FILE IS NEVER TOUCHED.
+      *
+      * REV :
+      *  020624 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       PAYOFF-QUOTE-MODE SECTION.
+
+           MOVE BR-NO   TO LN-OWNBR.
+           MOVE BP-LNNO TO LN-ACCTNO.
+           PERFORM READ-LN1-FILE.
+           IF IO-FG NOT = 0
+              MOVE 80                             TO RETURN-STATUS
+              MOVE "ACCOUNT NOT ON FILE FOR QUOTE" TO LOG-MSG
+              PERFORM CREATE-LOG
+              GO TO PAYOFF-QUOTE-MODE-EXIT.
+
+           MOVE "PO"          TO REB-LPTRCD
+                                  POFF-LPTRCD.
+           MOVE BP-PAYDATE    TO POFF-PAYDATE.
+           MOVE LN-MAKERCD(1) TO POFF-MAKERCD.
+           MOVE CD-CODE       TO POFF-LCAP-BATCH-REFCD.
+           MOVE CD-BR-LC-FG   TO POFF-LCAP-BATCH-REFCD-LC-FG.
+           MOVE " "           TO POFF-RECAST-FG
+                                  POFF-DEF-STOP.
+
+           PERFORM PAYOFF-LOAN-ROUTINE.
+
+           PERFORM CREATE-PAYOFF-QUOTE.
+
+           MOVE 0                                   TO RETURN-STATUS.
+           MOVE "PAYOFF QUOTE ONLY, NOTHING POSTED" TO LOG-MSG.
+           PERFORM CREATE-LOG.
+
+       PAYOFF-QUOTE-MODE-EXIT.
+           EXIT.
