@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-IPT-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE IPT-PATH TO E-FILE.
+           OPEN EXTEND IPT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-IPT-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE IPT-FILE
+              GO TO OPEN-IPT-FILE-EXTEND.
+           UNLOCK IPT-FILE.
+      *-----------------------------------------------------------------
