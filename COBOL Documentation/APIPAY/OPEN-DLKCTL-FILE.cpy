@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+       OPEN-DLKCTL-FILE.
+           PERFORM OPEN-IT.
+           MOVE DLKCTL-PATH TO E-FILE.
+           OPEN I-O DLKCTL-FILE.
+           IF ( IO-FG = 9 )
+              OPEN OUTPUT DLKCTL-FILE
+              CLOSE DLKCTL-FILE
+              GO TO OPEN-DLKCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-DLKCTL-FILE.
+           IF ( IO-FG = 7 )
+              CLOSE DLKCTL-FILE
+              GO TO OPEN-DLKCTL-FILE.
+           UNLOCK DLKCTL-FILE.
+      *-----------------------------------------------------------------
