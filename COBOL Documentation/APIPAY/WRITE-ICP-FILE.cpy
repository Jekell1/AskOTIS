@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-ICP-FILE.
+           PERFORM WRITE-IT.
+           MOVE ICP-PATH TO E-FILE.
+           WRITE ICP-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-ICP-FILE.
+      *-----------------------------------------------------------------
