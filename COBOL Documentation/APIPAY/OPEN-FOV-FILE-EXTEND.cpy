@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-FOV-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE FOV-PATH TO E-FILE.
+           OPEN EXTEND FOV-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-FOV-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE FOV-FILE
+              GO TO OPEN-FOV-FILE-EXTEND.
+           UNLOCK FOV-FILE.
+      *-----------------------------------------------------------------
