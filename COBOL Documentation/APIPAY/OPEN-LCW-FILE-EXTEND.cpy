@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-LCW-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE LCW-PATH TO E-FILE.
+           OPEN EXTEND LCW-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-LCW-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE LCW-FILE
+              GO TO OPEN-LCW-FILE-EXTEND.
+           UNLOCK LCW-FILE.
+      *-----------------------------------------------------------------
