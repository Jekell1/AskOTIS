@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-BSG-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE BSG-PATH TO E-FILE.
+           OPEN OUTPUT BSG-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BSG-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE BSG-FILE
+              GO TO OPEN-BSG-FILE-OUTPUT.
+           UNLOCK BSG-FILE.
+      *-----------------------------------------------------------------
