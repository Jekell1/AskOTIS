@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * ESCTBL IS A SMALL, RARELY-CHANGED REFERENCE TABLE (ONE ROW PER
+      * ESCROW-SAFE BP-TRCD) MAINTAINED OUTSIDE THIS PROGRAM, SO EACH
+      * LOOKUP OPENS INPUT, READS BY KEY, AND CLOSES - THE SAME
+      * SELF-CONTAINED OPEN/READ/CLOSE SHAPE AS REASON-TABLE-LOOKUP
+      * USES FOR RSNCD.  IO-FG = 0 ON RETURN MEANS A ROW WAS FOUND;
+      * ANY OTHER VALUE (INCLUDING THE TABLE NOT EXISTING AT ALL)
+      * LEAVES ESC-TRCD-OK-FG AT ITS CALLER-SET "N" DEFAULT.
+       READ-ESCTBL-FILE SECTION.
+
+           MOVE ESCTBL-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF NOT STAT-GOOD
+              MOVE 9 TO IO-FG
+              GO TO READ-ESCTBL-FILE-EXIT.
+
+           OPEN INPUT ESCTBL-FILE.
+           IF IO-FG = 9
+              GO TO READ-ESCTBL-FILE-EXIT.
+
+           READ ESCTBL-FILE
+                KEY IS ESCTBL-TRCD
+                INVALID KEY MOVE 9 TO IO-FG.
+           CLOSE ESCTBL-FILE.
+
+       READ-ESCTBL-FILE-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
