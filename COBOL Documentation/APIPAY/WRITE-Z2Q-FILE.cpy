@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-Z2Q-FILE.
+           PERFORM WRITE-IT.
+           MOVE Z2Q-PATH TO E-FILE.
+           WRITE Z2Q-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-Z2Q-FILE.
+      *-----------------------------------------------------------------
