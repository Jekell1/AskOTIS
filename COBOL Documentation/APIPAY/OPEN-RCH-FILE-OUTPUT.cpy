@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RCH-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE RCH-PATH TO E-FILE.
+           OPEN OUTPUT RCH-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RCH-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE RCH-FILE
+              GO TO OPEN-RCH-FILE-OUTPUT.
+           UNLOCK RCH-FILE.
+      *-----------------------------------------------------------------
