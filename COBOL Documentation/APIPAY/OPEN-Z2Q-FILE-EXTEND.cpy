@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-Z2Q-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE Z2Q-PATH TO E-FILE.
+           OPEN EXTEND Z2Q-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-Z2Q-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE Z2Q-FILE
+              GO TO OPEN-Z2Q-FILE-EXTEND.
+           UNLOCK Z2Q-FILE.
+      *-----------------------------------------------------------------
