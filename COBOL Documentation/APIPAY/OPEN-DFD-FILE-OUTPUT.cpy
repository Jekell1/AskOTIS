@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-DFD-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE DFD-PATH TO E-FILE.
+           OPEN OUTPUT DFD-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-DFD-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE DFD-FILE
+              GO TO OPEN-DFD-FILE-OUTPUT.
+           UNLOCK DFD-FILE.
+      *-----------------------------------------------------------------
