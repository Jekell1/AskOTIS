@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-BKT-FILE.
+           PERFORM WRITE-IT.
+           MOVE BKT-PATH TO E-FILE.
+           WRITE BKT-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-BKT-FILE.
+      *-----------------------------------------------------------------
