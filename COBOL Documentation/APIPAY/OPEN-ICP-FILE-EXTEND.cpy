@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ICP-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE ICP-PATH TO E-FILE.
+           OPEN EXTEND ICP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ICP-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE ICP-FILE
+              GO TO OPEN-ICP-FILE-EXTEND.
+           UNLOCK ICP-FILE.
+      *-----------------------------------------------------------------
