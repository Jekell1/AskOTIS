@@ -0,0 +1,39 @@
+      ******************************************************************
+      *
+      *    L O G - A U C T I O N - F E E - E X C E P T I O N
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-TRAMT, BP-AUCTION-FEES,
+      *       BP-AUCTION-NAME, CD-BR-AUCTION-MIN, CD-BR-AUCTION-MAX
+      * OUT : AFX-FILE
+      * DESC: RECORDS EVERY REPO-SOURCE POSTING (HOLD-CD-BR-POST-SS-TRCD
+      *       = "Y") WHOSE AUCTION FEE FALLS OUTSIDE THE BATCH REFERENCE
+      *       CODE'S CONFIGURED MIN/MAX SO THE REPO DESK CAN REVIEW THE
+      *       REJECT AND CONFIRM WITH THE AUCTION HOUSE BEFORE THE ITEM
+      *       IS RESUBMITTED. CALLED FROM MAIN-PROGRAM RIGHT BEFORE THE
+      *       AUCTION-FEE-OUT-OF-RANGE REJECT.
+      *
+      * REV :
+      *  091624 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-AUCTION-FEE-EXCEPTION SECTION.
+
+           MOVE AFX-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-AFX-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-AFX-FILE-OUTPUT.
+
+           MOVE TRANS-DATE        TO AFX-RUN-DATE.
+           MOVE BT-BRANCH         TO AFX-BRNO.
+           MOVE BP-LNNO           TO AFX-NUMBER.
+           MOVE BP-AUCTION-NAME   TO AFX-AUCTION-NAME.
+           MOVE BP-AUCTION-FEES   TO AFX-AUCTION-FEES.
+           MOVE CD-BR-AUCTION-MIN TO AFX-AUCTION-MIN.
+           MOVE CD-BR-AUCTION-MAX TO AFX-AUCTION-MAX.
+           PERFORM WRITE-AFX-FILE.
+           PERFORM CLOSE-AFX-FILE.
+
+       LOG-AUCTION-FEE-EXCEPTION-EXIT.
+           EXIT.
