@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-SPS-FILE.
+           PERFORM WRITE-IT.
+           MOVE SPS-PATH TO E-FILE.
+           WRITE SPS-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-SPS-FILE.
+      *-----------------------------------------------------------------
