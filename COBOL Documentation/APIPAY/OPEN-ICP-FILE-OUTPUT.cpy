@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ICP-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE ICP-PATH TO E-FILE.
+           OPEN OUTPUT ICP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ICP-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE ICP-FILE
+              GO TO OPEN-ICP-FILE-OUTPUT.
+           UNLOCK ICP-FILE.
+      *-----------------------------------------------------------------
