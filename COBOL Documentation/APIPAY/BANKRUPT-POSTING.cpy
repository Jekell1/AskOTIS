@@ -13,6 +13,10 @@
            MOVE BP-TRAMT          TO LP-TRAMT.
            MOVE BP-BNKRPT-CASE-NO TO HOLD-BNKRPT-CASE-NO.
            MOVE BP-BNKRPT-STATUS  TO HOLD-BNKRPT-STATUS.
+      * 042924 RTC CAPTURE THE TRUSTEE REFERENCE SO PAYMENTS RECEIVED
+      * FROM THE BANKRUPTCY COURT/TRUSTEE CAN BE TRACED BACK TO THE CASE
+      * THAT GENERATED THEM.
+           MOVE BP-BNKRPT-TRUSTEE TO HOLD-BNKRPT-TRUSTEE.
            MOVE LN-OTHBAL         TO LP-OTHBAL.
            MOVE LN-OT2BAL         TO LP-OT2BAL.
            MOVE LN-INTBAL         TO LP-INTBAL.
@@ -38,6 +42,8 @@
 
            PERFORM SETUP-LONPF-BUFFER.
 
+           PERFORM LOG-BANKRUPT-TRUSTEE.
+
       * PAYMENT UPDATE
 
            MOVE "LP/LONPF2" TO FORM-NAM.
