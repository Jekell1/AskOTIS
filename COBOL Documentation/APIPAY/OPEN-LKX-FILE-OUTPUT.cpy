@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-LKX-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE LKX-PATH TO E-FILE.
+           OPEN OUTPUT LKX-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-LKX-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE LKX-FILE
+              GO TO OPEN-LKX-FILE-OUTPUT.
+           UNLOCK LKX-FILE.
+      *-----------------------------------------------------------------
