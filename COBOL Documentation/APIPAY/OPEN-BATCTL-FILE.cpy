@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+       OPEN-BATCTL-FILE.
+           PERFORM OPEN-IT.
+           MOVE BATCTL-PATH TO E-FILE.
+           OPEN I-O BATCTL-FILE.
+           IF ( IO-FG = 9 )
+              OPEN OUTPUT BATCTL-FILE
+              CLOSE BATCTL-FILE
+              GO TO OPEN-BATCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BATCTL-FILE.
+           IF ( IO-FG = 7 )
+              CLOSE BATCTL-FILE
+              GO TO OPEN-BATCTL-FILE.
+           UNLOCK BATCTL-FILE.
+      *-----------------------------------------------------------------
