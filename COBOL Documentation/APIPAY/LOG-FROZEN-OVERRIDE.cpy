@@ -0,0 +1,40 @@
+      ******************************************************************
+      *
+      *    L O G - F R O Z E N - O V E R R I D E
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, WORK-USERID, TRANS-DATE
+      * OUT : FOV-FILE
+      * DESC: RECORDS BRANCH/ACCOUNT/POSTING USER EVERY TIME
+      *       BP-FROZEN-OVERRIDE = "Y" SUCCESSFULLY BYPASSES THE
+      *       LN-ACCT-FROZEN CHECK IN MAIN-PROGRAM, SO THERE IS A
+      *       STANDING AUDIT TRAIL OF WHEN A FREEZE WAS ACTUALLY
+      *       OVERRIDDEN VERSUS WHEN IT CORRECTLY BLOCKED A POSTING.
+      *       CALLED FROM MAIN-PROGRAM RIGHT AFTER THE FROZEN-ACCOUNT
+      *       OVERRIDE IS ACCEPTED.
+      *
+      * REV :
+      *  081825 SJH  ORIGINAL PARAGRAPH.
+      *  011226 RTC  LP-USERID IS ONLY SET BY GET-LP-FIELDS, WHICH THIS
+      *              PATH NEVER PERFORMS - USE WORK-USERID (THE POSTING
+      *              PROCESS ID SET IN INITIALIZATION) SO THE AUDIT
+      *              RECORD DOESN'T CARRY A STALE LP-USERID.
+      ******************************************************************
+       LOG-FROZEN-OVERRIDE SECTION.
+
+           MOVE FOV-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-FOV-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-FOV-FILE-OUTPUT.
+
+           MOVE TRANS-DATE TO FOV-RUN-DATE.
+           MOVE BT-BRANCH  TO FOV-BRNO.
+           MOVE BP-LNNO    TO FOV-ACCTNO.
+           MOVE WORK-USERID TO FOV-USERID.
+           PERFORM WRITE-FOV-FILE.
+           PERFORM CLOSE-FOV-FILE.
+
+       LOG-FROZEN-OVERRIDE-EXIT.
+           EXIT.
