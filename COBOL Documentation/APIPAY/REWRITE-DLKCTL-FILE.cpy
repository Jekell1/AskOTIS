@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       REWRITE-DLKCTL-FILE.
+           PERFORM REWRITE-IT.
+           MOVE DLKCTL-PATH     TO E-FILE.
+           MOVE DLKCTL-RESOURCE TO E-KEYX.
+           REWRITE DLKCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO REWRITE-DLKCTL-FILE.
+           UNLOCK DLKCTL-FILE.
+      *-----------------------------------------------------------------
