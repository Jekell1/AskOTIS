@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-DFD-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE DFD-PATH TO E-FILE.
+           OPEN EXTEND DFD-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-DFD-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE DFD-FILE
+              GO TO OPEN-DFD-FILE-EXTEND.
+           UNLOCK DFD-FILE.
+      *-----------------------------------------------------------------
