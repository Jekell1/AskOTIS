@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-PPN-FILE.
+           PERFORM WRITE-IT.
+           MOVE PPN-PATH TO E-FILE.
+           WRITE PPN-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-PPN-FILE.
+      *-----------------------------------------------------------------
