@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-LCW-FILE.
+           PERFORM WRITE-IT.
+           MOVE LCW-PATH TO E-FILE.
+           WRITE LCW-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-LCW-FILE.
+      *-----------------------------------------------------------------
