@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       READ-BATCTL-FILE.
+           PERFORM OPEN-BATCTL-FILE.
+           PERFORM READ-IT.
+           MOVE BATCTL-PATH    TO E-FILE.
+           MOVE BATCTL-BATCHID TO E-KEYX.
+           READ BATCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO READ-BATCTL-FILE.
+      *-----------------------------------------------------------------
