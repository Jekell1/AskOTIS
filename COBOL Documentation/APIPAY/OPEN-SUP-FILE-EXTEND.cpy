@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-SUP-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE SUP-PATH TO E-FILE.
+           OPEN EXTEND SUP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-SUP-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE SUP-FILE
+              GO TO OPEN-SUP-FILE-EXTEND.
+           UNLOCK SUP-FILE.
+      *-----------------------------------------------------------------
