@@ -16,7 +16,10 @@
            CALL FORM-PROGX USING FORM-PATHNAME EXIT-PATHNAME.
            CANCEL FORM-PROGX.
 
-           PERFORM SQL-CONNECT.
+      * 031725 RTC A FLAKY CONNECT USED TO ABORT THE WHOLE RUN ON THE
+      * FIRST TRY - NOW RETRY A FEW TIMES WITH A SHORT BACKOFF BEFORE
+      * GIVING UP.
+           PERFORM SQL-CONNECT-RETRY.
 
            MOVE FORM-PATHNAME TO FORM-PATH.
 
@@ -45,12 +48,25 @@
            IF ERRCD NOT = " "
               GO TO END-PROGRAM.
 
+      * 021924 RTC BATCH-RUN CONTROL RECORD - LETS A KILLED batpay.sh
+      * RUN BE RESUBMITTED WITHOUT DOUBLE-POSTING WHAT ALREADY WENT
+      * THROUGH.
+           PERFORM BATCH-CTL-CHECK.
+           IF SKIP-ACCOUNT-FG = "Y"
+              MOVE 99 TO RETURN-STATUS
+              GO TO END-PROGRAM.
+
            MOVE BT-BRANCH TO BR-NO.
            PERFORM READ-BR-FILE.
            IF IO-FG = 9
               MOVE 2                TO RETURN-STATUS
               MOVE "BRANCH &&&& NOT ON FILE, ABORTED" TO LOG-MSG
               INSPECT LOG-MSG REPLACING FIRST "&&&&" BY BT-BRANCH
+      * 020926 RTC BR-FILE WAS NEVER READ SUCCESSFULLY FOR THIS ACCOUNT
+      * ON THIS PATH, SO BR-MACHINE STILL HOLDS WHATEVER BRANCH WAS LAST
+      * READ SUCCESSFULLY (OR BLANKS ON THE FIRST ACCOUNT) - BLANK IT SO
+      * CREATE-LOG DOESN'T STAMP THIS LOG-REC WITH A STALE MACHINE.
+              MOVE SPACES            TO BR-MACHINE
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
@@ -65,6 +81,19 @@
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
+      * 080524 RTC DON'T ALLOW A BATCH REFERENCE CODE TO BE USED ONCE IT
+      * HAS PASSED ITS EXPIRATION DATE - THE WEEKLY CDEXPR REPORT WARNS
+      * THE BRANCHES BEFORE THIS POINT IS REACHED.
+           IF CD-BR-EXPIRE-DATE NOT = 0
+              IF TRANS-DATE > CD-BR-EXPIRE-DATE
+                 MOVE 75             TO RETURN-STATUS
+                 MOVE "REF CODE &&&&& HAS EXPIRED, ABORTED" TO LOG-MSG
+                 INSPECT LOG-MSG REPLACING FIRST "&&&&&" BY BP-REFCD
+                 PERFORM CREATE-LOG
+                 GO TO END-ROUTINE
+              END-IF
+           END-IF.
+
            IF CD-BR-PAYOFF-FG = "Y"
               MOVE "N" TO HOLD-BP-ALLOW-PMT-ACCT-OTHBAL
                           HOLD-LBOX-ALLOW-PMT-ACCT-OTHBAL
@@ -86,7 +115,9 @@
 
            IF BR-MACHINE NOT = EXT-FILPATH-MACHINE
               MOVE 4                TO RETURN-STATUS
-              MOVE "BRANCH NOT ON THIS MACHINE, ABORTED" TO LOG-MSG
+              MOVE "BRANCH BELONGS ON &&&&&&&&&&, NOT THIS MACHINE"
+                                    TO LOG-MSG
+              INSPECT LOG-MSG REPLACING FIRST "&&&&&&&&&&" BY BR-MACHINE
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
@@ -140,6 +171,15 @@
       * WARNING * WARNING * WARNING * WARNING * WARNING * WARNING * WARNING *
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
 
+      * 020624 RTC "PQ" IS A READ-ONLY PAYOFF QUOTE - QUOTE THE PAYOFF
+      * AND GET OUT BEFORE THE DAY-OPEN TEST, SO BRANCH STAFF CAN GET
+      * A FIGURE WHEN THE DAY ISN'T OPEN (SUNDAYS, HOLIDAYS).  NO
+      * RC2/OP-FILE ACTIVITY OF ANY KIND OCCURS FOR THIS TRCD.
+
+           IF BP-TRCD = "PQ"
+              PERFORM PAYOFF-QUOTE-MODE
+              GO TO END-PROGRAM.
+
       * TEST RC-STATUS FOR OPEN DAY
 
            MOVE "A1"       TO RC-STATUS.
@@ -167,6 +207,14 @@
            IF STAT NOT = "00"
               MOVE "COULD NOT OPEN DAY" TO LOG-MSG
               MOVE 7                       TO RETURN-STATUS
+      * 033125 RTC RECORD WHO/WHAT WAS HOLDING THE CONFLICTING LOCK SO
+      * THE CONTENTION REPORT CAN SHOW WHEN TWO JOBS COLLIDED ON THE
+      * SAME DAY LOCK INSTEAD OF JUST SHOWING THE REJECT.
+              PERFORM LOG-LOCK-CONTENTION
+      * 062325 RTC A LOCK THAT FAILS REPEATEDLY ON THE SAME RESOURCE IN
+      * ONE DAY IS NOT A TRANSIENT COLLISION ANY MORE - FLAG IT AS A
+      * POSSIBLE DEADLOCK SO OPERATIONS GOES AND CLEARS THE STUCK LOCK.
+              PERFORM DEADLOCK-CHECK
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
@@ -189,14 +237,24 @@
                  GO TO END-ROUTINE.
 
       * DONT ALLOW THE BACKDATE TO A PRIOR MONTH FOR PL TYPE TRANSACTION
+      * 062424 RTC UNLESS A SUPERVISOR HAS SET CD-BR-BACKDATE-OVERRIDE
+      * ON THE BATCH REFERENCE CODE - MONTH-END CLEANUP NEEDS TO POST
+      * A PRIOR-MONTH PAYOFF AFTER THAT MONTH HAS CLOSED.  THE
+      * OVERRIDE IS RECORDED ON THE LOG-REC SO IT STAYS AUDITABLE.
            IF BP-TRCD =  "PL" OR "P2" OR "P3"
               MOVE BP-PAYDATE TO NUM-DATE
               MOVE TRANS-DATE TO SYS-DATE
               IF NOT (NUM-MO = S-MM AND NUM-CCYY = S-CCYY)
-                 MOVE 9                              TO RETURN-STATUS
-                 MOVE "BACK DATE IN PRIOR MO, ABORTED" TO LOG-MSG
-                 PERFORM CREATE-LOG
-                 GO TO END-ROUTINE.
+                 IF CD-BR-BACKDATE-OVERRIDE = "Y"
+                    MOVE "Y" TO LOG-BACKDATE-OVERRIDE-FG
+                 ELSE
+                    MOVE 9                              TO RETURN-STATUS
+                    MOVE "BACK DATE IN PRIOR MO, ABORTED" TO LOG-MSG
+                    PERFORM CREATE-LOG
+                    GO TO END-ROUTINE
+                 END-IF
+              END-IF
+           END-IF.
 
            MOVE BR-NO   TO LN-OWNBR.
            MOVE BP-LNNO TO LN-ACCTNO.
@@ -207,16 +265,30 @@
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
+      * 102725 RTC AN ESCROW-BEARING ACCOUNT NO LONGER REFUSES EVERY
+      * BATCH TRANSACTION OUTRIGHT - TRANSACTION CODES THAT DON'T TOUCH
+      * ESCROW (LISTED IN THE MAINTAINABLE ESCTBL TABLE KEYED BY
+      * BP-TRCD) ARE ALLOWED THROUGH; ANYTHING ELSE IS STILL REJECTED.
            IF LN-ESCROW-FG = "Y"
-              MOVE "ACCOUNT HAS ESCROW"  TO LOG-MSG
-              MOVE 11                    TO RETURN-STATUS
-              PERFORM CREATE-LOG
-              GO TO END-ROUTINE.
+              PERFORM VALIDATE-ESCROW-TRCD
+              IF ESC-TRCD-OK-FG NOT = "Y"
+                 MOVE "ACCOUNT HAS ESCROW"  TO LOG-MSG
+                 MOVE 11                    TO RETURN-STATUS
+                 PERFORM CREATE-LOG
+                 GO TO END-ROUTINE.
 
            IF BP-TRCD = "RV"
               PERFORM VALIDATE-REVERSAL
               IF VALID-REVERSAL-FG NOT = "Y"
-                 GO TO END-ROUTINE.
+                 GO TO END-ROUTINE
+              ELSE
+      * 021725 RTC A BRANCH CAN CAP HOW MANY TIMES A GIVEN ACCOUNT MAY
+      * BE REVERSED IN ONE DAY VIA CD-BR-MAXREV - UNUSUALLY FREQUENT
+      * REVERSALS ARE ONE OF THE CLEAREST SIGNS OF TELLER ERROR OR FRAUD
+      * WE HAVE.
+                 PERFORM REVERSAL-LIMIT-CHECK
+                 IF VALID-REVERSAL-FG NOT = "Y"
+                    GO TO END-ROUTINE.
 
            IF LN-BNKRPTDATE NOT = 0
               IF BP-TRCD = "BK"
@@ -298,6 +370,12 @@
 
            MOVE " " TO HOLD-BP-TRCD.
 
+      * 093024 RTC CLEAR THE ODD-PAYMENT OVERRIDE FLAG/REASON EACH TIME
+      * SO A PRIOR ACCOUNT'S OVERRIDE NEVER CARRIES FORWARD ONTO ONE
+      * THAT NEVER HIT THE ODD-PAYMENT CHECK.
+           MOVE "N" TO HOLD-ODDPAY-OVERRIDE-FG.
+           MOVE SPACES TO HOLD-ODDPAY-REASON.
+
            MOVE BP-REFCD TO LP-REFNO.
 
       * ADDED ABILITY TO SEND NEGATIVES, IF 1ST BYTE OF AMT  IS "-",
@@ -311,6 +389,24 @@
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
+      * 070725 SJH A CREDIT ADJUSTMENT MOVING MONEY THE WRONG WAY
+      * DESERVES MORE SCRUTINY THAN THE SINGLE BP-ALLOW-NEGATIVE Y/N
+      * FLAG GIVES IT - WHEN THE REFERENCE CODE CARRIES A
+      * NEGATIVE-POSTING AUTHORIZATION CODE (CD-BR-NEG-AUTH-CD), THE
+      * BATCH ITEM MUST PRESENT A MATCHING BP-NEG-AUTH-CD OR IT IS
+      * REJECTED OUTRIGHT. EVERY NEGATIVE POSTING THAT CLEARS THIS CHECK
+      * IS LOGGED FOR THE STANDING NEGATIVE-POSTING REPORT.
+           IF BP-TRAMT < 0
+              IF CD-BR-NEG-AUTH-CD NOT = SPACES
+                 IF BP-NEG-AUTH-CD NOT = CD-BR-NEG-AUTH-CD
+                    MOVE "NEGATIVE POSTING NOT AUTHORIZED" TO LOG-MSG
+                    MOVE 79                                TO RETURN-STATUS
+                    PERFORM CREATE-LOG
+                    GO TO END-ROUTINE.
+
+           IF BP-TRAMT < 0
+              PERFORM LOG-NEGATIVE-POSTING.
+
       * TEST FOR PAYMENT AMOUNT = 0.00
 
            IF NOT (CD-BR-FILE-TYPE = "B" OR "P")
@@ -337,6 +433,25 @@
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
+      * 091624 RTC A REPO-SOURCE AUCTION FEE THAT'S PRESENT BUT FAR
+      * OUTSIDE THE BATCH REFERENCE CODE'S NORMAL RANGE IS USUALLY A
+      * DATA-ENTRY ERROR (MISSING DECIMAL, WRONG LOT), NOT A REAL FEE -
+      * REJECT IT AND LOG IT FOR THE REPO DESK INSTEAD OF POSTING IT
+      * SILENTLY.
+           IF HOLD-CD-BR-POST-SS-TRCD = "Y"
+              IF CD-BR-AUCTION-MIN NOT = 0 OR CD-BR-AUCTION-MAX NOT = 0
+                 IF (BP-AUCTION-FEES < CD-BR-AUCTION-MIN)
+                    OR (CD-BR-AUCTION-MAX NOT = 0 AND
+                        BP-AUCTION-FEES > CD-BR-AUCTION-MAX)
+                    PERFORM LOG-AUCTION-FEE-EXCEPTION
+                    MOVE "AUCTION FEE OUT OF RANGE, REPO DESK NOTIFIED"
+                                                 TO LOG-MSG
+                    MOVE 76                     TO RETURN-STATUS
+                    PERFORM CREATE-LOG
+                    GO TO END-ROUTINE
+                 END-IF
+              END-IF.
+
       * TEST IF ODD PAYMENTS ARE NOT ALLOWED:
       * CHECK BR-BP-ODDPAY (NOT LBOX) IF ALLOTMENT
 
@@ -350,26 +465,45 @@
               IF LN-1STPYAMT NOT = 0
                  IF LN-TOTPAYMNTD = 0
                     IF BP-TRAMT NOT = LN-1STPYAMT
-                       MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
-                       MOVE 23                       TO RETURN-STATUS
-                       PERFORM CREATE-LOG
-                       GO TO END-ROUTINE
+      * 093024 RTC A BRANCH CAN SET CD-BR-ODDPAY-OVERRIDE TO LET A
+      * DOCUMENTED PARTIAL-PAYMENT ARRANGEMENT THROUGH INSTEAD OF
+      * REJECTING IT - THE REASON IS CARRIED INTO LP-REC BY
+      * SETUP-LP-RECORD SO THE ODD AMOUNT IS TRACEABLE.
+                       IF CD-BR-ODDPAY-OVERRIDE = "Y"
+                          MOVE "Y" TO HOLD-ODDPAY-OVERRIDE-FG
+                          MOVE BP-ODDPAY-REASON TO HOLD-ODDPAY-REASON
+                       ELSE
+                          MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
+                          MOVE 23                       TO RETURN-STATUS
+                          PERFORM CREATE-LOG
+                          GO TO END-ROUTINE
+                       END-IF
                     ELSE
                        NEXT SENTENCE
                  ELSE
                     IF BP-TRAMT NOT = LN-REGPYAMT
-                       MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
-                       MOVE 23                         TO RETURN-STATUS
-                       PERFORM CREATE-LOG
-                       GO TO END-ROUTINE
+                       IF CD-BR-ODDPAY-OVERRIDE = "Y"
+                          MOVE "Y" TO HOLD-ODDPAY-OVERRIDE-FG
+                          MOVE BP-ODDPAY-REASON TO HOLD-ODDPAY-REASON
+                       ELSE
+                          MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
+                          MOVE 23                         TO RETURN-STATUS
+                          PERFORM CREATE-LOG
+                          GO TO END-ROUTINE
+                       END-IF
                     ELSE
                        NEXT SENTENCE
               ELSE
                  IF BP-TRAMT NOT = LN-REGPYAMT
-                    MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
-                    MOVE 23                         TO RETURN-STATUS
-                    PERFORM CREATE-LOG
-                    GO TO END-ROUTINE.
+                    IF CD-BR-ODDPAY-OVERRIDE = "Y"
+                       MOVE "Y" TO HOLD-ODDPAY-OVERRIDE-FG
+                       MOVE BP-ODDPAY-REASON TO HOLD-ODDPAY-REASON
+                    ELSE
+                       MOVE "IRREGULAR PAYMENT AMOUNT" TO LOG-MSG
+                       MOVE 23                         TO RETURN-STATUS
+                       PERFORM CREATE-LOG
+                       GO TO END-ROUTINE
+                    END-IF.
     
       * WHEN BR-BP/LBOX-ALLOW-PMT-ACCT-OTHBAL = "Y", ALLOW THE BATCH
       * PAYMENT TO BE APPLIED TO THE ACCOUNT BUT NOT TO OTHER BALANCE
@@ -423,6 +557,14 @@
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
+      * 081825 SJH BYPASSING A FREEZE IS EXACTLY THE KIND OF ACTION THAT
+      * SHOULD LEAVE ITS OWN PAPER TRAIL - LOG EVERY TRANSACTION THAT
+      * SUCCESSFULLY OVERRIDES A FROZEN ACCOUNT, NOT JUST THE ONES THAT
+      * CORRECTLY GET BLOCKED.
+           IF BP-FROZEN-OVERRIDE = "Y"
+              IF LN-ACCT-FROZEN = "Y"
+                 PERFORM LOG-FROZEN-OVERRIDE.
+
       * TEST IF PAYMENT WILL ONLY COVER LC AND INTEREST:
       * CHECK BR-BP-NOPRIN (NOT LBOX) IF ALLOTMENT
 
@@ -449,12 +591,19 @@
                  IF LN-PLDATE NOT = 0
                     MOVE "P&L ACCOUNT " TO LOG-MSG
                     MOVE 29             TO RETURN-STATUS
+      * 080425 SJH CONSOLIDATE THE JUDGMENT/P&L SPECIAL-STATUS REJECTS
+      * INTO ONE REPORT SO LEGAL/COLLECTIONS CAN REVIEW ATTEMPTED
+      * ACTIVITY AGAINST FLAGGED ACCOUNTS IN ONE PLACE.
+                    MOVE "P&L"          TO SPS-FLAG-TYPE
+                    PERFORM LOG-SPECIAL-STATUS-REJECT
                     PERFORM CREATE-LOG
                     GO TO END-ROUTINE.
 
            IF LN-PLCD = "I"
               MOVE "INACTIVE P&L ACCOUNT " TO LOG-MSG
               MOVE 30                      TO RETURN-STATUS
+              MOVE "INACTIVE P&L"          TO SPS-FLAG-TYPE
+              PERFORM LOG-SPECIAL-STATUS-REJECT
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
@@ -469,6 +618,8 @@
               IF LN-JDDATE NOT = 0
                  MOVE "JUDGEMENT ACCOUNT " TO LOG-MSG
                  MOVE 31                   TO RETURN-STATUS
+                 MOVE "JUDGMENT"           TO SPS-FLAG-TYPE
+                 PERFORM LOG-SPECIAL-STATUS-REJECT
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
@@ -483,6 +634,12 @@
               IF LN-MESSAGE NOT = " "
                  MOVE "FLASHING MESSAGE  " TO LOG-MSG
                  MOVE 32                   TO RETURN-STATUS
+      * 090125 SJH CAPTURE THE ACTUAL FLASH MESSAGE TEXT SO BRANCH STAFF
+      * REVIEWING THE EXCEPTION LIST KNOW IMMEDIATELY WHAT'S FLAGGED ON
+      * THE ACCOUNT INSTEAD OF PULLING UP EACH LOAN INDIVIDUALLY.
+                 MOVE " "         TO SUP-ACTIONCD
+                 MOVE LN-MESSAGE  TO SUP-MESSAGE
+                 PERFORM LOG-SUPPRESSED-POSTING
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
@@ -496,6 +653,12 @@
               IF LN-ACTIONCD NOT = " "
                  MOVE "ACTION CODE ON ACCOUNT" TO LOG-MSG
                  MOVE 33                       TO RETURN-STATUS
+      * 090125 SJH CAPTURE THE ACTUAL ACTION CODE SO BRANCH STAFF
+      * REVIEWING THE EXCEPTION LIST KNOW IMMEDIATELY WHAT'S FLAGGED ON
+      * THE ACCOUNT INSTEAD OF PULLING UP EACH LOAN INDIVIDUALLY.
+                 MOVE LN-ACTIONCD TO SUP-ACTIONCD
+                 MOVE " "         TO SUP-MESSAGE
+                 PERFORM LOG-SUPPRESSED-POSTING
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
@@ -515,6 +678,10 @@
                IF LN-INTPDTH-DATE > BP-PAYDATE
                   MOVE "INTEREST PAID THRU DATE" TO LOG-MSG
                   MOVE 35                        TO RETURN-STATUS
+      * 090125 SJH LOG THE REJECT SEPARATELY SO THE GAP BETWEEN THE
+      * INTEREST-PAID-THRU DATE AND THE POSTING DATE CAN BE REPORTED ON
+      * ITS OWN INSTEAD OF BLENDING INTO THE GENERAL EXCEPTION LOG.
+                  PERFORM LOG-IPT-REJECT
                   PERFORM CREATE-LOG
                   GO TO END-ROUTINE.
 
@@ -532,10 +699,15 @@
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
-      * ONLY ALLOWING REGIONAL'S SP-DEFFRMLA 0,2,3,96,97,99
+      * ONLY ALLOWING REGIONAL'S WHITELISTED DEFERMENT FORMULAS -
+      * 092925 RTC MOVED THE OR-LIST (FORMERLY 0,2,3,96,97,99) INTO
+      * THE MAINTAINABLE DFFTBL TABLE KEYED BY SP-DEFFRMLA SO
+      * REGIONAL CAN ADD OR RETIRE ALLOWED FORMULAS WITHOUT A
+      * RECOMPILE.
 
            IF DF-POSTING
-              IF NOT (SP-DEFFRMLA = 0 OR 2 OR 3 OR 96 OR 97 OR 99)
+              PERFORM VALIDATE-DF-FRMLA
+              IF DF-FRMLA-OK-FG NOT = "Y"
                  MOVE "DF FRMLA INVALID FOR BATCH" TO LOG-MSG
                  MOVE 37                         TO RETURN-STATUS
                  PERFORM CREATE-LOG
@@ -559,19 +731,22 @@
                    MOVE "DEFERMENTS WILL EXCEED ORIGINAL TERM" TO
                                                       LOG-MSG
                    MOVE 39                        TO RETURN-STATUS
+                   PERFORM LOG-DEFERMENT-DENIAL
                    PERFORM CREATE-LOG
                    GO TO END-ROUTINE
                 ELSE
                 IF DEFPOL-MAXIMUM = "R"
-                   MOVE "MINIMUM MONTHS HAVE NOT ELAPSED" TO 
+                   MOVE "MINIMUM MONTHS HAVE NOT ELAPSED" TO
                                                   LOG-MSG
                    MOVE 40                    TO RETURN-STATUS
+                   PERFORM LOG-DEFERMENT-DENIAL
                    PERFORM CREATE-LOG
                    GO TO END-ROUTINE
                 ELSE
                 IF DEFPOL-MAXIMUM = "Y"
                    MOVE "DF NOT ALLOWED" TO LOG-MSG
                    MOVE 41               TO RETURN-STATUS
+                   PERFORM LOG-DEFERMENT-DENIAL
                    PERFORM CREATE-LOG
                    GO TO END-ROUTINE.
 
@@ -641,6 +816,10 @@
                  IF HOLD-BP-PAYOFF-NONCASH NOT = "Y"
                     MOVE "ALREADY ZERO BALANCE" TO LOG-MSG
                      MOVE 46                    TO RETURN-STATUS
+      * 072125 SJH CAPTURE EVERY ZERO-BALANCE REJECT BY REFERENCE CODE
+      * SO A SPIKE FROM ONE SOURCE CAN BE SPOTTED INSTEAD OF JUST
+      * REJECTING IT.
+                     PERFORM LOG-ZERO-BALANCE-REJECT
                      PERFORM CREATE-LOG
                      GO TO END-ROUTINE.
 
@@ -649,6 +828,7 @@
                  IF HOLD-LBOX-PAYOFF-NONCASH NOT = "Y"
                     MOVE "ALREADY ZERO BALANCE" TO LOG-MSG
                     MOVE 46                     TO RETURN-STATUS
+                    PERFORM LOG-ZERO-BALANCE-REJECT
                     PERFORM CREATE-LOG
                     GO TO END-ROUTINE.
 
@@ -677,6 +857,13 @@
               ADD POFF-REBATE(SUB) TO TOT-POFF-REBATES
            END-PERFORM.
 
+      * 101325 RTC INSURANCE-CLAIM PAYOFFS (POFF-LPTRCD "RB" OR "RO")
+      * GET THEIR OWN REBATE-COMPONENT BREAKOUT SO THE CARRIER
+      * SETTLEMENT CAN BE RECONCILED AGAINST THE POSTED PAYOFF LINE BY
+      * LINE.
+           IF POFF-LPTRCD = "RB" OR "RO"
+              PERFORM LOG-INS-CLAIM-PAYOFF.
+
       * DETERMINE NET PAYOFF PRINCIPAL:
            COMPUTE NET-POFF-PRIN =
               LN-CURBAL - LN-OT2BAL + LN-OTHBAL - TOT-POFF-REBATES.
@@ -815,11 +1002,7 @@
                  PERFORM CREATE-LOG
                  GO TO END-ROUTINE.
 
-           IF ( (CD-BR-ALLOT-OPTION = "Y") AND
-                (BR-BP-LC NOT = "Y"      ) )
-              OR
-              ( (CD-BR-LBOX-OPTION = "Y" ) AND
-                (BR-LBOX-LC NOT = "Y"    ) )
+           IF (CD-BR-ALLOT-OPTION = "Y") OR (CD-BR-LBOX-OPTION = "Y")
               MOVE BP-PAYDATE TO IBPC-DATE
               PERFORM IBPC-TEST
               IF (IBPC-FG = "P" OR LN-LOANTYPE = "I")
@@ -833,12 +1016,30 @@
                  MOVE CD-CODE      TO LCAP-BATCH-REFCD
                  MOVE CD-BR-LC-FG  TO LCAP-BATCH-REFCD-LC-FG
                  PERFORM LATE-CHARGE-APPLY
-                 COMPUTE TEST-AMT  = LCAP-APP + LCAP-OWE - LN-LCBAL
-                 IF TEST-AMT NOT = 0
-                    MOVE "LATE CHARGE IS REQUIRED" TO LOG-MSG
-                    MOVE 53                 TO RETURN-STATUS
-                    PERFORM CREATE-LOG
-                    GO TO END-ROUTINE.
+                 IF ( (CD-BR-ALLOT-OPTION = "Y") AND
+                      (BR-BP-LC NOT = "Y"      ) )
+                    OR
+                    ( (CD-BR-LBOX-OPTION = "Y" ) AND
+                      (BR-LBOX-LC NOT = "Y"    ) )
+                    COMPUTE TEST-AMT = LCAP-APP + LCAP-OWE - LN-LCBAL
+                    IF TEST-AMT NOT = 0
+                       MOVE "LATE CHARGE IS REQUIRED" TO LOG-MSG
+                       MOVE 53                 TO RETURN-STATUS
+                       PERFORM CREATE-LOG
+                       GO TO END-ROUTINE
+                    END-IF
+                 ELSE
+      * 061024 RTC BR-BP-LC/BR-LBOX-LC IS ON, SO THE LATE CHARGE
+      * REQUIREMENT ABOVE IS BEING WAIVED FOR THIS BRANCH.  LCAP-OWE
+      * WAS JUST COMPUTED BY LATE-CHARGE-APPLY ABOVE - RECORD WHAT
+      * WOULD HAVE APPLIED SO MANAGEMENT CAN SEE HOW MUCH LC REVENUE
+      * IS BEING WAIVED BY BRANCH.
+                    IF LCAP-OWE NOT = 0
+                       PERFORM LOG-LATE-CHARGE-WAIVER
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
 
       * TEST IF PAYMENT WILL ONLY COVER LC AND INTEREST:
 
@@ -907,6 +1108,9 @@
               COMPUTE TEST-AMT = BP-TRAMT - POFF-INTDUE - POFF-LCDUE
               IF TEST-AMT < (LN-CURBAL - TOT-POFF-REBATES)
                  IF TEST-AMT >= (LN-CURBAL - LN-OT2BAL)
+      * 101424 RTC DROP THE REJECT INTO THE Z2 MANUAL REVIEW QUEUE WITH
+      * THE NUMBERS ALREADY COMPUTED INSTEAD OF JUST REJECTING IT.
+                    PERFORM LOG-Z2-REVIEW-QUEUE
                     MOVE "REQUIRES MANUAL Z2" TO LOG-MSG
                     MOVE 57                 TO RETURN-STATUS
                     PERFORM CREATE-LOG
@@ -919,6 +1123,7 @@
            IF LN-CURBAL = 0
               MOVE "ALREADY ZERO BALANCE" TO LOG-MSG
               MOVE 46                 TO RETURN-STATUS
+              PERFORM LOG-ZERO-BALANCE-REJECT
               PERFORM CREATE-LOG
               GO TO END-ROUTINE.
 
@@ -961,6 +1166,11 @@
            MOVE "SUCCESSFUL UPDATE" TO LOG-MSG
            PERFORM CREATE-LOG.
 
+      * 041524 RTC LET DOWNSTREAM SYSTEMS (CUSTOMER TEXT/EMAIL, ETC.)
+      * KNOW A PAYMENT WAS SUCCESSFULLY POSTED WITHOUT THEM HAVING TO
+      * POLL THE LOG FILE.
+           PERFORM POST-PAYMENT-NOTIFY.
+
            PERFORM CLOSE-OP-FILE.
 
        END-ROUTINE.
