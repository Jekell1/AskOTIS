@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-LKX-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE LKX-PATH TO E-FILE.
+           OPEN EXTEND LKX-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-LKX-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE LKX-FILE
+              GO TO OPEN-LKX-FILE-EXTEND.
+           UNLOCK LKX-FILE.
+      *-----------------------------------------------------------------
