@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ARC-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE ARC-PATH TO E-FILE.
+           OPEN EXTEND ARC-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ARC-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE ARC-FILE
+              GO TO OPEN-ARC-FILE-EXTEND.
+           UNLOCK ARC-FILE.
+      *-----------------------------------------------------------------
