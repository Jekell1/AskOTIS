@@ -0,0 +1,54 @@
+      ******************************************************************
+      *
+      *    R E A S O N - T A B L E - L O O K U P
+      *
+      *=================================================================
+      * IN  : RETURN-STATUS
+      * OUT : LOG-MSG
+      * DESC: LETS THE REJECT/STATUS TEXT WRITTEN TO THE LOG BE CHANGED
+      *       WITHOUT A PROGRAM CHANGE. THE RSNCD FILE IS A ONE-LINE-
+      *       PER-CODE TABLE OF RETURN-STATUS VS. MESSAGE TEXT THAT
+      *       COLLECTIONS MANAGEMENT MAINTAINS. IF RETURN-STATUS HAS AN
+      *       ENTRY IN THE TABLE, ITS TEXT REPLACES WHATEVER THE CALLING
+      *       PARAGRAPH ALREADY MOVED TO LOG-MSG. IF THE TABLE IS
+      *       MISSING OR HAS NO ENTRY FOR THE CODE, THE CALLER'S
+      *       ORIGINAL HARD-CODED LOG-MSG IS LEFT ALONE SO THIS CANNOT
+      *       BLANK OUT AN EXISTING MESSAGE. CALLED FROM CREATE-LOG
+      *       AHEAD OF THE LOG-STATUS BUILD.
+      *
+      * REV :
+      *  030524 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       REASON-TABLE-LOOKUP SECTION.
+
+           MOVE "N" TO RSNCD-FOUND-FG.
+
+           MOVE RSNCD-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF NOT STAT-GOOD
+              GO TO REASON-TABLE-LOOKUP-EXIT.
+
+           OPEN INPUT RSNCD-FILE.
+           IF IO-FG = 9
+              GO TO REASON-TABLE-LOOKUP-EXIT.
+
+           PERFORM RTL-READ-NEXT.
+           PERFORM RTL-SCAN UNTIL RSNCD-EOF-FG = "Y"
+                                OR RSNCD-FOUND-FG = "Y".
+
+           CLOSE RSNCD-FILE.
+
+       REASON-TABLE-LOOKUP-EXIT.
+           EXIT.
+
+      ******************************************************************
+       RTL-SCAN.
+           IF RSNCD-CODE = RETURN-STATUS
+              MOVE RSNCD-TEXT  TO LOG-MSG
+              MOVE "Y"         TO RSNCD-FOUND-FG
+           ELSE
+              PERFORM RTL-READ-NEXT.
+
+       RTL-READ-NEXT.
+           READ RSNCD-FILE
+               AT END MOVE "Y" TO RSNCD-EOF-FG.
