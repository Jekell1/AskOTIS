@@ -0,0 +1,37 @@
+      ******************************************************************
+      *
+      *    L O G - R E F U N D - P L U S - P A Y
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, TRANS-DATE, RFP-TYPE, RFP-TRCD,
+      *       RFP-AMOUNT
+      * OUT : RFP-FILE
+      * DESC: RECORDS EACH REFUND LEG AND THE FINAL PAYMENT LEG POSTED
+      *       BY POST-REFUNDS-PLUS-PY AS ITS OWN DETAIL (RFP-TYPE "R" OR
+      *       "P"), SO THE REFUND PORTION OF A REFUND-PLUS-PAYMENT
+      *       TRANSACTION IS NO LONGER ONLY VISIBLE AS PART OF THE SAME
+      *       LP-REC TOTAL AS THE PAYMENT. FEEDS THE REFUND-PLUS-PAYMENT
+      *       ACTIVITY REPORT BY BRANCH AND DAY. CALLED FROM
+      *       POST-REFUNDS-PLUS-PY FOR EACH REFUND LEG AND ONCE MORE FOR
+      *       THE FINAL PAYMENT LEG.
+      *
+      * REV :
+      *  030325 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-REFUND-PLUS-PAY SECTION.
+
+           MOVE RFP-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-RFP-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-RFP-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO RFP-RUN-DATE.
+           MOVE BT-BRANCH   TO RFP-BRNO.
+           MOVE BP-LNNO     TO RFP-NUMBER.
+           PERFORM WRITE-RFP-FILE.
+           PERFORM CLOSE-RFP-FILE.
+
+       LOG-REFUND-PLUS-PAY-EXIT.
+           EXIT.
