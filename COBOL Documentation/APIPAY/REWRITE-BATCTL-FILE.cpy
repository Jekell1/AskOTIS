@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       REWRITE-BATCTL-FILE.
+           PERFORM REWRITE-IT.
+           MOVE BATCTL-PATH    TO E-FILE.
+           MOVE BATCTL-BATCHID TO E-KEYX.
+           REWRITE BATCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO REWRITE-BATCTL-FILE.
+           UNLOCK BATCTL-FILE.
+      *-----------------------------------------------------------------
