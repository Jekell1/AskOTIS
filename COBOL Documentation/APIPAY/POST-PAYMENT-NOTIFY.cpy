@@ -0,0 +1,40 @@
+      ******************************************************************
+      *
+      *    P O S T - P A Y M E N T - N O T I F Y
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-TRCD, BP-TRAMT, BP-PAYDATE
+      * OUT : PPN-FILE
+      * DESC: WRITES ONE ROW TO THE PPN WORK FILE FOR EVERY SUCCESSFULLY
+      *       POSTED TRANSACTION SO AN OUTSIDE NOTIFICATION JOB
+      *       (CUSTOMER TEXT/EMAIL CONFIRMATION) CAN PICK IT UP WITHOUT
+      *       HAVING TO PARSE THE GENERAL LOG FILE. CALLED FROM
+      *       MAIN-PROGRAM RIGHT AFTER THE "SUCCESSFUL UPDATE"
+      *       CREATE-LOG CALL, SO IT ONLY EVER SEES POSTINGS THAT MADE
+      *       IT ALL THE WAY THROUGH.
+      *
+      * REV :
+      *  041524 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       POST-PAYMENT-NOTIFY SECTION.
+
+           MOVE PPN-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-PPN-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-PPN-FILE-OUTPUT.
+
+           MOVE TRANS-DATE TO PPN-RUN-DATE.
+           PERFORM GET-TIME.
+           MOVE TIME-EDIT  TO PPN-RUN-TIME.
+           MOVE BT-BRANCH  TO PPN-BRNO.
+           MOVE BP-LNNO    TO PPN-NUMBER.
+           MOVE BP-TRCD    TO PPN-TRCD.
+           MOVE BP-TRAMT   TO PPN-TRAMT.
+           MOVE BP-PAYDATE TO PPN-PAYDATE.
+           PERFORM WRITE-PPN-FILE.
+           PERFORM CLOSE-PPN-FILE.
+
+       POST-PAYMENT-NOTIFY-EXIT.
+           EXIT.
