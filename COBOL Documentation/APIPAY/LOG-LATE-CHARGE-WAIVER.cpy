@@ -0,0 +1,36 @@
+      ******************************************************************
+      *
+      *    L O G - L A T E - C H A R G E - W A I V E R
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-PAYDATE, LCAP-OWE, CD-CODE
+      * OUT : LCW-REC WRITTEN TO LCW-PATH
+      * DESC: RECORDS A PAYOFF WHERE A REQUIRED LATE CHARGE WAS SKIPPED
+      *       BECAUSE THE BRANCH'S BR-BP-LC/BR-LBOX-LC FLAG IS TURNED
+      *       ON, SO MANAGEMENT CAN SEE HOW MUCH LC REVENUE IS BEING
+      *       WAIVED BY BRANCH INSTEAD OF IT DISAPPEARING SILENTLY.
+      *
+      * REV :
+      *  061024 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-LATE-CHARGE-WAIVER SECTION.
+
+           MOVE LCW-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-LCW-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-LCW-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO LCW-RUN-DATE.
+           MOVE BT-BRANCH   TO LCW-BRNO.
+           MOVE BP-LNNO     TO LCW-NUMBER.
+           MOVE BP-PAYDATE  TO LCW-PAYDATE.
+           MOVE CD-CODE     TO LCW-REFCD.
+           MOVE LCAP-OWE    TO LCW-OWED-AMT.
+
+           PERFORM WRITE-LCW-FILE.
+           PERFORM CLOSE-LCW-FILE.
+
+       LOG-LATE-CHARGE-WAIVER-EXIT.
+           EXIT.
