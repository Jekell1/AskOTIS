@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-FOV-FILE.
+           PERFORM WRITE-IT.
+           MOVE FOV-PATH TO E-FILE.
+           WRITE FOV-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-FOV-FILE.
+      *-----------------------------------------------------------------
