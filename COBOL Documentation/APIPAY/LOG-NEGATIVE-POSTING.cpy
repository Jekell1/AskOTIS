@@ -0,0 +1,45 @@
+      ******************************************************************
+      *
+      *    L O G - N E G A T I V E - P O S T I N G
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, WORK-USERID, BP-TRAMT, BP-REFCD,
+      *       BP-NEG-REASON
+      * OUT : NEG-FILE
+      * DESC: RECORDS BRANCH/ACCOUNT/POSTING USER/AMOUNT/REFERENCE CODE/
+      *       REASON FOR EVERY BATCH ITEM POSTED WITH A NEGATIVE
+      *       BP-TRAMT THAT CLEARS THE BP-ALLOW-NEGATIVE AND
+      *       NEGATIVE-POSTING AUTHORIZATION CHECKS, SO A STANDING
+      *       REPORT CAN SHOW ALL CREDIT ADJUSTMENTS MOVING MONEY BACK
+      *       TO THE CUSTOMER INSTEAD OF ONLY THE SINGLE Y/N FLAG THAT
+      *       ALLOWED THEM. CALLED FROM MAIN-PROGRAM RIGHT AFTER THE
+      *       NEGATIVE-POSTING AUTHORIZATION CHECK CLEARS.
+      *
+      * REV :
+      *  070725 SJH  ORIGINAL PARAGRAPH.
+      *  011226 RTC  LP-USERID IS ONLY SET BY GET-LP-FIELDS, WHICH THIS
+      *              PATH NEVER PERFORMS - USE WORK-USERID (THE POSTING
+      *              PROCESS ID SET IN INITIALIZATION) SO THE AUDIT
+      *              RECORD DOESN'T CARRY A STALE LP-USERID.
+      ******************************************************************
+       LOG-NEGATIVE-POSTING SECTION.
+
+           MOVE NEG-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-NEG-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-NEG-FILE-OUTPUT.
+
+           MOVE TRANS-DATE     TO NEG-RUN-DATE.
+           MOVE BT-BRANCH      TO NEG-BRNO.
+           MOVE BP-LNNO        TO NEG-ACCTNO.
+           MOVE WORK-USERID    TO NEG-USERID.
+           MOVE BP-TRAMT       TO NEG-AMOUNT.
+           MOVE BP-REFCD       TO NEG-REFCD.
+           MOVE BP-NEG-REASON  TO NEG-REASON.
+           PERFORM WRITE-NEG-FILE.
+           PERFORM CLOSE-NEG-FILE.
+
+       LOG-NEGATIVE-POSTING-EXIT.
+           EXIT.
