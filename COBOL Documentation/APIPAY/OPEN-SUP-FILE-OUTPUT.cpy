@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-SUP-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE SUP-PATH TO E-FILE.
+           OPEN OUTPUT SUP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-SUP-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE SUP-FILE
+              GO TO OPEN-SUP-FILE-OUTPUT.
+           UNLOCK SUP-FILE.
+      *-----------------------------------------------------------------
