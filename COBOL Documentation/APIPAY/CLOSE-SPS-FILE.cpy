@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-SPS-FILE.
+           CLOSE SPS-FILE.
+      *-----------------------------------------------------------------
