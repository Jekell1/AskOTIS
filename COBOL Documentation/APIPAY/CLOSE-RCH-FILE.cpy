@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-RCH-FILE.
+           CLOSE RCH-FILE.
+      *-----------------------------------------------------------------
