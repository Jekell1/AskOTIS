@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ZBR-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE ZBR-PATH TO E-FILE.
+           OPEN OUTPUT ZBR-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ZBR-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE ZBR-FILE
+              GO TO OPEN-ZBR-FILE-OUTPUT.
+           UNLOCK ZBR-FILE.
+      *-----------------------------------------------------------------
