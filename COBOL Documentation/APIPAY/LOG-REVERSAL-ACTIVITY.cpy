@@ -0,0 +1,35 @@
+      ******************************************************************
+      *
+      *    L O G - R E V E R S A L - A C T I V I T Y
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, LP-USERID, TRANS-DATE, BP-TRAMT
+      * OUT : RVA-FILE
+      * DESC: RECORDS BRANCH/ACCOUNT/POSTING USER/AMOUNT FOR EVERY
+      *       REVERSAL THAT CLEARS REVERSAL-LIMIT-CHECK, SO THE NIGHTLY
+      *       REVERSAL-ACTIVITY REPORT (REVACT) CAN ROLL UP REVERSAL
+      *       COUNTS BY BRANCH AND POSTING USER. CALLED FROM
+      *       REVERSAL-LIMIT-CHECK.
+      *
+      * REV :
+      *  021725 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-REVERSAL-ACTIVITY SECTION.
+
+           MOVE RVA-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-RVA-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-RVA-FILE-OUTPUT.
+
+           MOVE TRANS-DATE   TO RVA-RUN-DATE.
+           MOVE BT-BRANCH    TO RVA-BRNO.
+           MOVE BP-LNNO      TO RVA-NUMBER.
+           MOVE LP-USERID    TO RVA-USERID.
+           MOVE BP-TRAMT     TO RVA-TRAMT.
+           PERFORM WRITE-RVA-FILE.
+           PERFORM CLOSE-RVA-FILE.
+
+       LOG-REVERSAL-ACTIVITY-EXIT.
+           EXIT.
