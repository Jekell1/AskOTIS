@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-ZBR-FILE.
+           PERFORM WRITE-IT.
+           MOVE ZBR-PATH TO E-FILE.
+           WRITE ZBR-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-ZBR-FILE.
+      *-----------------------------------------------------------------
