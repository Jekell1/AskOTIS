@@ -0,0 +1,39 @@
+      ******************************************************************
+      *
+      *    L O G - S P E C I A L - S T A T U S - R E J E C T
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-TRCD, SPS-FLAG-TYPE, TRANS-DATE
+      * OUT : SPS-FILE
+      * DESC: CONSOLIDATES THE THREE SEPARATE JUDGMENT/P&L REJECTION
+      *       PATHS IN MAIN-PROGRAM (STATUSES 29, 30, 31) INTO ONE
+      *       RECORD SHOWING ACCOUNT, BRANCH, WHICH FLAG CAUSED THE
+      *       REJECT (SPS-FLAG-TYPE - "P&L", "INACTIVE P&L", OR
+      *       "JUDGMENT"), AND THE ATTEMPTED BP-TRCD, SO LEGAL/
+      *       COLLECTIONS CAN REVIEW ATTEMPTED ACTIVITY AGAINST FLAGGED
+      *       ACCOUNTS IN ONE REPORT INSTEAD OF THREE SEPARATE LOG-
+      *       MESSAGE SEARCHES. CALLED FROM MAIN-PROGRAM RIGHT BEFORE
+      *       EACH OF THE THREE REJECTS.
+      *
+      * REV :
+      *  080425 SJH  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-SPECIAL-STATUS-REJECT SECTION.
+
+           MOVE SPS-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-SPS-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-SPS-FILE-OUTPUT.
+
+           MOVE TRANS-DATE    TO SPS-RUN-DATE.
+           MOVE BT-BRANCH     TO SPS-BRNO.
+           MOVE BP-LNNO       TO SPS-ACCTNO.
+           MOVE SPS-FLAG-TYPE TO SPS-FLAG.
+           MOVE BP-TRCD       TO SPS-TRCD.
+           PERFORM WRITE-SPS-FILE.
+           PERFORM CLOSE-SPS-FILE.
+
+       LOG-SPECIAL-STATUS-REJECT-EXIT.
+           EXIT.
