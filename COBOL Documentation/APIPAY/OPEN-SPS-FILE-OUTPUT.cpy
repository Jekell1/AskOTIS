@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-SPS-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE SPS-PATH TO E-FILE.
+           OPEN OUTPUT SPS-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-SPS-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE SPS-FILE
+              GO TO OPEN-SPS-FILE-OUTPUT.
+           UNLOCK SPS-FILE.
+      *-----------------------------------------------------------------
