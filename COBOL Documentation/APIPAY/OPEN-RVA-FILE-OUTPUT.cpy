@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RVA-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE RVA-PATH TO E-FILE.
+           OPEN OUTPUT RVA-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RVA-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE RVA-FILE
+              GO TO OPEN-RVA-FILE-OUTPUT.
+           UNLOCK RVA-FILE.
+      *-----------------------------------------------------------------
