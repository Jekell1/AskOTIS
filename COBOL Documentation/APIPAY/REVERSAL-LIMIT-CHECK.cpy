@@ -0,0 +1,48 @@
+      ******************************************************************
+      *
+      *    R E V E R S A L - L I M I T - C H E C K
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, TRANS-DATE, CD-BR-MAXREV
+      * OUT : REVCTL-REC, VALID-REVERSAL-FG
+      * DESC: READS (CREATING IF FIRST SEEN TODAY) THE DAILY REVERSAL
+      *       COUNT RECORD FOR THIS BRANCH/ACCOUNT AND BUMPS IT. WHEN
+      *       CD-BR-MAXREV IS SET (NOT ZERO) AND THE DAY'S COUNT WOULD
+      *       EXCEED IT, THE REVERSAL IS REJECTED THE SAME WAY
+      *       VALIDATE-REVERSAL REJECTS AN UNMATCHED REVERSAL. A
+      *       REVERSAL THAT CLEARS THE LIMIT IS LOGGED TO THE
+      *       REVERSAL-ACTIVITY FILE FOR THE BY-BRANCH/BY-USER REPORT.
+      *       CALLED FROM MAIN-PROGRAM RIGHT AFTER VALIDATE-REVERSAL
+      *       ACCEPTS A REVERSAL.
+      *
+      * REV :
+      *  021725 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       REVERSAL-LIMIT-CHECK SECTION.
+
+           MOVE BT-BRANCH   TO REVCTL-BRNO.
+           MOVE BP-LNNO     TO REVCTL-ACCTNO.
+           MOVE TRANS-DATE  TO REVCTL-RUN-DATE.
+           PERFORM READ-REVCTL-FILE.
+           IF IO-FG NOT = 0
+              MOVE BT-BRANCH   TO REVCTL-BRNO
+              MOVE BP-LNNO     TO REVCTL-ACCTNO
+              MOVE TRANS-DATE  TO REVCTL-RUN-DATE
+              MOVE 0           TO REVCTL-REV-CNT
+              PERFORM WRITE-REVCTL-FILE
+           END-IF.
+
+           ADD 1 TO REVCTL-REV-CNT.
+
+           IF CD-BR-MAXREV NOT = 0 AND REVCTL-REV-CNT > CD-BR-MAXREV
+              MOVE "N" TO VALID-REVERSAL-FG
+              MOVE 77  TO RETURN-STATUS
+              MOVE "REVERSAL LIMIT EXCEEDED FOR DAY" TO LOG-MSG
+              PERFORM CREATE-LOG
+           ELSE
+              PERFORM REWRITE-REVCTL-FILE
+              PERFORM LOG-REVERSAL-ACTIVITY
+           END-IF.
+
+       REVERSAL-LIMIT-CHECK-EXIT.
+           EXIT.
