@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-PPN-FILE.
+           CLOSE PPN-FILE.
+      *-----------------------------------------------------------------
