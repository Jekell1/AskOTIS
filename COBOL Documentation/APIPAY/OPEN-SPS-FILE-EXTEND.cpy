@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-SPS-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE SPS-PATH TO E-FILE.
+           OPEN EXTEND SPS-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-SPS-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE SPS-FILE
+              GO TO OPEN-SPS-FILE-EXTEND.
+           UNLOCK SPS-FILE.
+      *-----------------------------------------------------------------
