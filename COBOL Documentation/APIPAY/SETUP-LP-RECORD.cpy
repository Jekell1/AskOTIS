@@ -20,6 +20,15 @@
            ELSE
               MOVE 0              TO LP-REPAY-TRANS-ID.
 
+      * 093024 RTC CARRY THE DOCUMENTED ODD-PAYMENT OVERRIDE REASON (IF
+      * ANY) ONTO LP-REC SO AN IRREGULAR AMOUNT POSTED UNDER
+      * CD-BR-ODDPAY-OVERRIDE IS TRACEABLE WITHOUT HAVING TO GO BACK TO
+      * THE BATCH FILE.
+           IF HOLD-ODDPAY-OVERRIDE-FG = "Y"
+              MOVE HOLD-ODDPAY-REASON TO LP-ODDPAY-REASON
+           ELSE
+              MOVE SPACES             TO LP-ODDPAY-REASON.
+
            PERFORM CLEAR-LXG-FILE.
 
            MOVE LP-BRNO   TO LXG-BRNO.
