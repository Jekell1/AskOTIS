@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-PPN-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE PPN-PATH TO E-FILE.
+           OPEN EXTEND PPN-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-PPN-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE PPN-FILE
+              GO TO OPEN-PPN-FILE-EXTEND.
+           UNLOCK PPN-FILE.
+      *-----------------------------------------------------------------
