@@ -0,0 +1,51 @@
+      ******************************************************************
+      *
+      *    L O G - R A T E - C H A N G E - H I S T O R Y
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, RTCTL-PRIOR-RATE, LN-REDURATE,
+      *       LN-REDUDATE
+      * OUT : RCH-FILE
+      * DESC: RECORDS THE PRIOR RATE, THE NEW (REDUCED) RATE, AND THE
+      *       EFFECTIVE BREAK DATE THE FIRST TIME A LOAN IS SEEN ON ITS
+      *       REDUCED RATE AND AGAIN ONLY IF THAT RATE ITSELF LATER
+      *       CHANGES (PER THE RTCTL CONTROL RECORD LPRATE-COMPARE-RATES
+      *       CHECKS BEFORE CALLING THIS), SO THE CHANGE IS TRACEABLE
+      *       WITHOUT HAVING TO RE-DERIVE IT FROM LN-REC, AND WITHOUT A
+      *       ROW BEING WRITTEN FOR EVERY ORDINARY PAYMENT IN BETWEEN.
+      *       ALSO FEEDS THE NIGHTLY APR RECOMPUTE JOB (APRCHK) THAT
+      *       CHECKS THE DISCLOSED APR AGAINST THE NEW RATE. CALLED FROM
+      *       LPRATE-COMPARE-RATES WHEN THE RATE CHANGES.
+      *       RTCTL-PRIOR-RATE IS SET BY THE CALLER BEFORE THIS IS
+      *       PERFORMED - LN-SMPRATE FOR THE FIRST BREAK, THE RTCTL
+      *       RECORD'S PRIOR RTCTL-LAST-RATE (CAPTURED BEFORE IT IS
+      *       OVERWRITTEN) FOR EVERY BREAK AFTER THAT.
+      *
+      * REV :
+      *  122324 RTC  ORIGINAL PARAGRAPH.
+      *  122324 RTC  GATED ON RTCTL RATE COMPARISON, NOT EVERY IBPC-STAT
+      *              = "R" PAYMENT.
+      *  020926 RTC  LOG RTCTL-PRIOR-RATE (SET BY THE CALLER) INSTEAD OF
+      *              ALWAYS LOGGING LN-SMPRATE, WHICH IS ONLY CORRECT
+      *              FOR THE VERY FIRST RATE BREAK.
+      ******************************************************************
+       LOG-RATE-CHANGE-HISTORY SECTION.
+
+           MOVE RCH-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-RCH-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-RCH-FILE-OUTPUT.
+
+           MOVE TRANS-DATE   TO RCH-RUN-DATE.
+           MOVE BT-BRANCH    TO RCH-BRNO.
+           MOVE BP-LNNO      TO RCH-NUMBER.
+           MOVE RTCTL-PRIOR-RATE TO RCH-PRIOR-RATE.
+           MOVE LN-REDURATE  TO RCH-NEW-RATE.
+           MOVE LN-REDUDATE  TO RCH-BREAK-DATE.
+           PERFORM WRITE-RCH-FILE.
+           PERFORM CLOSE-RCH-FILE.
+
+       LOG-RATE-CHANGE-HISTORY-EXIT.
+           EXIT.
