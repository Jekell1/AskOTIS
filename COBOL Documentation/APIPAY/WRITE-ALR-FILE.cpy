@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-ALR-FILE.
+           PERFORM WRITE-IT.
+           MOVE ALR-PATH TO E-FILE.
+           WRITE ALR-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-ALR-FILE.
+      *-----------------------------------------------------------------
