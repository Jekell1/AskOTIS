@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-ARC-FILE.
+           CLOSE ARC-FILE.
+      *-----------------------------------------------------------------
