@@ -0,0 +1,48 @@
+      ******************************************************************
+      *
+      *    V A L I D A T E - D F - F R M L A
+      *
+      *=================================================================
+      * IN  : SP-DEFFRMLA
+      * OUT : DF-FRMLA-OK-FG
+      * DESC: FORMERLY AN INLINE OR-LIST (SP-DEFFRMLA = 0, 2, 3, 96, 97,
+      *       OR 99) HARD-CODED IN MAIN-PROGRAM. REGIONAL ADDS AND
+      *       RETIRES ALLOWED DEFERMENT FORMULAS MORE OFTEN THAN THIS
+      *       PROGRAM GETS RECOMPILED, SO THE WHITELIST NOW LIVES IN A
+      *       KEYED DFFTBL RECORD (ONE ROW PER SP-DEFFRMLA VALUE,
+      *       FLAGGED DFFTBL-VALID-FG = "Y" WHEN BATCH POSTING AGAINST
+      *       THAT FORMULA IS ALLOWED) THAT CAN BE MAINTAINED WITHOUT
+      *       TOUCHING THIS PROGRAM. IF DFFTBL HAS A ROW FOR
+      *       SP-DEFFRMLA, THAT ROW'S DFFTBL-VALID-FG GOVERNS. IF THE
+      *       TABLE IS MISSING OR HAS NO ROW FOR THIS FORMULA CODE, THIS
+      *       FALLS BACK TO THE ORIGINAL HARD-CODED OR-LIST (SAME
+      *       FALLBACK CONVENTION AS REASON-TABLE-LOOKUP USES FOR RSNCD)
+      *       SO THIS PROGRAM CANNOT START REJECTING FORMULAS
+      *       0/2/3/96/97/99 THE MOMENT THIS CHANGE GOES LIVE, BEFORE
+      *       DFFTBL IS ACTUALLY POPULATED.
+      *
+      * REV :
+      *  092925 RTC  ORIGINAL PARAGRAPH - REPLACES INLINE OR-LIST.
+      *  020926 RTC  FALL BACK TO THE ORIGINAL OR-LIST WHEN DFFTBL IS
+      *              MISSING OR HAS NO ROW FOR SP-DEFFRMLA, INSTEAD OF
+      *              REJECTING EVERY FORMULA UNTIL THE TABLE IS SEEDED.
+      ******************************************************************
+       VALIDATE-DF-FRMLA SECTION.
+
+           MOVE "N"           TO DF-FRMLA-OK-FG.
+           MOVE SP-DEFFRMLA    TO DFFTBL-FRMLA.
+           PERFORM READ-DFFTBL-FILE.
+           IF IO-FG = 0
+              IF DFFTBL-VALID-FG = "Y"
+                 MOVE "Y" TO DF-FRMLA-OK-FG
+              END-IF
+           ELSE
+              IF SP-DEFFRMLA = 0  OR SP-DEFFRMLA = 2  OR SP-DEFFRMLA = 3
+                                  OR SP-DEFFRMLA = 96 OR SP-DEFFRMLA = 97
+                                  OR SP-DEFFRMLA = 99
+                 MOVE "Y" TO DF-FRMLA-OK-FG
+              END-IF
+           END-IF.
+
+       VALIDATE-DF-FRMLA-EXIT.
+           EXIT.
