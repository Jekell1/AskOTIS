@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-RFP-FILE.
+           PERFORM WRITE-IT.
+           MOVE RFP-PATH TO E-FILE.
+           WRITE RFP-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-RFP-FILE.
+      *-----------------------------------------------------------------
