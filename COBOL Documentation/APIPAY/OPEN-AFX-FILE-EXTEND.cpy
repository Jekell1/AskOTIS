@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-AFX-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE AFX-PATH TO E-FILE.
+           OPEN EXTEND AFX-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-AFX-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE AFX-FILE
+              GO TO OPEN-AFX-FILE-EXTEND.
+           UNLOCK AFX-FILE.
+      *-----------------------------------------------------------------
