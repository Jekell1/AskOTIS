@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+       OPEN-REVCTL-FILE.
+           PERFORM OPEN-IT.
+           MOVE REVCTL-PATH TO E-FILE.
+           OPEN I-O REVCTL-FILE.
+           IF ( IO-FG = 9 )
+              OPEN OUTPUT REVCTL-FILE
+              CLOSE REVCTL-FILE
+              GO TO OPEN-REVCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-REVCTL-FILE.
+           IF ( IO-FG = 7 )
+              CLOSE REVCTL-FILE
+              GO TO OPEN-REVCTL-FILE.
+           UNLOCK REVCTL-FILE.
+      *-----------------------------------------------------------------
