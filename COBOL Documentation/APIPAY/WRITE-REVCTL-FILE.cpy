@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       WRITE-REVCTL-FILE.
+           PERFORM WRITE-IT.
+           MOVE REVCTL-PATH TO E-FILE.
+           MOVE REVCTL-KEY  TO E-KEYX.
+           WRITE REVCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-REVCTL-FILE.
+           UNLOCK REVCTL-FILE.
+      *-----------------------------------------------------------------
