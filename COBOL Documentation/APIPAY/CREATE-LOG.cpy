@@ -8,6 +8,11 @@
            ELSE
               PERFORM OPEN-LOG-FILE-OUTPUT.
 
+      * 030524 RTC ALLOW THE REJECT/STATUS TEXT TO BE TABLE-DRIVEN
+      * INSTEAD OF HARD-CODED IN EVERY PARAGRAPH THAT REJECTS A
+      * TRANSACTION.
+           PERFORM REASON-TABLE-LOOKUP.
+
            IF RETURN-STATUS = 99
               MOVE SPACES     TO LOG-STATUS
            ELSE
@@ -22,7 +27,41 @@
            MOVE TIME-EDIT     TO LOG-TIME.
            MOVE BT-BRANCH     TO LOG-BRNO.
            MOVE BP-LNNO       TO LOG-NUMBER.
+           MOVE LOG-BACKDATE-OVERRIDE-FG TO LOG-BACKDATE-OVERRIDE.
+      * 031824 RTC CARRY THE TRCD/REFCD/AMOUNT ON EVERY LOG-REC SO THE
+      * END-OF-BATCH EXCEPTION SUMMARY CAN BREAK REJECTS OUT BY REASON
+      * AND DOLLAR AMOUNT WITHOUT RE-READING THE ORIGINAL BT-FILE.
+           MOVE BP-TRCD       TO LOG-TRCD.
+           MOVE BP-REFCD      TO LOG-REFCD.
+           MOVE BP-TRAMT      TO LOG-TRAMT.
+      * 090224 RTC CARRY THE BRANCH'S ASSIGNED MACHINE ON EVERY LOG-REC
+      * SO A "BRANCH BELONGS ON ..." REJECT CAN BE TRACED BACK TO WHICH
+      * SERVER IT SHOULD HAVE RUN ON WITHOUT HAVING TO PARSE LOG-MSG
+      * TEXT.
+           MOVE BR-MACHINE    TO LOG-MACHINE.
            PERFORM WRITE-LOG-FILE.
            PERFORM CLOSE-LOG-FILE.
 
+      * 021924 RTC KEEP THE BATCH-RUN CONTROL RECORD CURRENT SO A
+      * RESTARTED batpay.sh RUN KNOWS HOW FAR THE PRIOR ATTEMPT GOT.
+           IF RETURN-STATUS = 0
+              ADD 1 TO BATCTL-POSTED-CNT
+           ELSE
+              ADD 1 TO BATCTL-REJECTED-CNT
+           END-IF
+           MOVE BP-LNNO TO BATCTL-LAST-ACCTNO
+           PERFORM REWRITE-BATCTL-FILE.
+
+      * 021924 RTC RECORD THIS ACCOUNT AS LOGGED FOR THIS BATCH SO
+      * BATCH-CTL-CHECK CAN SKIP IT ON A RESUBMISSION WITHOUT ASSUMING
+      * BT-REC ARRIVED IN ASCENDING ACCOUNT-NUMBER ORDER.
+           MOVE BT-BATCHID TO BPACTL-BATCHID.
+           MOVE BP-LNNO    TO BPACTL-ACCTNO.
+           PERFORM READ-BPACTL-FILE.
+           IF IO-FG NOT = 0
+              MOVE BT-BATCHID TO BPACTL-BATCHID
+              MOVE BP-LNNO    TO BPACTL-ACCTNO
+              PERFORM WRITE-BPACTL-FILE
+           END-IF.
+
       ******************************************************************
