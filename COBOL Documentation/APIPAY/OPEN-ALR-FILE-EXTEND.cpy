@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ALR-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE ALR-PATH TO E-FILE.
+           OPEN EXTEND ALR-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ALR-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE ALR-FILE
+              GO TO OPEN-ALR-FILE-EXTEND.
+           UNLOCK ALR-FILE.
+      *-----------------------------------------------------------------
