@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       REWRITE-REVCTL-FILE.
+           PERFORM REWRITE-IT.
+           MOVE REVCTL-PATH TO E-FILE.
+           MOVE REVCTL-KEY  TO E-KEYX.
+           REWRITE REVCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO REWRITE-REVCTL-FILE.
+           UNLOCK REVCTL-FILE.
+      *-----------------------------------------------------------------
