@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-QT-FILE.
+           PERFORM WRITE-IT.
+           MOVE QT-PATH TO E-FILE.
+           WRITE QT-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-QT-FILE.
+      *-----------------------------------------------------------------
