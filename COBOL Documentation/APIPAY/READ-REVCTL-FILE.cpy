@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * REVCTL-KEY IS THE COMBINED REVCTL-BRNO/REVCTL-ACCTNO/
+      * REVCTL-RUN-DATE KEY, THE SAME REDEFINED-KEY CONVENTION AS
+      * WK-KEY/CD1-KEY.
+       READ-REVCTL-FILE.
+           PERFORM OPEN-REVCTL-FILE.
+           PERFORM READ-IT.
+           MOVE REVCTL-PATH TO E-FILE.
+           MOVE REVCTL-KEY  TO E-KEYX.
+           READ REVCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO READ-REVCTL-FILE.
+      *-----------------------------------------------------------------
