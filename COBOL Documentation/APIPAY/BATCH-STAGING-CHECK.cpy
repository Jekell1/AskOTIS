@@ -0,0 +1,43 @@
+      ******************************************************************
+      *
+      *    B A T C H - S T A G I N G - C H E C K
+      *
+      *=================================================================
+      * IN  : BT-BATCHID, BT-FILENAME, BT-SUBCNT, BT-SUBUSER, BT-SUBSYS
+      * OUT : BSG-FILE
+      * DESC: batpay.sh CALLS MAIN-PROGRAM ONCE PER RECORD - THERE HAS
+      *       NEVER BEEN A SINGLE RECORD THAT DESCRIBES THE BATCH AS A
+      *       WHOLE. THE FIRST TIME A BT-BATCHID IS SEEN (CALLED FROM
+      *       BATCH-CTL-CHECK RIGHT AFTER THE BATCTL RECORD IS CREATED,
+      *       BEFORE ANY BT-REC IS ACTUALLY PROCESSED) THIS PARAGRAPH
+      *       WRITES ONE BSG STAGING RECORD CAPTURING THE SUBMITTED FILE
+      *       NAME, THE SUBMITTED RECORD COUNT, THE SUBMITTING USER/
+      *       SYSTEM, AND A TIMESTAMP, SO A BATCH CAN BE IDENTIFIED AND
+      *       AUDITED AS ONE SUBMISSION INSTEAD OF ONLY AS A SERIES OF
+      *       INDIVIDUAL POSTINGS.
+      *
+      * REV :
+      *  111025 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       BATCH-STAGING-CHECK SECTION.
+
+           MOVE BSG-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-BSG-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-BSG-FILE-OUTPUT.
+
+           MOVE BT-BATCHID     TO BSG-BATCHID.
+           MOVE BT-FILENAME    TO BSG-FILENAME.
+           MOVE BT-SUBCNT      TO BSG-SUBMIT-CNT.
+           MOVE BT-SUBUSER     TO BSG-SUBUSER.
+           MOVE BT-SUBSYS      TO BSG-SUBSYS.
+           MOVE TRANS-DATE     TO BSG-RUN-DATE.
+           PERFORM GET-TIME.
+           MOVE TIME-EDIT      TO BSG-RUN-TIME.
+           PERFORM WRITE-BSG-FILE.
+           PERFORM CLOSE-BSG-FILE.
+
+       BATCH-STAGING-CHECK-EXIT.
+           EXIT.
