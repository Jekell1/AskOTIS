@@ -0,0 +1,40 @@
+      ******************************************************************
+      *
+      *    L O G - L O C K - C O N T E N T I O N
+      *
+      *=================================================================
+      * IN  : OPEN-PATH, BT-BRANCH, BT-BATCHID, TRANS-DATE
+      * OUT : LKX-FILE
+      * DESC: RECORDS A TIMESTAMP, THE RESOURCE PATH (OPEN-PATH - THE
+      *       DAY LOCK ACCESS-CALL JUST FAILED TO OPEN), AND THE BATCH
+      *       THAT HIT THE CONFLICT, EVERY TIME A LOCK ACQUISITION FAILS
+      *       IN MAIN-PROGRAM. ROLLS INTO THE WORK-FILE LOCK CONTENTION
+      *       REPORT SO TWO BATCH JOBS (OR A BATCH JOB AND AN
+      *       INTERACTIVE SESSION) COLLIDING ON THE SAME OPEN-PATH/DAY
+      *       LOCK CAN BE SPOTTED WITHOUT GUESSING AFTER THE FACT.
+      *       CALLED FROM MAIN-PROGRAM RIGHT BEFORE THE "COULD NOT OPEN
+      *       DAY" REJECT.
+      *
+      * REV :
+      *  033125 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-LOCK-CONTENTION SECTION.
+
+           MOVE LKX-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-LKX-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-LKX-FILE-OUTPUT.
+
+           MOVE TRANS-DATE  TO LKX-RUN-DATE.
+           PERFORM GET-TIME.
+           MOVE TIME-EDIT   TO LKX-RUN-TIME.
+           MOVE BT-BRANCH   TO LKX-BRNO.
+           MOVE BT-BATCHID  TO LKX-BATCHID.
+           MOVE OPEN-PATH   TO LKX-RESOURCE.
+           PERFORM WRITE-LKX-FILE.
+           PERFORM CLOSE-LKX-FILE.
+
+       LOG-LOCK-CONTENTION-EXIT.
+           EXIT.
