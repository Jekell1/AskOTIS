@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-PPN-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE PPN-PATH TO E-FILE.
+           OPEN OUTPUT PPN-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-PPN-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE PPN-FILE
+              GO TO OPEN-PPN-FILE-OUTPUT.
+           UNLOCK PPN-FILE.
+      *-----------------------------------------------------------------
