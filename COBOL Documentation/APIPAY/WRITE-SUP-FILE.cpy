@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-SUP-FILE.
+           PERFORM WRITE-IT.
+           MOVE SUP-PATH TO E-FILE.
+           WRITE SUP-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-SUP-FILE.
+      *-----------------------------------------------------------------
