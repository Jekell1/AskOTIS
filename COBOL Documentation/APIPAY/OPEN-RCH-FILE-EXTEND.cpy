@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RCH-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE RCH-PATH TO E-FILE.
+           OPEN EXTEND RCH-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RCH-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE RCH-FILE
+              GO TO OPEN-RCH-FILE-EXTEND.
+           UNLOCK RCH-FILE.
+      *-----------------------------------------------------------------
