@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+       OPEN-RTCTL-FILE.
+           PERFORM OPEN-IT.
+           MOVE RTCTL-PATH TO E-FILE.
+           OPEN I-O RTCTL-FILE.
+           IF ( IO-FG = 9 )
+              OPEN OUTPUT RTCTL-FILE
+              CLOSE RTCTL-FILE
+              GO TO OPEN-RTCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RTCTL-FILE.
+           IF ( IO-FG = 7 )
+              CLOSE RTCTL-FILE
+              GO TO OPEN-RTCTL-FILE.
+           UNLOCK RTCTL-FILE.
+      *-----------------------------------------------------------------
