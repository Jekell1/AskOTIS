@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-QT-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE QT-PATH TO E-FILE.
+           OPEN OUTPUT QT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-QT-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE QT-FILE
+              GO TO OPEN-QT-FILE-OUTPUT.
+           UNLOCK QT-FILE.
+      *-----------------------------------------------------------------
