@@ -0,0 +1,38 @@
+      ******************************************************************
+      *
+      *    L O G - D E F E R M E N T - D E N I A L
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, BP-TRCD, DEFPOL-MAXIMUM,
+      *       BR-MIN-MONTHS-DEF
+      * OUT : DFD-REC WRITTEN TO DFD-PATH
+      * DESC: RECORDS A BATCH DF/D2-D9 DEFERMENT THAT VALIDATE-DF-POLICY
+      *       BLOCKED, WITH WHICH DEFPOL-MAXIMUM REASON FIRED AND WHAT
+      *       BR-MIN-MONTHS-DEF WAS AT THE TIME, SO COLLECTIONS
+      *       MANAGEMENT CAN SEE, OVER A WEEK, WHO IS ATTEMPTING TO
+      *       OVER-DEFER ACCOUNTS THAT ARE ALREADY MAXED OUT.
+      *
+      * REV :
+      *  052824 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-DEFERMENT-DENIAL SECTION.
+
+           MOVE DFD-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-DFD-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-DFD-FILE-OUTPUT.
+
+           MOVE TRANS-DATE       TO DFD-RUN-DATE.
+           MOVE BT-BRANCH        TO DFD-BRNO.
+           MOVE BP-LNNO          TO DFD-NUMBER.
+           MOVE BP-TRCD          TO DFD-TRCD.
+           MOVE DEFPOL-MAXIMUM   TO DFD-REASON.
+           MOVE BR-MIN-MONTHS-DEF TO DFD-MIN-MONTHS-DEF.
+
+           PERFORM WRITE-DFD-FILE.
+           PERFORM CLOSE-DFD-FILE.
+
+       LOG-DEFERMENT-DENIAL-EXIT.
+           EXIT.
