@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-ARC-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE ARC-PATH TO E-FILE.
+           OPEN OUTPUT ARC-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-ARC-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE ARC-FILE
+              GO TO OPEN-ARC-FILE-OUTPUT.
+           UNLOCK ARC-FILE.
+      *-----------------------------------------------------------------
