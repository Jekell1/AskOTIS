@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-FOV-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE FOV-PATH TO E-FILE.
+           OPEN OUTPUT FOV-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-FOV-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE FOV-FILE
+              GO TO OPEN-FOV-FILE-OUTPUT.
+           UNLOCK FOV-FILE.
+      *-----------------------------------------------------------------
