@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-BKT-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE BKT-PATH TO E-FILE.
+           OPEN OUTPUT BKT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BKT-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE BKT-FILE
+              GO TO OPEN-BKT-FILE-OUTPUT.
+           UNLOCK BKT-FILE.
+      *-----------------------------------------------------------------
