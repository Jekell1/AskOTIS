@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       READ-DLKCTL-FILE.
+           PERFORM OPEN-DLKCTL-FILE.
+           PERFORM READ-IT.
+           MOVE DLKCTL-PATH     TO E-FILE.
+           MOVE DLKCTL-RESOURCE TO E-KEYX.
+           READ DLKCTL-FILE.
+           IF ( IO-FG = 8 )
+              GO TO READ-DLKCTL-FILE.
+      *-----------------------------------------------------------------
