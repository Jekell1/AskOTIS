@@ -13,6 +13,37 @@
               PERFORM LPRATE-JUDGEMENT
            ELSE
            IF IBPC-STAT = "R"
+      * 122324 RTC IBPC-STAT = "R" IS THE LOAN'S CURRENT STATUS,
+      * RECOMPUTED ON EVERY TRANSACTION (SEE IBPC-TEST) - NOT A ONE-TIME
+      * TRANSITION - SO LOGGING HISTORY HERE UNCONDITIONALLY WOULD WRITE
+      * A ROW ON EVERY PAYMENT FOR THE REST OF THE LOAN'S LIFE. A KEYED
+      * RTCTL RECORD (THE SAME CONTROL-RECORD IDIOM AS REVCTL/DLKCTL)
+      * REMEMBERS THE LAST RATE ACTUALLY LOGGED FOR THIS LOAN SO HISTORY
+      * IS WRITTEN ONLY THE FIRST TIME THE LOAN IS SEEN ON A REDUCED
+      * RATE AND AGAIN IF THAT RATE ITSELF LATER CHANGES.
+              MOVE BT-BRANCH  TO RTCTL-BRNO
+              MOVE BP-LNNO    TO RTCTL-ACCTNO
+              PERFORM READ-RTCTL-FILE
+              IF IO-FG NOT = 0
+                 MOVE BT-BRANCH   TO RTCTL-BRNO
+                 MOVE BP-LNNO     TO RTCTL-ACCTNO
+                 MOVE LN-SMPRATE  TO RTCTL-PRIOR-RATE
+                 MOVE LN-REDURATE TO RTCTL-LAST-RATE
+                 PERFORM WRITE-RTCTL-FILE
+                 PERFORM LOG-RATE-CHANGE-HISTORY
+              ELSE
+                 IF RTCTL-LAST-RATE NOT = LN-REDURATE
+      * 020926 RTC RTCTL-LAST-RATE HOLDS THE LOAN'S TRUE PRIOR RATE AT
+      * THIS POINT - CAPTURE IT INTO RTCTL-PRIOR-RATE FOR
+      * LOG-RATE-CHANGE-HISTORY BEFORE IT IS OVERWRITTEN BELOW WITH THE
+      * NEW RATE. LN-SMPRATE IS ONLY CORRECT FOR THE VERY FIRST BREAK,
+      * LOGGED IN THE BRANCH ABOVE.
+                    MOVE RTCTL-LAST-RATE TO RTCTL-PRIOR-RATE
+                    MOVE LN-REDURATE TO RTCTL-LAST-RATE
+                    PERFORM REWRITE-RTCTL-FILE
+                    PERFORM LOG-RATE-CHANGE-HISTORY
+                 END-IF
+              END-IF
               MOVE LN-REDURATE TO INDU-RATE.
 
       ************************************************
