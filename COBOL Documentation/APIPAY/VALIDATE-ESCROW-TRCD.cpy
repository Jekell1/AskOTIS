@@ -0,0 +1,34 @@
+      ******************************************************************
+      *
+      *    V A L I D A T E - E S C R O W - T R C D
+      *
+      *=================================================================
+      * IN  : BP-TRCD
+      * OUT : ESC-TRCD-OK-FG
+      * DESC: FORMERLY MAIN-PROGRAM REFUSED ANY BATCH TRANSACTION
+      *       AGAINST AN ESCROW-BEARING ACCOUNT (LN-ESCROW-FG = "Y")
+      *       OUTRIGHT. TRANSACTION CODES THAT DON'T AFFECT ESCROW (E.G.
+      *       A LATE CHARGE WAIVER OR A NON-ESCROW FEE) SHOULDN'T HAVE
+      *       TO WAIT FOR A MANUAL POSTING JUST BECAUSE THE ACCOUNT
+      *       HAPPENS TO CARRY ESCROW. THE ESCROW-SAFE TRANSACTION CODES
+      *       NOW LIVE IN A KEYED ESCTBL RECORD (ONE ROW PER BP-TRCD,
+      *       FLAGGED ESCTBL-SAFE-FG = "Y" WHEN THAT CODE IS ALLOWED TO
+      *       POST AGAINST AN ESCROW ACCOUNT) SO THE SAFE LIST CAN BE
+      *       MAINTAINED WITHOUT A RECOMPILE. A TRANSACTION CODE WITH NO
+      *       ESCTBL ROW AT ALL IS TREATED AS NOT SAFE, THE SAME AS THE
+      *       OLD OUTRIGHT REFUSAL.
+      *
+      * REV :
+      *  102725 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       VALIDATE-ESCROW-TRCD SECTION.
+
+           MOVE "N"        TO ESC-TRCD-OK-FG.
+           MOVE BP-TRCD    TO ESCTBL-TRCD.
+           PERFORM READ-ESCTBL-FILE.
+           IF IO-FG = 0
+              IF ESCTBL-SAFE-FG = "Y"
+                 MOVE "Y" TO ESC-TRCD-OK-FG.
+
+       VALIDATE-ESCROW-TRCD-EXIT.
+           EXIT.
