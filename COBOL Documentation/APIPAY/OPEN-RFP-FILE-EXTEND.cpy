@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-RFP-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE RFP-PATH TO E-FILE.
+           OPEN EXTEND RFP-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-RFP-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE RFP-FILE
+              GO TO OPEN-RFP-FILE-EXTEND.
+           UNLOCK RFP-FILE.
+      *-----------------------------------------------------------------
