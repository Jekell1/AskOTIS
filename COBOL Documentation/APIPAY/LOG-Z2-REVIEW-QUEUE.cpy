@@ -0,0 +1,36 @@
+      ******************************************************************
+      *
+      *    L O G - Z 2 - R E V I E W - Q U E U E
+      *
+      *=================================================================
+      * IN  : BT-BRANCH, BP-LNNO, TEST-AMT, LN-CURBAL, LN-OT2BAL
+      * OUT : Z2Q-FILE
+      * DESC: DROPS EVERY "REQUIRES MANUAL Z2" REJECT (RETURN-STATUS 57)
+      *       INTO A MANUAL-REVIEW QUEUE KEYED BY BRANCH/ACCOUNT WITH
+      *       THE NUMBERS ALREADY COMPUTED, SO WHOEVER KEYS THE POST-Z2
+      *       ENTRY DOESN'T HAVE TO RE-DERIVE TEST-AMT FROM THE LOAN
+      *       SCREEN. CALLED FROM MAIN-PROGRAM RIGHT BEFORE THE REJECT.
+      *
+      * REV :
+      *  101424 RTC  ORIGINAL PARAGRAPH.
+      ******************************************************************
+       LOG-Z2-REVIEW-QUEUE SECTION.
+
+           MOVE Z2Q-PATH TO ACCESS-BUF.
+           PERFORM ACCESS-CALL.
+           IF STAT-GOOD
+              PERFORM OPEN-Z2Q-FILE-EXTEND
+           ELSE
+              PERFORM OPEN-Z2Q-FILE-OUTPUT.
+
+           MOVE TRANS-DATE TO Z2Q-RUN-DATE.
+           MOVE BT-BRANCH   TO Z2Q-BRNO.
+           MOVE BP-LNNO     TO Z2Q-NUMBER.
+           MOVE TEST-AMT    TO Z2Q-TEST-AMT.
+           MOVE LN-CURBAL   TO Z2Q-CURBAL.
+           MOVE LN-OT2BAL   TO Z2Q-OT2BAL.
+           PERFORM WRITE-Z2Q-FILE.
+           PERFORM CLOSE-Z2Q-FILE.
+
+       LOG-Z2-REVIEW-QUEUE-EXIT.
+           EXIT.
