@@ -0,0 +1,66 @@
+      ******************************************************************
+      *
+      *    B A T C H - C T L - C H E C K
+      *
+      *=================================================================
+      * IN  : BT-BATCHID, BT-RESUME-FG, BP-LNNO
+      * OUT : BATCTL-REC, BPACTL-REC, SKIP-ACCOUNT-FG
+      * DESC: READS (CREATING IF FIRST SEEN) THE BATCH-RUN CONTROL
+      *       RECORD FOR BT-BATCHID - SUBMIT COUNT, POSTED COUNT,
+      *       REJECTED COUNT, AND THE LAST BT-ACCTNO PROCESSED
+      *       (INFORMATIONAL ONLY). WHEN BT-RESUME-FG = "Y" (batpay.sh
+      *       IS RESUBMITTING A FILE THAT DIED PARTWAY THROUGH) THE
+      *       ACCOUNT IS LOOKED UP IN THE KEYED BPACTL FILE - ONE ROW
+      *       PER BT-BATCHID/BP-LNNO PAIR CREATE-LOG ALREADY WROTE ON
+      *       THE PRIOR ATTEMPT - AND SKIPPED IF FOUND, SO IT ISN'T
+      *       POSTED TWICE. A SINGLE "LAST ACCOUNT" WATERMARK ISN'T USED
+      *       FOR THIS TEST BECAUSE batpay.sh DOES NOT GUARANTEE BT-REC
+      *       ARRIVES IN ASCENDING ACCOUNT-NUMBER ORDER - A WATERMARK
+      *       WOULD EITHER PERMANENTLY DROP AN ACCOUNT NUMBERED BELOW IT
+      *       THAT WAS NEVER ACTUALLY PROCESSED, OR DOUBLE-POST ONE
+      *       NUMBERED ABOVE IT THAT ALREADY WAS. CALLED ONCE FROM
+      *       MAIN-PROGRAM RIGHT AFTER INITIALIZATION.
+      *
+      * REV :
+      *  021924 RTC  ORIGINAL PARAGRAPH.
+      *  021924 RTC  REPLACED THE ASCENDING-ACCTNO WATERMARK SKIP TEST
+      *              WITH A LOOKUP AGAINST THE ACTUAL SET OF ACCOUNTS
+      *              ALREADY LOGGED FOR THIS BATCH (BPACTL), AND ONLY
+      *              BUMP BATCTL-SUBMIT-CNT WHEN THE RECORD ISN'T BEING
+      *              SKIPPED.
+      ******************************************************************
+       BATCH-CTL-CHECK SECTION.
+
+           MOVE "N" TO SKIP-ACCOUNT-FG.
+
+           MOVE BT-BATCHID TO BATCTL-BATCHID.
+           PERFORM READ-BATCTL-FILE.
+           IF IO-FG NOT = 0
+              MOVE BT-BATCHID TO BATCTL-BATCHID
+              MOVE 0          TO BATCTL-SUBMIT-CNT
+                                 BATCTL-POSTED-CNT
+                                 BATCTL-REJECTED-CNT
+              MOVE SPACES     TO BATCTL-LAST-ACCTNO
+              PERFORM WRITE-BATCTL-FILE
+      * 111025 RTC FIRST RECORD SEEN FOR THIS BATCHID - STAGE THE WHOLE
+      * SUBMITTED BATCH (FILE NAME, SUBMITTED COUNT, SUBMITTING USER/
+      * SYSTEM, TIMESTAMP) BEFORE ANY BT-REC IS ACTUALLY PROCESSED.
+              PERFORM BATCH-STAGING-CHECK
+           END-IF.
+
+           IF BT-RESUME-FG = "Y"
+              MOVE BT-BATCHID TO BPACTL-BATCHID
+              MOVE BP-LNNO    TO BPACTL-ACCTNO
+              PERFORM READ-BPACTL-FILE
+              IF IO-FG = 0
+                 MOVE "Y" TO SKIP-ACCOUNT-FG
+              END-IF
+           END-IF.
+
+           IF SKIP-ACCOUNT-FG = "N"
+              ADD 1 TO BATCTL-SUBMIT-CNT
+              PERFORM REWRITE-BATCTL-FILE
+           END-IF.
+
+       BATCH-CTL-CHECK-EXIT.
+           EXIT.
