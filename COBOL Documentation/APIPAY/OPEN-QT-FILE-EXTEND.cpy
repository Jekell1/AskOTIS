@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-QT-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE QT-PATH TO E-FILE.
+           OPEN EXTEND QT-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-QT-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE QT-FILE
+              GO TO OPEN-QT-FILE-EXTEND.
+           UNLOCK QT-FILE.
+      *-----------------------------------------------------------------
