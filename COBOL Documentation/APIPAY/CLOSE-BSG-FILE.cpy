@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-BSG-FILE.
+           CLOSE BSG-FILE.
+      *-----------------------------------------------------------------
