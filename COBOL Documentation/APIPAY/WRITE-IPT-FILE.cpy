@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-IPT-FILE.
+           PERFORM WRITE-IT.
+           MOVE IPT-PATH TO E-FILE.
+           WRITE IPT-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-IPT-FILE.
+      *-----------------------------------------------------------------
