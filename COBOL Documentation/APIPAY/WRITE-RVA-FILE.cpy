@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-RVA-FILE.
+           PERFORM WRITE-IT.
+           MOVE RVA-PATH TO E-FILE.
+           WRITE RVA-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-RVA-FILE.
+      *-----------------------------------------------------------------
