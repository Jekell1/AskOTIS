@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-AFX-FILE-OUTPUT.
+           PERFORM OPEN-IT.
+           MOVE AFX-PATH TO E-FILE.
+           OPEN OUTPUT AFX-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-AFX-FILE-OUTPUT.
+           IF ( IO-FG = 7 )
+              CLOSE AFX-FILE
+              GO TO OPEN-AFX-FILE-OUTPUT.
+           UNLOCK AFX-FILE.
+      *-----------------------------------------------------------------
