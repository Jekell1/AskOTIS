@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+       WRITE-AFX-FILE.
+           PERFORM WRITE-IT.
+           MOVE AFX-PATH TO E-FILE.
+           WRITE AFX-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-AFX-FILE.
+      *-----------------------------------------------------------------
