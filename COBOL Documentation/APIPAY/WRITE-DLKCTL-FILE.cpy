@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+       WRITE-DLKCTL-FILE.
+           PERFORM WRITE-IT.
+           MOVE DLKCTL-PATH     TO E-FILE.
+           MOVE DLKCTL-RESOURCE TO E-KEYX.
+           WRITE DLKCTL-REC.
+           IF ( IO-FG = 8 )
+              GO TO WRITE-DLKCTL-FILE.
+           UNLOCK DLKCTL-FILE.
+      *-----------------------------------------------------------------
