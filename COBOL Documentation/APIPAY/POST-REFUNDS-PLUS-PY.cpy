@@ -152,6 +152,14 @@
       * READ UPDATED LOAN
            PERFORM READ-LN1-FILE.
 
+      * 030325 RTC LOG THE REFUND PORTION SEPARATELY FROM THE PAYMENT
+      * PORTION SO FINANCE CAN SEE HOW MUCH OF THE DAY'S POSTED TOTAL
+      * WAS REFUND MONEY MOVING BACK TO THE CUSTOMER.
+           MOVE "R"       TO RFP-TYPE.
+           MOVE LP-TRCD   TO RFP-TRCD.
+           MOVE LP-TRAMT  TO RFP-AMOUNT.
+           PERFORM LOG-REFUND-PLUS-PAY.
+
            GO TO POST-REFUNDS-PLUS-PY-AGAIN.
 
        POST-REFUNDS-PLUS-PY-NOW.
@@ -174,6 +182,14 @@
 
            PERFORM PAYMENT-POSTING.
 
+      * 030325 RTC LOG THE REGULAR-PAYMENT PORTION ALONGSIDE THE REFUND
+      * PORTIONS LOGGED ABOVE SO THE TWO CAN BE TOTALED TOGETHER BY
+      * BRANCH AND DAY.
+           MOVE "P"       TO RFP-TYPE.
+           MOVE BP-TRCD   TO RFP-TRCD.
+           MOVE BP-TRAMT  TO RFP-AMOUNT.
+           PERFORM LOG-REFUND-PLUS-PAY.
+
            MOVE WK-LP-REC TO LP-REC.
 
        POST-REFUNDS-PLUS-PY-EXIT.
