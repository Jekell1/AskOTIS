@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+       OPEN-BSG-FILE-EXTEND.
+           PERFORM OPEN-IT.
+           MOVE BSG-PATH TO E-FILE.
+           OPEN EXTEND BSG-FILE.
+           IF ( IO-FG = 8 )
+              GO TO OPEN-BSG-FILE-EXTEND.
+           IF ( IO-FG = 7 )
+              CLOSE BSG-FILE
+              GO TO OPEN-BSG-FILE-EXTEND.
+           UNLOCK BSG-FILE.
+      *-----------------------------------------------------------------
