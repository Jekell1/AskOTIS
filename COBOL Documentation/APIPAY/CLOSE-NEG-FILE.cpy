@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+       CLOSE-NEG-FILE.
+           CLOSE NEG-FILE.
+      *-----------------------------------------------------------------
